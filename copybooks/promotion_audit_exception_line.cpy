@@ -0,0 +1,9 @@
+      * Promotion-rule audit exception - an order line whose applied
+      * discount does not match the discount the quantity-break
+      * promotion schedule calls for.
+       01  PROMOTION-AUDIT-EXCEPTION-LINE.
+           05  PAE-ORDER-ID        PIC X(12).
+           05  PAE-LINE-NUMBER     PIC 9(3).
+           05  PAE-PRODUCT-CODE    PIC X(12).
+           05  PAE-EXPECTED-DISCOUNT PIC 9(6)V99.
+           05  PAE-ACTUAL-DISCOUNT   PIC 9(6)V99.
