@@ -0,0 +1,125 @@
+      * SUMTREND - Historical trending of SUMMARY-TOTALS.
+      * Looks up the prior snapshot recorded for the system, computes
+      * the module-count deltas against the current run, writes a
+      * trend line, then rewrites the history with the current totals
+      * so the next run trends against this one.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUMTREND.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSTEM-FILE ASSIGN TO "SYSTEMIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT HISTORY-FILE ASSIGN TO "SUMHIST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+           SELECT HISTORY-OUT-FILE ASSIGN TO "SUMHISTO"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TREND-FILE ASSIGN TO "SUMTREND"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSTEM-FILE.
+           COPY ac1_infrastructure_enterprise
+               REPLACING ==MODULES== BY ==MODULE-TABLE==.
+       FD  HISTORY-FILE.
+           COPY summary_totals_history.
+       FD  HISTORY-OUT-FILE.
+           COPY summary_totals_history
+               REPLACING ==SUMMARY-TOTALS-HISTORY== BY
+                         ==SUMMARY-TOTALS-HISTORY-OUT==.
+       FD  TREND-FILE.
+           COPY summary_totals_trend_line.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF              PIC X(1) VALUE 'N'.
+           88  END-OF-FILE     VALUE 'Y'.
+       01  WS-HIST-EOF         PIC X(1) VALUE 'N'.
+           88  HIST-END-OF-FILE VALUE 'Y'.
+       01  WS-HIST-STATUS      PIC X(2).
+       01  WS-HIST-FOUND       PIC X(1) VALUE 'N'.
+           88  HIST-FOUND      VALUE 'Y'.
+       01  WS-COUNTS.
+           05  WS-READ-COUNT   PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT SYSTEM-FILE
+           OPEN OUTPUT TREND-FILE
+           OPEN OUTPUT HISTORY-OUT-FILE
+           PERFORM 1000-READ-SYSTEM
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2000-PROCESS-SYSTEM
+               PERFORM 1000-READ-SYSTEM
+           END-PERFORM
+           CLOSE SYSTEM-FILE TREND-FILE HISTORY-OUT-FILE
+           DISPLAY "SUMTREND: READ=" WS-READ-COUNT
+           GOBACK.
+
+       1000-READ-SYSTEM.
+           READ SYSTEM-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-PROCESS-SYSTEM.
+           PERFORM 2100-LOOKUP-HISTORY
+           MOVE SYSTEM-ID TO STT-SYSTEM-ID
+           MOVE TOTAL-MODULES TO STT-CURR-TOTAL
+           MOVE ACTIVE-MODULES TO STT-CURR-ACTIVE
+           MOVE FAILED-MODULES TO STT-CURR-FAILED
+           IF HIST-FOUND
+               MOVE STH-TOTAL-MODULES OF SUMMARY-TOTALS-HISTORY
+                   TO STT-PRIOR-TOTAL
+               MOVE STH-ACTIVE-MODULES OF SUMMARY-TOTALS-HISTORY
+                   TO STT-PRIOR-ACTIVE
+               MOVE STH-FAILED-MODULES OF SUMMARY-TOTALS-HISTORY
+                   TO STT-PRIOR-FAILED
+               COMPUTE STT-TOTAL-DELTA =
+                   TOTAL-MODULES -
+                   STH-TOTAL-MODULES OF SUMMARY-TOTALS-HISTORY
+               COMPUTE STT-ACTIVE-DELTA =
+                   ACTIVE-MODULES -
+                   STH-ACTIVE-MODULES OF SUMMARY-TOTALS-HISTORY
+               COMPUTE STT-FAILED-DELTA =
+                   FAILED-MODULES -
+                   STH-FAILED-MODULES OF SUMMARY-TOTALS-HISTORY
+               MOVE 'N' TO STT-FIRST-RUN-FLAG
+           ELSE
+               MOVE 0 TO STT-PRIOR-TOTAL STT-PRIOR-ACTIVE
+                   STT-PRIOR-FAILED STT-TOTAL-DELTA
+                   STT-ACTIVE-DELTA STT-FAILED-DELTA
+               SET STT-FIRST-RUN TO TRUE
+           END-IF
+           WRITE SUMMARY-TOTALS-TREND-LINE
+           MOVE SYSTEM-ID TO STH-SYSTEM-ID OF
+               SUMMARY-TOTALS-HISTORY-OUT
+           MOVE TOTAL-MODULES TO STH-TOTAL-MODULES OF
+               SUMMARY-TOTALS-HISTORY-OUT
+           MOVE ACTIVE-MODULES TO STH-ACTIVE-MODULES OF
+               SUMMARY-TOTALS-HISTORY-OUT
+           MOVE FAILED-MODULES TO STH-FAILED-MODULES OF
+               SUMMARY-TOTALS-HISTORY-OUT
+           MOVE TIMESTAMP TO STH-SNAPSHOT-TS OF
+               SUMMARY-TOTALS-HISTORY-OUT
+           WRITE SUMMARY-TOTALS-HISTORY-OUT.
+
+       2100-LOOKUP-HISTORY.
+           MOVE 'N' TO WS-HIST-FOUND
+           MOVE 'N' TO WS-HIST-EOF
+           OPEN INPUT HISTORY-FILE
+           IF WS-HIST-STATUS = "00"
+               PERFORM UNTIL HIST-FOUND OR HIST-END-OF-FILE
+                   READ HISTORY-FILE
+                       AT END SET HIST-END-OF-FILE TO TRUE
+                   END-READ
+                   IF NOT HIST-END-OF-FILE
+                       AND STH-SYSTEM-ID OF SUMMARY-TOTALS-HISTORY
+                           = SYSTEM-ID
+                       SET HIST-FOUND TO TRUE
+                   END-IF
+               END-PERFORM
+               CLOSE HISTORY-FILE
+           END-IF.
