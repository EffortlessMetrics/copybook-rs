@@ -0,0 +1,9 @@
+      *> Archived transaction-history detail, one row per TRANSACTIONS
+      *> entry, keyed for indexed lookup by TRANS-ID.
+       01  TRANSACTION-ARCHIVE-RECORD.
+           05  TAR-TRANS-ID              PIC 9(15).
+           05  TAR-RECORD-ID             PIC S9(15).
+           05  TAR-TRANS-DATE            PIC 9(8).
+           05  TAR-TRANS-AMOUNT          PIC S9(11)V99.
+           05  TAR-MERCHANT-NAME         PIC X(50).
+           05  TAR-TRANS-TYPE            PIC X(3).
