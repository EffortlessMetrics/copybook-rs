@@ -0,0 +1,14 @@
+      *> Reportable-transaction extract record - one row per regulator
+      *> that a FINANCIAL-TRANSACTION-RECORD tripped a REGULATORY-FLAG for.
+       01  SOX-EXTRACT-RECORD.
+           05  EXT-REGULATOR-CODE      PIC X(1).
+               88  EXT-SOX             VALUE 'S'.
+               88  EXT-CFPB            VALUE 'C'.
+               88  EXT-SEC             VALUE 'E'.
+           05  EXT-TRANSACTION-ID      PIC 9(12).
+           05  EXT-ACCOUNT-NUMBER      PIC 9(16).
+           05  EXT-PROCESSING-DATE     PIC 9(8).
+           05  EXT-BASE-AMOUNT         PIC S9(13)V99.
+           05  EXT-NET-AMOUNT          PIC S9(13)V99.
+           05  EXT-ORIGINATOR-ID       PIC X(8).
+           05  EXT-AUTHORIZER-ID       PIC X(8).
