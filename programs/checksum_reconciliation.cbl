@@ -0,0 +1,73 @@
+      *> CKSUMREC - Checksum/hash reconciliation job. Recomputes a
+      *> simple control total over each ENTERPRISE-PERFORMANCE-RECORD's
+      *> field/byte counters and quality-validation counters and compares
+      *> it against the stored CHECKSUM, and flags any record missing its
+      *> HASH-VALUE, so a silently corrupted performance record does not
+      *> go unnoticed.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CKSUMREC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERFORMANCE-FILE ASSIGN TO "PERFIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT MISMATCH-FILE ASSIGN TO "CKSUMREC"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERFORMANCE-FILE.
+           COPY performance_baseline_record.
+       FD  MISMATCH-FILE.
+           COPY checksum_mismatch_line.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                      PIC X(1) VALUE 'N'.
+           88  END-OF-FILE             VALUE 'Y'.
+       01  WS-COMPUTED-CHECKSUM        PIC S9(15).
+       01  WS-COUNTS.
+           05  WS-READ-COUNT           PIC 9(9) VALUE 0.
+           05  WS-MISMATCH-COUNT       PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT PERFORMANCE-FILE
+           OPEN OUTPUT MISMATCH-FILE
+           PERFORM 1000-READ-PERFORMANCE
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2000-RECONCILE-RECORD
+               PERFORM 1000-READ-PERFORMANCE
+           END-PERFORM
+           CLOSE PERFORMANCE-FILE MISMATCH-FILE
+           DISPLAY "CKSUMREC: READ=" WS-READ-COUNT
+                   " MISMATCHES=" WS-MISMATCH-COUNT
+           GOBACK.
+
+       1000-READ-PERFORMANCE.
+           READ PERFORMANCE-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-RECONCILE-RECORD.
+           COMPUTE WS-COMPUTED-CHECKSUM =
+               FIELDS-PROCESSED + BYTES-PROCESSED
+               + COMP3-FIELDS-COUNT + DISPLAY-FIELDS-COUNT
+               + ERROR-COUNT + WARNING-COUNT
+           IF WS-COMPUTED-CHECKSUM NOT = CHECKSUM
+               MOVE RECORD-ID              TO CML-RECORD-ID
+               MOVE CHECKSUM                TO CML-STORED-CHECKSUM
+               MOVE WS-COMPUTED-CHECKSUM    TO CML-COMPUTED-CHECKSUM
+               MOVE 'C'                     TO CML-MISMATCH-TYPE
+               WRITE CHECKSUM-MISMATCH-LINE
+               ADD 1 TO WS-MISMATCH-COUNT
+           END-IF
+           IF HASH-VALUE = SPACES
+               MOVE RECORD-ID              TO CML-RECORD-ID
+               MOVE CHECKSUM                TO CML-STORED-CHECKSUM
+               MOVE WS-COMPUTED-CHECKSUM    TO CML-COMPUTED-CHECKSUM
+               MOVE 'H'                     TO CML-MISMATCH-TYPE
+               WRITE CHECKSUM-MISMATCH-LINE
+               ADD 1 TO WS-MISMATCH-COUNT
+           END-IF.
