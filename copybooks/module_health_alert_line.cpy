@@ -0,0 +1,13 @@
+      * Module health alert line - modules that are down or trending
+      * toward resource exhaustion or error saturation.
+       01  MODULE-HEALTH-ALERT-LINE.
+           05  MHA-SYSTEM-ID       PIC X(8).
+           05  MHA-MODULE-ID       PIC X(12).
+           05  MHA-MODULE-TYPE     PIC X(4).
+           05  MHA-STATUS-CODE     PIC X(2).
+           05  MHA-CPU-USAGE       PIC 9(3)V99.
+           05  MHA-ERROR-COUNT     PIC 9(6).
+           05  MHA-ALERT-REASON    PIC X(1).
+               88  MHA-MODULE-DOWN     VALUE '1'.
+               88  MHA-CPU-CRITICAL    VALUE '2'.
+               88  MHA-ERROR-CRITICAL  VALUE '3'.
