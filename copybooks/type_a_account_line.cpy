@@ -0,0 +1,5 @@
+      * Type-A account-transaction line - routed TYPE-A-DATA occurrence
+      * of TRANSACTION-RECORD.
+       01  TYPE-A-OUT-RECORD.
+           05  TAO-ACCOUNT-NUM PIC 9(12).
+           05  TAO-AMOUNT      PIC S9(9)V99.
