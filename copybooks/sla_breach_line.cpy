@@ -0,0 +1,12 @@
+      * SLA breach line - ledger ENTRIES whose queue or process time
+      * exceeded the configured service-level thresholds.
+       01  SLA-BREACH-LINE.
+           05  SBL-BATCH-ID        PIC X(20).
+           05  SBL-ENTRY-ID        PIC X(16).
+           05  SBL-QUEUE-TIME      PIC 9(6)V999.
+           05  SBL-PROCESS-TIME    PIC 9(4)V999.
+           05  SBL-RETRY-COUNT     PIC 9(2).
+           05  SBL-BREACH-TYPE     PIC X(1).
+               88  SBL-QUEUE-BREACH    VALUE 'Q'.
+               88  SBL-PROCESS-BREACH  VALUE 'P'.
+               88  SBL-RETRY-BREACH    VALUE 'R'.
