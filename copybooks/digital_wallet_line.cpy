@@ -0,0 +1,6 @@
+      * Digital-wallet transaction line - extracted TYPE-C-DATA
+      * occurrences of TRANSACTION-RECORD.
+       01  DIGITAL-WALLET-LINE.
+           05  DWL-RECORD-TYPE     PIC X(2).
+           05  DWL-WALLET-ID       PIC X(16).
+           05  DWL-DIGITAL-AMT     PIC S9(9)V99.
