@@ -0,0 +1,71 @@
+      * RELGTCHK - Release gate check. Reads the control-total balance
+      * report that SOXCTBAL, PERFCBAL and LDGCTBAL each append a line
+      * to and, if every feed tied out, approves release; if any feed
+      * came back out of balance, holds release across the board until
+      * the break is investigated. CTLBALRPT accumulates history across
+      * every run day, so only lines carrying today's CTB-RUN-DATE are
+      * considered - a feed that broke and was later fixed must not
+      * hold release forever on the strength of a prior day's line.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELGTCHK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BALANCE-FILE ASSIGN TO "CTLBALRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BAL-STATUS.
+           SELECT GATE-FILE ASSIGN TO "RELGATE"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BALANCE-FILE.
+           COPY control_total_balance_line.
+       FD  GATE-FILE.
+           COPY release_gate_record.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF               PIC X(1) VALUE 'N'.
+           88  END-OF-FILE      VALUE 'Y'.
+       01  WS-BAL-STATUS        PIC X(2).
+       01  WS-TODAY             PIC 9(8).
+       01  WS-FEEDS-CHECKED     PIC 9(2) VALUE 0.
+       01  WS-FEEDS-OOB         PIC 9(2) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY
+           OPEN INPUT BALANCE-FILE
+           IF WS-BAL-STATUS = "00"
+               PERFORM 1000-READ-BALANCE-LINE
+               PERFORM UNTIL END-OF-FILE
+                   IF CTB-RUN-DATE = WS-TODAY
+                       ADD 1 TO WS-FEEDS-CHECKED
+                       IF CTB-OUT-OF-BALANCE
+                           ADD 1 TO WS-FEEDS-OOB
+                       END-IF
+                   END-IF
+                   PERFORM 1000-READ-BALANCE-LINE
+               END-PERFORM
+               CLOSE BALANCE-FILE
+           END-IF
+           OPEN OUTPUT GATE-FILE
+           MOVE WS-TODAY TO RGT-RUN-DATE
+           MOVE WS-FEEDS-CHECKED TO RGT-FEEDS-CHECKED
+           MOVE WS-FEEDS-OOB TO RGT-FEEDS-OUT-OF-BALANCE
+           IF WS-FEEDS-OOB = 0
+               SET RGT-RELEASE-APPROVED TO TRUE
+           ELSE
+               SET RGT-RELEASE-HELD TO TRUE
+           END-IF
+           WRITE RELEASE-GATE-RECORD
+           CLOSE GATE-FILE
+           DISPLAY "RELGTCHK: FEEDS=" WS-FEEDS-CHECKED
+               " OUT-OF-BALANCE=" WS-FEEDS-OOB
+           GOBACK.
+
+       1000-READ-BALANCE-LINE.
+           READ BALANCE-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
