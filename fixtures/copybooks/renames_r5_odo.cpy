@@ -4,4 +4,3 @@
            05  LINE-ITEMS      OCCURS 1 TO 10 DEPENDING ON ITEM-COUNT.
                10  ITEM-CODE   PIC X(5).
                10  QUANTITY    PIC 9(3).
-           66  ORDER-ITEMS RENAMES LINE-ITEMS.
