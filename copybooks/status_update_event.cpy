@@ -0,0 +1,5 @@
+      * Incoming status-change event to apply against a STATUS-RECORD.
+       01  STATUS-UPDATE-EVENT.
+           05  SUE-ENTITY-ID       PIC X(10).
+           05  SUE-NEW-STATUS-CODE PIC X(1).
+           05  SUE-EVENT-TS        PIC 9(14).
