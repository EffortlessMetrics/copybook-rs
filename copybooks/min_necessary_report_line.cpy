@@ -0,0 +1,11 @@
+      *> Detail line for the quarterly minimum-necessary PHI access
+      *> review report.
+       01  MIN-NECESSARY-REPORT-LINE.
+           05  RPT-PATIENT-ID           PIC 9(10).
+           05  FILLER                   PIC X(2).
+           05  RPT-ACCESS-PURPOSE       PIC X(3).
+           05  FILLER                   PIC X(2).
+           05  RPT-AUTHORIZED-USER      PIC X(8).
+           05  FILLER                   PIC X(2).
+           05  RPT-ACCESS-TIMESTAMP     PIC 9(15).
+           05  FILLER                   PIC X(32).
