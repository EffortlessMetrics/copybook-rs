@@ -0,0 +1,69 @@
+      *> GDPRDPO - DPO notification escalation queue. Finds every
+      *> PERSONAL-DATA-PROCESSING-RECORD tied to a breach incident where
+      *> the Data Protection Officer has not yet been notified, so the
+      *> 72-hour GDPR Article 33 clock does not run out unnoticed.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GDPRDPO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROCESSING-FILE ASSIGN TO "GDPRIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ESCALATION-FILE ASSIGN TO "GDPRDPO"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PROCESSING-FILE.
+           COPY gdpr_data_processing
+               REPLACING ==IDENTIFICATION== BY ==IDENTIFICATION-CAT==.
+       FD  ESCALATION-FILE.
+           COPY dpo_escalation_record.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                      PIC X(1) VALUE 'N'.
+           88  END-OF-FILE             VALUE 'Y'.
+       01  WS-COUNTS.
+           05  WS-READ-COUNT           PIC 9(9) VALUE 0.
+           05  WS-ESCALATED-COUNT      PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT PROCESSING-FILE
+           OPEN OUTPUT ESCALATION-FILE
+           PERFORM 1000-READ-PROCESSING
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2000-CHECK-NOTIFICATION
+               PERFORM 1000-READ-PROCESSING
+           END-PERFORM
+           CLOSE PROCESSING-FILE ESCALATION-FILE
+           DISPLAY "GDPRDPO: READ=" WS-READ-COUNT
+                   " ESCALATED=" WS-ESCALATED-COUNT
+           GOBACK.
+
+       1000-READ-PROCESSING.
+           READ PROCESSING-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-CHECK-NOTIFICATION.
+           IF BREACH-INCIDENT-ID OF PERSONAL-DATA-PROCESSING-RECORD
+                   NOT = SPACES
+               AND NOT DPO-NOTIFIED OF PERSONAL-DATA-PROCESSING-RECORD
+               MOVE DATA-SUBJECT-ID OF PERSONAL-DATA-PROCESSING-RECORD
+                   TO DPE-DATA-SUBJECT-ID
+               MOVE BREACH-INCIDENT-ID OF PERSONAL-DATA-PROCESSING-RECORD
+                   TO DPE-BREACH-INCIDENT-ID
+               MOVE PROCESSING-ACTIVITY-ID OF
+                   PERSONAL-DATA-PROCESSING-RECORD
+                   TO DPE-PROCESSING-ACTIVITY-ID
+               MOVE SUPERVISORY-AUTH-REF OF
+                   PERSONAL-DATA-PROCESSING-RECORD
+                   TO DPE-SUPERVISORY-AUTH-REF
+               MOVE DATA-CONTROLLER-ID OF PERSONAL-DATA-PROCESSING-RECORD
+                   TO DPE-DATA-CONTROLLER-ID
+               WRITE DPO-ESCALATION-RECORD
+               ADD 1 TO WS-ESCALATED-COUNT
+           END-IF.
