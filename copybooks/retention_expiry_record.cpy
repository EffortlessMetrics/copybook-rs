@@ -0,0 +1,11 @@
+      *> Retention-expiry queue line - one row per processing record
+      *> whose AUTO-DELETE-DATE has arrived and is now due for purge.
+       01  RETENTION-EXPIRY-RECORD.
+           05  RTE-DATA-SUBJECT-ID       PIC 9(12).
+           05  RTE-PROCESSING-ACTIVITY-ID PIC X(16).
+           05  RTE-AUTO-DELETE-DATE      PIC 9(8).
+           05  RTE-RETENTION-PERIOD-DAYS PIC 9(5).
+           05  RTE-DATA-CONTROLLER-ID    PIC X(8).
+           05  RTE-DATE-STATUS           PIC X(1).
+               88  RTE-DATE-OK           VALUE '0'.
+               88  RTE-DATE-MISCOMPUTED  VALUE '1'.
