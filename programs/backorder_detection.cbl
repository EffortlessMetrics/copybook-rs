@@ -0,0 +1,114 @@
+      * BACKORD - Backorder detection against inventory.
+      * Loads current inventory levels into memory, then scans every
+      * order's LINE-ITEMS and flags any item whose ordered quantity
+      * exceeds what is on hand.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BACKORD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVENTORY-FILE ASSIGN TO "INVLVL"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ORDER-FILE ASSIGN TO "ORDERIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT BACKORDER-FILE ASSIGN TO "BACKORD"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVENTORY-FILE.
+           COPY inventory_level_record.
+       FD  ORDER-FILE.
+           COPY renames_r5_odo.
+       FD  BACKORDER-FILE.
+           COPY backorder_line.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF              PIC X(1) VALUE 'N'.
+           88  END-OF-FILE     VALUE 'Y'.
+       01  WS-LINE-INDEX       PIC 9(3) COMP.
+       01  WS-INV-INDEX        PIC 9(4) COMP.
+       01  WS-INV-COUNT        PIC 9(4) COMP VALUE 0.
+       01  WS-FOUND            PIC X(1).
+           88  WS-INV-FOUND    VALUE 'Y'.
+       01  WS-AVAILABLE-QTY    PIC 9(7).
+       01  WS-INVENTORY-TABLE.
+           05  WS-INV-ENTRY    OCCURS 1000 TIMES.
+               10  WS-INV-ITEM-CODE PIC X(5).
+               10  WS-INV-QTY       PIC 9(7).
+       01  WS-COUNTS.
+           05  WS-READ-COUNT   PIC 9(9) VALUE 0.
+           05  WS-BACKORDER-COUNT PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-LOAD-INVENTORY
+           OPEN INPUT ORDER-FILE
+           OPEN OUTPUT BACKORDER-FILE
+           PERFORM 2000-READ-ORDER
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 3000-CHECK-ORDER
+               PERFORM 2000-READ-ORDER
+           END-PERFORM
+           CLOSE ORDER-FILE BACKORDER-FILE
+           DISPLAY "BACKORD: READ=" WS-READ-COUNT
+               " BACKORDERS=" WS-BACKORDER-COUNT
+           GOBACK.
+
+       1000-LOAD-INVENTORY.
+           OPEN INPUT INVENTORY-FILE
+           PERFORM 1100-READ-INVENTORY
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-INV-COUNT
+               MOVE ILR-ITEM-CODE
+                   TO WS-INV-ITEM-CODE (WS-INV-COUNT)
+               MOVE ILR-AVAILABLE-QTY
+                   TO WS-INV-QTY (WS-INV-COUNT)
+               PERFORM 1100-READ-INVENTORY
+           END-PERFORM
+           CLOSE INVENTORY-FILE
+           MOVE 'N' TO WS-EOF.
+
+       1100-READ-INVENTORY.
+           READ INVENTORY-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-READ-ORDER.
+           READ ORDER-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       3000-CHECK-ORDER.
+           PERFORM VARYING WS-LINE-INDEX FROM 1 BY 1
+               UNTIL WS-LINE-INDEX > ITEM-COUNT
+               PERFORM 3100-CHECK-LINE-ITEM
+           END-PERFORM.
+
+       3100-CHECK-LINE-ITEM.
+           PERFORM 3200-LOOKUP-INVENTORY
+           IF QUANTITY (WS-LINE-INDEX) > WS-AVAILABLE-QTY
+               MOVE ORDER-ID TO BKL-ORDER-ID
+               MOVE ITEM-CODE (WS-LINE-INDEX) TO BKL-ITEM-CODE
+               MOVE QUANTITY (WS-LINE-INDEX) TO BKL-ORDERED-QTY
+               MOVE WS-AVAILABLE-QTY TO BKL-AVAILABLE-QTY
+               COMPUTE BKL-SHORTFALL-QTY =
+                   QUANTITY (WS-LINE-INDEX) - WS-AVAILABLE-QTY
+               WRITE BACKORDER-LINE
+               ADD 1 TO WS-BACKORDER-COUNT
+           END-IF.
+
+       3200-LOOKUP-INVENTORY.
+           MOVE 'N' TO WS-FOUND
+           MOVE 0 TO WS-AVAILABLE-QTY
+           PERFORM VARYING WS-INV-INDEX FROM 1 BY 1
+               UNTIL WS-INV-INDEX > WS-INV-COUNT OR WS-INV-FOUND
+               IF WS-INV-ITEM-CODE (WS-INV-INDEX) =
+                   ITEM-CODE (WS-LINE-INDEX)
+                   SET WS-INV-FOUND TO TRUE
+                   MOVE WS-INV-QTY (WS-INV-INDEX)
+                       TO WS-AVAILABLE-QTY
+               END-IF
+           END-PERFORM.
