@@ -0,0 +1,11 @@
+      * Wire-transfer SWIFT-code validation reject line.
+       01  SWIFT-REJECT-LINE.
+           05  SRL-TRANS-ID      PIC X(16).
+           05  FILLER            PIC X(2).
+           05  SRL-SWIFT-CODE    PIC X(11).
+           05  FILLER            PIC X(2).
+           05  SRL-REJECT-REASON PIC X(1).
+               88  SRL-BAD-LENGTH     VALUE '1'.
+               88  SRL-BAD-COUNTRY    VALUE '2'.
+               88  SRL-BAD-FORMAT     VALUE '3'.
+               88  SRL-NOT-ON-FILE    VALUE '4'.
