@@ -0,0 +1,102 @@
+      *> CLADJUST - Credit-line auto-adjustment batch. Raises CREDIT-LIMIT
+      *> 10% for strong accounts (high credit score, low utilization,
+      *> clean payment history) and lowers it 10% for accounts showing
+      *> risk (low score or over-limit balance), logging every change.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLADJUST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERFORMANCE-FILE ASSIGN TO "PERFIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OUTPUT-FILE ASSIGN TO "PERFOUT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ADJUSTMENT-LOG-FILE ASSIGN TO "CLADJUST"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERFORMANCE-FILE.
+           COPY performance_baseline_record.
+       FD  OUTPUT-FILE.
+           COPY performance_baseline_record
+               REPLACING ==ENTERPRISE-PERFORMANCE-RECORD== BY
+                         ==PERFORMANCE-OUTPUT-RECORD==
+                         ==TRANSACTION-COUNT==              BY
+                         ==OUT-TRANSACTION-COUNT==.
+       FD  ADJUSTMENT-LOG-FILE.
+           COPY credit_line_adjustment_log.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                      PIC X(1) VALUE 'N'.
+           88  END-OF-FILE             VALUE 'Y'.
+       01  WS-UTILIZATION-PCT          PIC 9(3).
+       01  WS-OLD-LIMIT                PIC S9(13)V99.
+       01  WS-COUNTS.
+           05  WS-READ-COUNT           PIC 9(9) VALUE 0.
+           05  WS-INCREASED-COUNT      PIC 9(9) VALUE 0.
+           05  WS-DECREASED-COUNT      PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT PERFORMANCE-FILE
+           OPEN OUTPUT OUTPUT-FILE ADJUSTMENT-LOG-FILE
+           PERFORM 1000-READ-PERFORMANCE
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2000-ADJUST-CREDIT-LINE
+               PERFORM 1000-READ-PERFORMANCE
+           END-PERFORM
+           CLOSE PERFORMANCE-FILE OUTPUT-FILE ADJUSTMENT-LOG-FILE
+           DISPLAY "CLADJUST: READ=" WS-READ-COUNT
+                   " UP=" WS-INCREASED-COUNT
+                   " DOWN=" WS-DECREASED-COUNT
+           GOBACK.
+
+       1000-READ-PERFORMANCE.
+           READ PERFORMANCE-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-ADJUST-CREDIT-LINE.
+           MOVE 0 TO WS-UTILIZATION-PCT
+           MOVE CREDIT-LIMIT OF ENTERPRISE-PERFORMANCE-RECORD
+               TO WS-OLD-LIMIT
+           IF CREDIT-LIMIT OF ENTERPRISE-PERFORMANCE-RECORD > 0
+               COMPUTE WS-UTILIZATION-PCT =
+                   (ACCOUNT-BALANCE OF ENTERPRISE-PERFORMANCE-RECORD * 100)
+                   / CREDIT-LIMIT OF ENTERPRISE-PERFORMANCE-RECORD
+           END-IF
+           EVALUATE TRUE
+               WHEN CREDIT-SCORE OF ENTERPRISE-PERFORMANCE-RECORD >= 750
+                       AND WS-UTILIZATION-PCT < 30
+                   COMPUTE CREDIT-LIMIT OF ENTERPRISE-PERFORMANCE-RECORD =
+                       WS-OLD-LIMIT * 1.10
+                   MOVE 'I' TO CLA-ADJUSTMENT-REASON
+                   ADD 1 TO WS-INCREASED-COUNT
+                   PERFORM 2100-LOG-ADJUSTMENT
+               WHEN CREDIT-SCORE OF ENTERPRISE-PERFORMANCE-RECORD < 600
+                       OR WS-UTILIZATION-PCT > 100
+                   COMPUTE CREDIT-LIMIT OF ENTERPRISE-PERFORMANCE-RECORD =
+                       WS-OLD-LIMIT * 0.90
+                   MOVE 'D' TO CLA-ADJUSTMENT-REASON
+                   ADD 1 TO WS-DECREASED-COUNT
+                   PERFORM 2100-LOG-ADJUSTMENT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           COMPUTE AVAILABLE-CREDIT OF ENTERPRISE-PERFORMANCE-RECORD =
+               CREDIT-LIMIT OF ENTERPRISE-PERFORMANCE-RECORD
+               - ACCOUNT-BALANCE OF ENTERPRISE-PERFORMANCE-RECORD
+           MOVE ENTERPRISE-PERFORMANCE-RECORD TO PERFORMANCE-OUTPUT-RECORD
+           WRITE PERFORMANCE-OUTPUT-RECORD.
+
+       2100-LOG-ADJUSTMENT.
+           MOVE RECORD-ID OF ENTERPRISE-PERFORMANCE-RECORD TO CLA-RECORD-ID
+           MOVE WS-OLD-LIMIT TO CLA-OLD-CREDIT-LIMIT
+           MOVE CREDIT-LIMIT OF ENTERPRISE-PERFORMANCE-RECORD
+               TO CLA-NEW-CREDIT-LIMIT
+           MOVE CREDIT-SCORE OF ENTERPRISE-PERFORMANCE-RECORD
+               TO CLA-CREDIT-SCORE
+           WRITE CREDIT-LINE-ADJUSTMENT-LOG.
