@@ -0,0 +1,183 @@
+      *> REGRISKD - Combined regulatory-risk dashboard. Normalizes the
+      *> SOX REGULATORY-FLAG, the HIPAA PHI-CATEGORY/SENSITIVITY-LEVEL
+      *> and the GDPR LEGAL-BASIS/CATEGORY-CODE into one
+      *> REGULATORY-RISK-DASHBOARD-LINE stream keyed on RGD-SUBJECT-REF,
+      *> so compliance can sort/group a single file to see any one
+      *> person's full regulatory exposure instead of manually
+      *> cross-referencing three separate reports by ID.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REGRISKD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOX-FILE ASSIGN TO "TRANIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT HIPAA-FILE ASSIGN TO "PHIIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT GDPR-FILE ASSIGN TO "GDPRIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT DASHBOARD-FILE ASSIGN TO "REGRISKD"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOX-FILE.
+           COPY financial_sox_compliance.
+       FD  HIPAA-FILE.
+           COPY healthcare_hipaa_compliance.
+       FD  GDPR-FILE.
+           COPY gdpr_data_processing
+               REPLACING ==IDENTIFICATION== BY ==IDENTIFICATION-CAT==.
+       FD  DASHBOARD-FILE.
+           COPY regulatory_risk_dashboard_line.
+
+       WORKING-STORAGE SECTION.
+       01  WS-SOX-EOF                PIC X(1) VALUE 'N'.
+           88  SOX-END                VALUE 'Y'.
+       01  WS-HIPAA-EOF              PIC X(1) VALUE 'N'.
+           88  HIPAA-END              VALUE 'Y'.
+       01  WS-GDPR-EOF               PIC X(1) VALUE 'N'.
+           88  GDPR-END               VALUE 'Y'.
+       01  WS-CATEGORY-INDEX         PIC 9(2) COMP.
+       01  WS-BEST-CATEGORY-INDEX    PIC 9(2) COMP.
+       01  WS-COUNTS.
+           05  WS-SOX-COUNT           PIC 9(9) VALUE 0.
+           05  WS-HIPAA-COUNT         PIC 9(9) VALUE 0.
+           05  WS-GDPR-COUNT          PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN OUTPUT DASHBOARD-FILE
+           PERFORM 1000-DASHBOARD-SOX
+           PERFORM 2000-DASHBOARD-HIPAA
+           PERFORM 3000-DASHBOARD-GDPR
+           CLOSE DASHBOARD-FILE
+           DISPLAY "REGRISKD: SOX=" WS-SOX-COUNT
+               " HIPAA=" WS-HIPAA-COUNT
+               " GDPR=" WS-GDPR-COUNT
+           GOBACK.
+
+       1000-DASHBOARD-SOX.
+           OPEN INPUT SOX-FILE
+           PERFORM 1100-READ-SOX
+           PERFORM UNTIL SOX-END
+               ADD 1 TO WS-SOX-COUNT
+               INITIALIZE REGULATORY-RISK-DASHBOARD-LINE
+               MOVE "SOX " TO RGD-SOURCE-SYSTEM
+               MOVE CUSTOMER-ID OF FINANCIAL-TRANSACTION-RECORD
+                   TO RGD-SUBJECT-REF
+               MOVE REGULATORY-FLAG OF FINANCIAL-TRANSACTION-RECORD
+                   TO RGD-SOX-REGULATORY-FLAG
+               IF SOX-REPORTABLE OR SEC-REPORTABLE
+                   OR RESTRICTED OF FINANCIAL-TRANSACTION-RECORD
+                   SET RGD-RISK-HIGH TO TRUE
+               ELSE
+                   IF CFPB-REPORTABLE
+                       OR HIGH-RISK OF FINANCIAL-TRANSACTION-RECORD
+                       SET RGD-RISK-MEDIUM TO TRUE
+                   ELSE
+                       SET RGD-RISK-LOW TO TRUE
+                   END-IF
+               END-IF
+               WRITE REGULATORY-RISK-DASHBOARD-LINE
+               PERFORM 1100-READ-SOX
+           END-PERFORM
+           CLOSE SOX-FILE.
+
+       1100-READ-SOX.
+           READ SOX-FILE
+               AT END SET SOX-END TO TRUE
+           END-READ.
+
+       2000-DASHBOARD-HIPAA.
+           OPEN INPUT HIPAA-FILE
+           PERFORM 2100-READ-HIPAA
+           PERFORM UNTIL HIPAA-END
+               ADD 1 TO WS-HIPAA-COUNT
+               INITIALIZE REGULATORY-RISK-DASHBOARD-LINE
+               MOVE "HIPA" TO RGD-SOURCE-SYSTEM
+               MOVE PATIENT-ID OF PATIENT-HEALTH-RECORD
+                   TO RGD-SUBJECT-REF
+               MOVE PHI-CATEGORY OF PATIENT-HEALTH-RECORD
+                   TO RGD-HIPAA-PHI-CATEGORY
+               MOVE SENSITIVITY-LEVEL OF PATIENT-HEALTH-RECORD
+                   TO RGD-HIPAA-SENSITIVITY
+               IF RESTRICTED OF PATIENT-HEALTH-RECORD
+                   SET RGD-RISK-HIGH TO TRUE
+               ELSE
+                   IF CONFIDENTIAL OF PATIENT-HEALTH-RECORD
+                       SET RGD-RISK-MEDIUM TO TRUE
+                   ELSE
+                       SET RGD-RISK-LOW TO TRUE
+                   END-IF
+               END-IF
+               WRITE REGULATORY-RISK-DASHBOARD-LINE
+               PERFORM 2100-READ-HIPAA
+           END-PERFORM
+           CLOSE HIPAA-FILE.
+
+       2100-READ-HIPAA.
+           READ HIPAA-FILE
+               AT END SET HIPAA-END TO TRUE
+           END-READ.
+
+       3000-DASHBOARD-GDPR.
+           OPEN INPUT GDPR-FILE
+           PERFORM 3100-READ-GDPR
+           PERFORM UNTIL GDPR-END
+               ADD 1 TO WS-GDPR-COUNT
+               PERFORM 3200-FIND-BEST-CATEGORY
+               INITIALIZE REGULATORY-RISK-DASHBOARD-LINE
+               MOVE "GDPR" TO RGD-SOURCE-SYSTEM
+               MOVE DATA-SUBJECT-ID TO RGD-SUBJECT-REF
+               MOVE LEGAL-BASIS TO RGD-GDPR-LEGAL-BASIS
+               IF WS-BEST-CATEGORY-INDEX > 0
+                   MOVE CATEGORY-CODE (WS-BEST-CATEGORY-INDEX)
+                       TO RGD-GDPR-CATEGORY-CODE
+                   IF SPECIAL-CATEGORY (WS-BEST-CATEGORY-INDEX)
+                       SET RGD-RISK-HIGH TO TRUE
+                   ELSE
+                       IF SENSITIVE (WS-BEST-CATEGORY-INDEX)
+                           SET RGD-RISK-MEDIUM TO TRUE
+                       ELSE
+                           SET RGD-RISK-LOW TO TRUE
+                       END-IF
+                   END-IF
+               ELSE
+                   SET RGD-RISK-LOW TO TRUE
+               END-IF
+               WRITE REGULATORY-RISK-DASHBOARD-LINE
+               PERFORM 3100-READ-GDPR
+           END-PERFORM
+           CLOSE GDPR-FILE.
+
+      *> Picks the highest-sensitivity data category on the record
+      *> (SPECIAL-CATEGORY over SENSITIVE over BASIC) to represent the
+      *> subject's GDPR risk on this one dashboard line.
+       3200-FIND-BEST-CATEGORY.
+           MOVE 0 TO WS-BEST-CATEGORY-INDEX
+           PERFORM VARYING WS-CATEGORY-INDEX FROM 1 BY 1
+               UNTIL WS-CATEGORY-INDEX > DATA-CATEGORY-COUNT
+               IF WS-BEST-CATEGORY-INDEX = 0
+                   MOVE WS-CATEGORY-INDEX TO WS-BEST-CATEGORY-INDEX
+               ELSE
+                   IF SPECIAL-CATEGORY (WS-CATEGORY-INDEX)
+                       AND NOT SPECIAL-CATEGORY
+                           (WS-BEST-CATEGORY-INDEX)
+                       MOVE WS-CATEGORY-INDEX
+                           TO WS-BEST-CATEGORY-INDEX
+                   ELSE
+                       IF SENSITIVE (WS-CATEGORY-INDEX)
+                           AND BASIC-DATA (WS-BEST-CATEGORY-INDEX)
+                           MOVE WS-CATEGORY-INDEX
+                               TO WS-BEST-CATEGORY-INDEX
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       3100-READ-GDPR.
+           READ GDPR-FILE
+               AT END SET GDPR-END TO TRUE
+           END-READ.
