@@ -0,0 +1,7 @@
+      * Record-length exception - VARIABLE-RECORD occurrences where the
+      * stored RECORD-LENGTH does not match the record's actual size.
+       01  RECORD-LENGTH-EXCEPTION-LINE.
+           05  RLE-HEADER-INFO     PIC X(20).
+           05  RLE-ITEM-COUNT      PIC 9(3).
+           05  RLE-STORED-LENGTH   PIC 9(6).
+           05  RLE-COMPUTED-LENGTH PIC 9(6).
