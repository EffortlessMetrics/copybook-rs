@@ -0,0 +1,7 @@
+      * Negative-balance exception line - COMP3-RECORD occurrences
+      * where a signed amount field went negative unexpectedly.
+       01  NEGATIVE-BALANCE-LINE.
+           05  NBL-RECORD-ID       PIC 9(4).
+           05  NBL-FIELD-NAME      PIC X(16).
+           05  NBL-AMOUNT          PIC S9(7)V99.
+           05  NBL-DESCRIPTION     PIC X(20).
