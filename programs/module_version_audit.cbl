@@ -0,0 +1,112 @@
+      * MODVERAU - Version-compatibility audit across MODULES.
+      * Each MODULE-TYPE carries a minimum system version it requires
+      * to run safely; this program flags any module whose required
+      * minimum version is ahead of the version the system record
+      * reports as actually running.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MODVERAU.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSTEM-FILE ASSIGN TO "SYSTEMIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT INCOMPAT-FILE ASSIGN TO "MODVERAU"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSTEM-FILE.
+           COPY ac1_infrastructure_enterprise
+               REPLACING ==MODULES== BY ==MODULE-TABLE==.
+       FD  INCOMPAT-FILE.
+           COPY version_incompat_line.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF              PIC X(1) VALUE 'N'.
+           88  END-OF-FILE     VALUE 'Y'.
+       01  WS-MODULE-INDEX     PIC 9(4) COMP.
+       01  WS-TYPE-INDEX       PIC 9(2) COMP.
+       01  WS-REQUIRED-MAJOR   PIC 9(2).
+       01  WS-REQUIRED-MINOR   PIC 9(2).
+       01  WS-TYPE-CODES.
+           05  FILLER          PIC X(4) VALUE "CORE".
+           05  FILLER          PIC X(4) VALUE "AUTH".
+           05  FILLER          PIC X(4) VALUE "PAYM".
+           05  FILLER          PIC X(4) VALUE "RPTG".
+       01  WS-TYPE-CODE-TABLE REDEFINES WS-TYPE-CODES.
+           05  WS-TYPE-CODE    OCCURS 4 TIMES PIC X(4).
+       01  WS-TYPE-VERSIONS.
+           05  FILLER          PIC X(4) VALUE "0200".
+           05  FILLER          PIC X(4) VALUE "0300".
+           05  FILLER          PIC X(4) VALUE "0201".
+           05  FILLER          PIC X(4) VALUE "0100".
+       01  WS-TYPE-VERSION-TABLE REDEFINES WS-TYPE-VERSIONS.
+           05  WS-TYPE-VERSION OCCURS 4 TIMES.
+               10  WS-TYPE-MAJOR PIC 9(2).
+               10  WS-TYPE-MINOR PIC 9(2).
+       01  WS-DEFAULT-MAJOR    PIC 9(2) VALUE 1.
+       01  WS-DEFAULT-MINOR    PIC 9(2) VALUE 0.
+       01  WS-FOUND            PIC X(1).
+           88  WS-TYPE-FOUND   VALUE 'Y'.
+       01  WS-COUNTS.
+           05  WS-READ-COUNT   PIC 9(9) VALUE 0.
+           05  WS-INCOMPAT-COUNT PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT SYSTEM-FILE
+           OPEN OUTPUT INCOMPAT-FILE
+           PERFORM 1000-READ-SYSTEM
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2000-CHECK-MODULES
+               PERFORM 1000-READ-SYSTEM
+           END-PERFORM
+           CLOSE SYSTEM-FILE INCOMPAT-FILE
+           DISPLAY "MODVERAU: READ=" WS-READ-COUNT
+               " INCOMPAT=" WS-INCOMPAT-COUNT
+           GOBACK.
+
+       1000-READ-SYSTEM.
+           READ SYSTEM-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-CHECK-MODULES.
+           PERFORM VARYING WS-MODULE-INDEX FROM 1 BY 1
+               UNTIL WS-MODULE-INDEX > MODULE-COUNT
+               PERFORM 2100-LOOKUP-REQUIRED-VERSION
+               IF WS-REQUIRED-MAJOR > MAJOR-VER
+                   OR (WS-REQUIRED-MAJOR = MAJOR-VER AND
+                       WS-REQUIRED-MINOR > MINOR-VER)
+                   PERFORM 2200-WRITE-INCOMPAT
+               END-IF
+           END-PERFORM.
+
+       2100-LOOKUP-REQUIRED-VERSION.
+           MOVE 'N' TO WS-FOUND
+           MOVE WS-DEFAULT-MAJOR TO WS-REQUIRED-MAJOR
+           MOVE WS-DEFAULT-MINOR TO WS-REQUIRED-MINOR
+           PERFORM VARYING WS-TYPE-INDEX FROM 1 BY 1
+               UNTIL WS-TYPE-INDEX > 4 OR WS-TYPE-FOUND
+               IF WS-TYPE-CODE (WS-TYPE-INDEX) =
+                   MODULE-TYPE (WS-MODULE-INDEX)
+                   SET WS-TYPE-FOUND TO TRUE
+                   MOVE WS-TYPE-MAJOR (WS-TYPE-INDEX)
+                       TO WS-REQUIRED-MAJOR
+                   MOVE WS-TYPE-MINOR (WS-TYPE-INDEX)
+                       TO WS-REQUIRED-MINOR
+               END-IF
+           END-PERFORM.
+
+       2200-WRITE-INCOMPAT.
+           MOVE SYSTEM-ID TO VIL-SYSTEM-ID
+           MOVE MODULE-ID (WS-MODULE-INDEX) TO VIL-MODULE-ID
+           MOVE MODULE-TYPE (WS-MODULE-INDEX) TO VIL-MODULE-TYPE
+           MOVE MAJOR-VER TO VIL-RUNNING-MAJOR
+           MOVE MINOR-VER TO VIL-RUNNING-MINOR
+           MOVE WS-REQUIRED-MAJOR TO VIL-REQUIRED-MAJOR
+           MOVE WS-REQUIRED-MINOR TO VIL-REQUIRED-MINOR
+           WRITE VERSION-INCOMPAT-LINE
+           ADD 1 TO WS-INCOMPAT-COUNT.
