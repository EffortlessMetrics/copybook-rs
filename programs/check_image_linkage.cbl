@@ -0,0 +1,83 @@
+      * CHKIMAGE - Check-image linkage for CHECK-PAYMENT. Builds the
+      * front/back image identifiers for each check transaction from
+      * its TRANS-ID and CHECK-NUMBER so the image archive lookup and
+      * the payment record share one key, and flags any check that
+      * carries no CHECK-NUMBER as missing its image pair.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHKIMAGE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECK-FILE ASSIGN TO "PAYCHECK"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT LINK-FILE ASSIGN TO "CHKIMAGE"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECK-FILE.
+           COPY ac5_redefines_complex.
+       FD  LINK-FILE.
+           COPY check_image_link_record.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF              PIC X(1) VALUE 'N'.
+           88  END-OF-FILE     VALUE 'Y'.
+       01  WS-CHECK-NUM-TEXT   PIC 9(8).
+       01  WS-COUNTS.
+           05  WS-READ-COUNT   PIC 9(9) VALUE 0.
+           05  WS-LINKED-COUNT PIC 9(9) VALUE 0.
+           05  WS-MISSING-COUNT PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT CHECK-FILE
+           OPEN OUTPUT LINK-FILE
+           PERFORM 1000-READ-CHECK
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2000-LINK-IMAGE
+               PERFORM 1000-READ-CHECK
+           END-PERFORM
+           CLOSE CHECK-FILE LINK-FILE
+           DISPLAY "CHKIMAGE: READ=" WS-READ-COUNT
+               " LINKED=" WS-LINKED-COUNT
+               " MISSING=" WS-MISSING-COUNT
+           GOBACK.
+
+       1000-READ-CHECK.
+           READ CHECK-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-LINK-IMAGE.
+           MOVE TRANS-ID OF FINANCIAL-TRANSACTION-RECORD
+               TO CIL-TRANS-ID
+           MOVE CHECK-NUMBER TO CIL-CHECK-NUMBER
+           MOVE CHECK-DATE   TO CIL-CHECK-DATE
+           MOVE CHECK-AMOUNT TO CIL-CHECK-AMOUNT
+           IF CHECK-NUMBER = 0
+               MOVE SPACES TO CIL-FRONT-IMAGE-ID CIL-BACK-IMAGE-ID
+               SET CIL-IMAGE-MISSING TO TRUE
+               ADD 1 TO WS-MISSING-COUNT
+           ELSE
+               MOVE CHECK-NUMBER TO WS-CHECK-NUM-TEXT
+               STRING TRANS-ID OF FINANCIAL-TRANSACTION-RECORD
+                       DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   WS-CHECK-NUM-TEXT DELIMITED BY SIZE
+                   "-F" DELIMITED BY SIZE
+                   INTO CIL-FRONT-IMAGE-ID
+               END-STRING
+               STRING TRANS-ID OF FINANCIAL-TRANSACTION-RECORD
+                       DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   WS-CHECK-NUM-TEXT DELIMITED BY SIZE
+                   "-B" DELIMITED BY SIZE
+                   INTO CIL-BACK-IMAGE-ID
+               END-STRING
+               SET CIL-IMAGE-LINKED TO TRUE
+               ADD 1 TO WS-LINKED-COUNT
+           END-IF
+           WRITE CHECK-IMAGE-LINK-RECORD.
