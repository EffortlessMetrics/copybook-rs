@@ -0,0 +1,5 @@
+      * Type-B itemized-transaction line - routed TYPE-B-DATA occurrence
+      * of TRANSACTION-RECORD.
+       01  TYPE-B-OUT-RECORD.
+           05  TBO-CUSTOMER-ID PIC 9(8).
+           05  TBO-ITEM-COUNT  PIC 9(3).
