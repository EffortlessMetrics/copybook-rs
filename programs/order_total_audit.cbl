@@ -0,0 +1,143 @@
+      * ORDTOTAU - Order-total audit against ORDER-LINES and the price
+      * reference. Loads the authoritative PRICE-REFERENCE-RECORD
+      * table, then for every ORDER-PROCESSING-RECORD checks each
+      * line's UNIT-PRICE against the reference, each line's LINE-TOTAL
+      * against QUANTITY * UNIT-PRICE, and the order's SUBTOTAL against
+      * the sum of its own LINE-TOTAL amounts.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORDTOTAU.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRICE-FILE ASSIGN TO "PRICEREF"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ORDER-FILE ASSIGN TO "ORDPROCI"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO "ORDTOTAU"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRICE-FILE.
+           COPY price_reference_record.
+       FD  ORDER-FILE.
+           COPY ac3_child_inside_odo_basic.
+       FD  AUDIT-FILE.
+           COPY order_total_audit_line.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF              PIC X(1) VALUE 'N'.
+           88  END-OF-FILE     VALUE 'Y'.
+       01  WS-LINE-INDEX       PIC 9(3) COMP.
+       01  WS-PRICE-INDEX      PIC 9(4) COMP.
+       01  WS-PRICE-COUNT      PIC 9(4) COMP VALUE 0.
+       01  WS-FOUND            PIC X(1).
+           88  WS-PRICE-FOUND  VALUE 'Y'.
+       01  WS-REFERENCE-PRICE  PIC 9(6)V99.
+       01  WS-EXPECTED-LINE-TOTAL PIC 9(8)V99.
+       01  WS-SUBTOTAL-ACCUM   PIC 9(10)V99.
+       01  WS-PRICE-TABLE.
+           05  WS-PRICE-ENTRY  OCCURS 1000 TIMES.
+               10  WS-PRICE-PRODUCT PIC X(12).
+               10  WS-PRICE-AMOUNT  PIC 9(6)V99.
+       01  WS-COUNTS.
+           05  WS-READ-COUNT   PIC 9(9) VALUE 0.
+           05  WS-EXCEPT-COUNT PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-LOAD-PRICES
+           OPEN INPUT ORDER-FILE
+           OPEN OUTPUT AUDIT-FILE
+           PERFORM 2000-READ-ORDER
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 3000-AUDIT-ORDER
+               PERFORM 2000-READ-ORDER
+           END-PERFORM
+           CLOSE ORDER-FILE AUDIT-FILE
+           DISPLAY "ORDTOTAU: READ=" WS-READ-COUNT
+               " EXCEPTIONS=" WS-EXCEPT-COUNT
+           GOBACK.
+
+       1000-LOAD-PRICES.
+           OPEN INPUT PRICE-FILE
+           PERFORM 1100-READ-PRICE
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-PRICE-COUNT
+               MOVE PRR-PRODUCT-CODE
+                   TO WS-PRICE-PRODUCT (WS-PRICE-COUNT)
+               MOVE PRR-REFERENCE-PRICE
+                   TO WS-PRICE-AMOUNT (WS-PRICE-COUNT)
+               PERFORM 1100-READ-PRICE
+           END-PERFORM
+           CLOSE PRICE-FILE
+           MOVE 'N' TO WS-EOF.
+
+       1100-READ-PRICE.
+           READ PRICE-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-READ-ORDER.
+           READ ORDER-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       3000-AUDIT-ORDER.
+           MOVE 0 TO WS-SUBTOTAL-ACCUM
+           PERFORM VARYING WS-LINE-INDEX FROM 1 BY 1
+               UNTIL WS-LINE-INDEX > LINE-COUNT
+               PERFORM 3100-AUDIT-LINE
+               ADD LINE-TOTAL (WS-LINE-INDEX) TO WS-SUBTOTAL-ACCUM
+           END-PERFORM
+           IF WS-SUBTOTAL-ACCUM NOT = SUBTOTAL
+               MOVE ORDER-ID TO OTA-ORDER-ID
+               MOVE 0 TO OTA-LINE-NUMBER
+               MOVE SPACES TO OTA-PRODUCT-CODE
+               SET OTA-SUBTOTAL-WRONG TO TRUE
+               MOVE WS-SUBTOTAL-ACCUM TO OTA-EXPECTED-AMOUNT
+               MOVE SUBTOTAL TO OTA-ACTUAL-AMOUNT
+               WRITE ORDER-TOTAL-AUDIT-LINE
+               ADD 1 TO WS-EXCEPT-COUNT
+           END-IF.
+
+       3100-AUDIT-LINE.
+           PERFORM 3200-LOOKUP-PRICE
+           IF UNIT-PRICE (WS-LINE-INDEX) NOT = WS-REFERENCE-PRICE
+               MOVE ORDER-ID TO OTA-ORDER-ID
+               MOVE LINE-NUMBER (WS-LINE-INDEX) TO OTA-LINE-NUMBER
+               MOVE PRODUCT-CODE (WS-LINE-INDEX) TO OTA-PRODUCT-CODE
+               SET OTA-PRICE-MISMATCH TO TRUE
+               MOVE WS-REFERENCE-PRICE TO OTA-EXPECTED-AMOUNT
+               MOVE UNIT-PRICE (WS-LINE-INDEX) TO OTA-ACTUAL-AMOUNT
+               WRITE ORDER-TOTAL-AUDIT-LINE
+               ADD 1 TO WS-EXCEPT-COUNT
+           END-IF
+           COMPUTE WS-EXPECTED-LINE-TOTAL =
+               QUANTITY (WS-LINE-INDEX) * UNIT-PRICE (WS-LINE-INDEX)
+           IF WS-EXPECTED-LINE-TOTAL NOT = LINE-TOTAL (WS-LINE-INDEX)
+               MOVE ORDER-ID TO OTA-ORDER-ID
+               MOVE LINE-NUMBER (WS-LINE-INDEX) TO OTA-LINE-NUMBER
+               MOVE PRODUCT-CODE (WS-LINE-INDEX) TO OTA-PRODUCT-CODE
+               SET OTA-LINE-TOTAL-WRONG TO TRUE
+               MOVE WS-EXPECTED-LINE-TOTAL TO OTA-EXPECTED-AMOUNT
+               MOVE LINE-TOTAL (WS-LINE-INDEX) TO OTA-ACTUAL-AMOUNT
+               WRITE ORDER-TOTAL-AUDIT-LINE
+               ADD 1 TO WS-EXCEPT-COUNT
+           END-IF.
+
+       3200-LOOKUP-PRICE.
+           MOVE 'N' TO WS-FOUND
+           MOVE 0 TO WS-REFERENCE-PRICE
+           PERFORM VARYING WS-PRICE-INDEX FROM 1 BY 1
+               UNTIL WS-PRICE-INDEX > WS-PRICE-COUNT
+                   OR WS-PRICE-FOUND
+               IF WS-PRICE-PRODUCT (WS-PRICE-INDEX) =
+                   PRODUCT-CODE (WS-LINE-INDEX)
+                   SET WS-PRICE-FOUND TO TRUE
+                   MOVE WS-PRICE-AMOUNT (WS-PRICE-INDEX)
+                       TO WS-REFERENCE-PRICE
+               END-IF
+           END-PERFORM.
