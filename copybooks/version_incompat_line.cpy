@@ -0,0 +1,10 @@
+      * Version-compatibility exception line - modules whose required
+      * minimum system version exceeds the version actually running.
+       01  VERSION-INCOMPAT-LINE.
+           05  VIL-SYSTEM-ID       PIC X(8).
+           05  VIL-MODULE-ID       PIC X(12).
+           05  VIL-MODULE-TYPE     PIC X(4).
+           05  VIL-RUNNING-MAJOR   PIC 9(2).
+           05  VIL-RUNNING-MINOR   PIC 9(2).
+           05  VIL-REQUIRED-MAJOR  PIC 9(2).
+           05  VIL-REQUIRED-MINOR  PIC 9(2).
