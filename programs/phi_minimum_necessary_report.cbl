@@ -0,0 +1,58 @@
+      *> PHIMINRP - Quarterly HIPAA minimum-necessary review report.
+      *> Lists every PATIENT-HEALTH-RECORD access where
+      *> MINIMUM-NECESSARY-FLAG is NOT-MIN-NECESSARY, alongside
+      *> ACCESS-PURPOSE, AUTHORIZED-USER and ACCESS-TIMESTAMP.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PHIMINRP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PATIENT-FILE ASSIGN TO "PHIIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "MINNECRP"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PATIENT-FILE.
+           COPY healthcare_hipaa_compliance.
+       FD  REPORT-FILE.
+           COPY min_necessary_report_line.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                      PIC X(1) VALUE 'N'.
+           88  END-OF-FILE             VALUE 'Y'.
+       01  WS-COUNTS.
+           05  WS-READ-COUNT           PIC 9(9) VALUE 0.
+           05  WS-REPORTED-COUNT       PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT PATIENT-FILE
+           OPEN OUTPUT REPORT-FILE
+           PERFORM 1000-READ-PATIENT
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2000-CHECK-ACCESS
+               PERFORM 1000-READ-PATIENT
+           END-PERFORM
+           CLOSE PATIENT-FILE REPORT-FILE
+           DISPLAY "PHIMINRP: READ=" WS-READ-COUNT
+                   " REPORTED=" WS-REPORTED-COUNT
+           GOBACK.
+
+       1000-READ-PATIENT.
+           READ PATIENT-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-CHECK-ACCESS.
+           IF NOT-MIN-NECESSARY
+               MOVE PATIENT-ID        TO RPT-PATIENT-ID
+               MOVE ACCESS-PURPOSE    TO RPT-ACCESS-PURPOSE
+               MOVE AUTHORIZED-USER   TO RPT-AUTHORIZED-USER
+               MOVE ACCESS-TIMESTAMP  TO RPT-ACCESS-TIMESTAMP
+               WRITE MIN-NECESSARY-REPORT-LINE
+               ADD 1 TO WS-REPORTED-COUNT
+           END-IF.
