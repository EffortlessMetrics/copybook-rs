@@ -1,10 +1,12 @@
        01  TRANSACTION-RECORD.
            05  TRANS-TYPE      PIC X(1).
+               88  CHECK-TRANS-TYPE VALUE 'C'.
+               88  CARD-TRANS-TYPE  VALUE 'K'.
            05  TRANS-DATA      PIC X(20).
-               10  CHECK-DATA   REDEFINES TRANS-DATA.
-                   15  CHECK-NUM  PIC 9(8).
-                   15  CHECK-AMT  PIC 9(10).
-               10  CARD-DATA    REDEFINES TRANS-DATA.
-                   15  CARD-NUM   PIC 9(16).
-                   15  CARD-EXP   PIC 9(4).
+           05  CHECK-DATA       REDEFINES TRANS-DATA.
+               10  CHECK-NUM    PIC 9(8).
+               10  CHECK-AMT    PIC 9(10).
+           05  CARD-DATA        REDEFINES TRANS-DATA.
+               10  CARD-NUM     PIC 9(16).
+               10  CARD-EXP     PIC 9(4).
            66  PAYMENT-INFO RENAMES CHECK-DATA THRU CARD-DATA.
