@@ -0,0 +1,10 @@
+      * Restart-checkpoint standard - the common checkpoint layout for
+      * any batch that walks an OCCURS DEPENDING ON table and needs to
+      * resume after an abend instead of reprocessing from the start.
+      * Callers key the checkpoint file on CKPT-BATCH-ID (the driving
+      * record's own key) and resume at CKPT-LAST-INDEX + 1, following
+      * the pattern set by ENTRY-CHECKPOINT-RECORD for ledger entries.
+       01  RESTART-CHECKPOINT-RECORD.
+           05  CKPT-BATCH-ID         PIC X(20).
+           05  CKPT-LAST-INDEX       PIC 9(5).
+           05  CKPT-TIMESTAMP        PIC 9(14).
