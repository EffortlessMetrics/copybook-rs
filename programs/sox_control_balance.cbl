@@ -0,0 +1,93 @@
+      *> SOXCTBAL - Daily control-total balancing, SOX feed. Recomputes
+      *> the record count and NET-AMOUNT total across today's
+      *> FINANCIAL-TRANSACTION-RECORD extract and compares it to the
+      *> control total the extract job posted on its own trailer
+      *> record, appending one CONTROL-TOTAL-BALANCE-LINE to the shared
+      *> balance report so RELGTCHK can decide whether release holds.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SOXCTBAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOX-FILE ASSIGN TO "TRANIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SOX-CONTROL-FILE ASSIGN TO "SOXCTL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT BALANCE-FILE ASSIGN TO "CTLBALRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BAL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOX-FILE.
+           COPY financial_sox_compliance.
+       FD  SOX-CONTROL-FILE.
+           COPY control_total_trailer_record.
+       FD  BALANCE-FILE.
+           COPY control_total_balance_line.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                      PIC X(1) VALUE 'N'.
+           88  END-OF-FILE             VALUE 'Y'.
+       01  WS-ACTUAL-COUNT             PIC 9(9) VALUE 0.
+       01  WS-ACTUAL-AMOUNT            PIC S9(15)V99 VALUE 0.
+       01  WS-BAL-STATUS               PIC X(2).
+       01  WS-CTL-STATUS               PIC X(2).
+       01  WS-TODAY                    PIC 9(8).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT SOX-FILE
+           PERFORM 1000-READ-SOX
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-ACTUAL-COUNT
+               ADD NET-AMOUNT OF FINANCIAL-TRANSACTION-RECORD
+                   TO WS-ACTUAL-AMOUNT
+               PERFORM 1000-READ-SOX
+           END-PERFORM
+           CLOSE SOX-FILE
+           MOVE 0 TO CTT-RECORD-COUNT
+           MOVE 0 TO CTT-AMOUNT-TOTAL
+           OPEN INPUT SOX-CONTROL-FILE
+           IF WS-CTL-STATUS = "00"
+               READ SOX-CONTROL-FILE
+                   AT END
+                       DISPLAY "SOXCTBAL: CONTROL FILE EMPTY"
+               END-READ
+               CLOSE SOX-CONTROL-FILE
+           ELSE
+               DISPLAY "SOXCTBAL: CONTROL FILE UNREADABLE, STATUS="
+                   WS-CTL-STATUS
+           END-IF
+           OPEN EXTEND BALANCE-FILE
+           IF WS-BAL-STATUS NOT = "00"
+               OPEN OUTPUT BALANCE-FILE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY
+           MOVE WS-TODAY TO CTB-RUN-DATE
+           MOVE "SOXTRAN " TO CTB-FEED-ID
+           MOVE CTT-RECORD-COUNT TO CTB-EXPECTED-COUNT
+           MOVE WS-ACTUAL-COUNT  TO CTB-ACTUAL-COUNT
+           COMPUTE CTB-COUNT-VARIANCE =
+               WS-ACTUAL-COUNT - CTT-RECORD-COUNT
+           MOVE CTT-AMOUNT-TOTAL TO CTB-EXPECTED-AMOUNT
+           MOVE WS-ACTUAL-AMOUNT TO CTB-ACTUAL-AMOUNT
+           COMPUTE CTB-AMOUNT-VARIANCE =
+               WS-ACTUAL-AMOUNT - CTT-AMOUNT-TOTAL
+           IF CTB-COUNT-VARIANCE = 0 AND CTB-AMOUNT-VARIANCE = 0
+               SET CTB-BALANCED TO TRUE
+           ELSE
+               SET CTB-OUT-OF-BALANCE TO TRUE
+           END-IF
+           WRITE CONTROL-TOTAL-BALANCE-LINE
+           CLOSE BALANCE-FILE
+           DISPLAY "SOXCTBAL: ACTUAL-COUNT=" WS-ACTUAL-COUNT
+               " ACTUAL-AMOUNT=" WS-ACTUAL-AMOUNT
+           GOBACK.
+
+       1000-READ-SOX.
+           READ SOX-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
