@@ -0,0 +1,15 @@
+      * Summary-totals trend line - current SUMMARY-TOTALS against the
+      * prior snapshot for the same system, with the computed delta.
+       01  SUMMARY-TOTALS-TREND-LINE.
+           05  STT-SYSTEM-ID        PIC X(8).
+           05  STT-CURR-TOTAL       PIC 9(6).
+           05  STT-CURR-ACTIVE      PIC 9(6).
+           05  STT-CURR-FAILED      PIC 9(6).
+           05  STT-PRIOR-TOTAL      PIC 9(6).
+           05  STT-PRIOR-ACTIVE     PIC 9(6).
+           05  STT-PRIOR-FAILED     PIC 9(6).
+           05  STT-TOTAL-DELTA      PIC S9(6).
+           05  STT-ACTIVE-DELTA     PIC S9(6).
+           05  STT-FAILED-DELTA     PIC S9(6).
+           05  STT-FIRST-RUN-FLAG   PIC X(1).
+               88  STT-FIRST-RUN    VALUE 'Y'.
