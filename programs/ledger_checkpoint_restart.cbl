@@ -0,0 +1,147 @@
+      * CKPTLDG - Restart/checkpoint support for large ENTRIES batches.
+      * Before processing a PERFORMANCE-TEST-RECORD's ENTRIES table,
+      * reads the checkpoint file for that BATCH-ID (if one exists from
+      * a prior abend) and resumes after the last entry it recorded as
+      * done; writes a fresh checkpoint every CHECKPOINT-INTERVAL
+      * entries and again at completion. POSTED-FILE is appended to
+      * (not truncated) so a restart never discards a batch already
+      * fully posted and checkpointed in an earlier run; a batch found
+      * already complete is skipped outright, and one resumed mid-way
+      * through has its already-done entries refilled from the input
+      * record before the completed row is written, so no row is ever
+      * written with stale or partially-populated ENTRIES.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CKPTLDG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-FILE ASSIGN TO "LEDGERIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTLDG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT POSTED-FILE ASSIGN TO "LEDGEROUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-POSTED-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LEDGER-FILE.
+           COPY ac6_performance_integration.
+       FD  CHECKPOINT-FILE.
+           COPY restart_checkpoint_record.
+       FD  POSTED-FILE.
+           COPY ac6_performance_integration
+               REPLACING ==PERFORMANCE-TEST-RECORD== BY
+                         ==POSTED-TEST-RECORD==
+                         ==ENTRY-COUNT==             BY
+                         ==OUT-ENTRY-COUNT==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF               PIC X(1) VALUE 'N'.
+           88  END-OF-FILE      VALUE 'Y'.
+       01  WS-CKPT-STATUS       PIC X(2).
+       01  WS-POSTED-STATUS     PIC X(2).
+       01  WS-CKPT-FOUND        PIC X(1) VALUE 'N'.
+           88  CHECKPOINT-FOUND VALUE 'Y'.
+       01  WS-START-INDEX       PIC 9(5) COMP.
+       01  WS-ENTRY-INDEX       PIC 9(5) COMP.
+       01  WS-ENTRIES-SINCE-CKPT PIC 9(5) COMP VALUE 0.
+       01  WS-CHECKPOINT-INTERVAL PIC 9(5) COMP VALUE 500.
+       01  WS-COUNTS.
+           05  WS-READ-COUNT    PIC 9(9) VALUE 0.
+           05  WS-POSTED-COUNT  PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT LEDGER-FILE
+           OPEN EXTEND POSTED-FILE
+           IF WS-POSTED-STATUS NOT = "00"
+               OPEN OUTPUT POSTED-FILE
+           END-IF
+           PERFORM 1000-READ-LEDGER
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2000-PROCESS-BATCH
+               PERFORM 1000-READ-LEDGER
+           END-PERFORM
+           CLOSE LEDGER-FILE POSTED-FILE
+           DISPLAY "CKPTLDG: READ=" WS-READ-COUNT
+               " POSTED=" WS-POSTED-COUNT
+           GOBACK.
+
+       1000-READ-LEDGER.
+           READ LEDGER-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-PROCESS-BATCH.
+           PERFORM 2100-LOAD-CHECKPOINT
+           IF NOT CHECKPOINT-FOUND
+               OR WS-START-INDEX NOT > ENTRY-COUNT
+               PERFORM 2050-REFILL-PRIOR-ENTRIES
+               PERFORM VARYING WS-ENTRY-INDEX FROM WS-START-INDEX BY 1
+                   UNTIL WS-ENTRY-INDEX > ENTRY-COUNT
+                   MOVE ENTRIES OF PERFORMANCE-TEST-RECORD
+                       (WS-ENTRY-INDEX)
+                       TO ENTRIES OF POSTED-TEST-RECORD
+                       (WS-ENTRY-INDEX)
+                   ADD 1 TO WS-POSTED-COUNT
+                   ADD 1 TO WS-ENTRIES-SINCE-CKPT
+                   IF WS-ENTRIES-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+                       PERFORM 2200-WRITE-CHECKPOINT
+                       MOVE 0 TO WS-ENTRIES-SINCE-CKPT
+                   END-IF
+               END-PERFORM
+               MOVE ENTRY-COUNT TO OUT-ENTRY-COUNT
+               MOVE HEADER-SECTION OF PERFORMANCE-TEST-RECORD
+                   TO HEADER-SECTION OF POSTED-TEST-RECORD
+               WRITE POSTED-TEST-RECORD
+               MOVE ENTRY-COUNT TO WS-ENTRY-INDEX
+               PERFORM 2200-WRITE-CHECKPOINT
+           END-IF.
+
+      * This batch's ENTRIES up to WS-START-INDEX - 1 were already
+      * moved into POSTED-TEST-RECORD and checkpointed on an earlier
+      * run; the input record is fully re-read every run, so refill
+      * them here rather than writing a row with stale or blank
+      * entries for the range this run never touches.
+       2050-REFILL-PRIOR-ENTRIES.
+           PERFORM VARYING WS-ENTRY-INDEX FROM 1 BY 1
+               UNTIL WS-ENTRY-INDEX >= WS-START-INDEX
+               MOVE ENTRIES OF PERFORMANCE-TEST-RECORD (WS-ENTRY-INDEX)
+                   TO ENTRIES OF POSTED-TEST-RECORD (WS-ENTRY-INDEX)
+           END-PERFORM.
+
+       2100-LOAD-CHECKPOINT.
+           MOVE 1 TO WS-START-INDEX
+           MOVE 'N' TO WS-CKPT-FOUND
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               PERFORM UNTIL WS-CKPT-STATUS NOT = "00"
+                   READ CHECKPOINT-FILE
+                       AT END MOVE "10" TO WS-CKPT-STATUS
+                   END-READ
+                   IF WS-CKPT-STATUS = "00"
+                       AND CKPT-BATCH-ID =
+                           BATCH-ID OF PERFORMANCE-TEST-RECORD
+                       SET CHECKPOINT-FOUND TO TRUE
+                       COMPUTE WS-START-INDEX =
+                           CKPT-LAST-INDEX + 1
+                   END-IF
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       2200-WRITE-CHECKPOINT.
+           OPEN EXTEND CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = "00"
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           MOVE BATCH-ID OF PERFORMANCE-TEST-RECORD TO CKPT-BATCH-ID
+           MOVE WS-ENTRY-INDEX TO CKPT-LAST-INDEX
+           MOVE PROCESSING-TS OF PERFORMANCE-TEST-RECORD
+               TO CKPT-TIMESTAMP
+           WRITE RESTART-CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
