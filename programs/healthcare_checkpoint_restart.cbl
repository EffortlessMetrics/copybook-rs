@@ -0,0 +1,162 @@
+      * HCCKPT - Restart/checkpoint support for large DIAGNOSES batches.
+      * Before processing a HEALTHCARE-ENTERPRISE-RECORD's DIAGNOSES
+      * table, reads the checkpoint file for that PATIENT-ID (if one
+      * exists from a prior abend) and resumes after the last diagnosis
+      * it recorded as posted, following the same RESTART-CHECKPOINT-
+      * RECORD standard used by CKPTLDG for ledger entries and ORDCKPT
+      * for order lines. POSTED-FILE is appended to (not truncated) so
+      * a restart never discards a patient already fully posted and
+      * checkpointed in an earlier run; a patient found already
+      * complete is skipped outright, and one resumed mid-way through
+      * has its already-done diagnoses refilled from the input record
+      * before the completed row is written, so no row is ever written
+      * with stale or partially-populated DIAGNOSES.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCCKPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PATIENT-FILE ASSIGN TO "HCENTREC"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "HCCKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT POSTED-FILE ASSIGN TO "HCPOSTED"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-POSTED-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PATIENT-FILE.
+           COPY ac2_level88_after_odo_enterprise.
+       FD  CHECKPOINT-FILE.
+           COPY restart_checkpoint_record.
+       FD  POSTED-FILE.
+           COPY ac2_level88_after_odo_enterprise
+               REPLACING ==HEALTHCARE-ENTERPRISE-RECORD== BY
+                         ==POSTED-HEALTHCARE-RECORD==
+                         ==DIAGNOSIS-COUNT==             BY
+                         ==OUT-DIAGNOSIS-COUNT==
+                         ==MEDICATION-COUNT==             BY
+                         ==OUT-MEDICATION-COUNT==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                PIC X(1) VALUE 'N'.
+           88  END-OF-FILE       VALUE 'Y'.
+       01  WS-CKPT-STATUS        PIC X(2).
+       01  WS-POSTED-STATUS      PIC X(2).
+       01  WS-CKPT-FOUND         PIC X(1) VALUE 'N'.
+           88  CHECKPOINT-FOUND  VALUE 'Y'.
+       01  WS-START-INDEX        PIC 9(3) COMP.
+       01  WS-DIAG-INDEX         PIC 9(3) COMP.
+       01  WS-MED-INDEX          PIC 9(3) COMP.
+       01  WS-COUNTS.
+           05  WS-READ-COUNT     PIC 9(9) VALUE 0.
+           05  WS-POSTED-COUNT   PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT PATIENT-FILE
+           OPEN EXTEND POSTED-FILE
+           IF WS-POSTED-STATUS NOT = "00"
+               OPEN OUTPUT POSTED-FILE
+           END-IF
+           PERFORM 1000-READ-PATIENT
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2000-POST-PATIENT
+               PERFORM 1000-READ-PATIENT
+           END-PERFORM
+           CLOSE PATIENT-FILE POSTED-FILE
+           DISPLAY "HCCKPT: READ=" WS-READ-COUNT
+               " POSTED=" WS-POSTED-COUNT
+           GOBACK.
+
+       1000-READ-PATIENT.
+           READ PATIENT-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-POST-PATIENT.
+           PERFORM 2100-LOAD-CHECKPOINT
+           IF NOT CHECKPOINT-FOUND
+               OR WS-START-INDEX NOT >
+                   DIAGNOSIS-COUNT OF HEALTHCARE-ENTERPRISE-RECORD
+               PERFORM 2050-REFILL-PRIOR-DIAGNOSES
+               PERFORM VARYING WS-DIAG-INDEX FROM WS-START-INDEX BY 1
+                   UNTIL WS-DIAG-INDEX >
+                       DIAGNOSIS-COUNT OF HEALTHCARE-ENTERPRISE-RECORD
+                   MOVE DIAGNOSES OF HEALTHCARE-ENTERPRISE-RECORD
+                       (WS-DIAG-INDEX)
+                       TO DIAGNOSES OF POSTED-HEALTHCARE-RECORD
+                           (WS-DIAG-INDEX)
+                   ADD 1 TO WS-POSTED-COUNT
+               END-PERFORM
+               MOVE DIAGNOSIS-COUNT OF HEALTHCARE-ENTERPRISE-RECORD
+                   TO OUT-DIAGNOSIS-COUNT
+               MOVE MEDICATION-COUNT OF HEALTHCARE-ENTERPRISE-RECORD
+                   TO OUT-MEDICATION-COUNT
+               PERFORM VARYING WS-MED-INDEX FROM 1 BY 1
+                   UNTIL WS-MED-INDEX >
+                       MEDICATION-COUNT OF HEALTHCARE-ENTERPRISE-RECORD
+                   MOVE MEDICATIONS OF HEALTHCARE-ENTERPRISE-RECORD
+                       (WS-MED-INDEX)
+                       TO MEDICATIONS OF POSTED-HEALTHCARE-RECORD
+                           (WS-MED-INDEX)
+               END-PERFORM
+               MOVE PATIENT-HEADER OF HEALTHCARE-ENTERPRISE-RECORD
+                   TO PATIENT-HEADER OF POSTED-HEALTHCARE-RECORD
+               MOVE SUMMARY-INFO OF HEALTHCARE-ENTERPRISE-RECORD
+                   TO SUMMARY-INFO OF POSTED-HEALTHCARE-RECORD
+               WRITE POSTED-HEALTHCARE-RECORD
+               MOVE DIAGNOSIS-COUNT OF HEALTHCARE-ENTERPRISE-RECORD
+                   TO WS-DIAG-INDEX
+               PERFORM 2200-WRITE-CHECKPOINT
+           END-IF.
+
+      * This patient's DIAGNOSES up to WS-START-INDEX - 1 were already
+      * moved into POSTED-HEALTHCARE-RECORD and checkpointed on an
+      * earlier run; the input record is fully re-read every run, so
+      * refill them here rather than writing a row with stale or blank
+      * diagnoses for the range this run never touches.
+       2050-REFILL-PRIOR-DIAGNOSES.
+           PERFORM VARYING WS-DIAG-INDEX FROM 1 BY 1
+               UNTIL WS-DIAG-INDEX >= WS-START-INDEX
+               MOVE DIAGNOSES OF HEALTHCARE-ENTERPRISE-RECORD
+                   (WS-DIAG-INDEX)
+                   TO DIAGNOSES OF POSTED-HEALTHCARE-RECORD
+                       (WS-DIAG-INDEX)
+           END-PERFORM.
+
+       2100-LOAD-CHECKPOINT.
+           MOVE 1 TO WS-START-INDEX
+           MOVE 'N' TO WS-CKPT-FOUND
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               PERFORM UNTIL WS-CKPT-STATUS NOT = "00"
+                   READ CHECKPOINT-FILE
+                       AT END MOVE "10" TO WS-CKPT-STATUS
+                   END-READ
+                   IF WS-CKPT-STATUS = "00"
+                       AND CKPT-BATCH-ID =
+                           PATIENT-ID OF HEALTHCARE-ENTERPRISE-RECORD
+                       SET CHECKPOINT-FOUND TO TRUE
+                       COMPUTE WS-START-INDEX = CKPT-LAST-INDEX + 1
+                   END-IF
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       2200-WRITE-CHECKPOINT.
+           OPEN EXTEND CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = "00"
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           MOVE PATIENT-ID OF HEALTHCARE-ENTERPRISE-RECORD
+               TO CKPT-BATCH-ID
+           MOVE WS-DIAG-INDEX TO CKPT-LAST-INDEX
+           MOVE ADMISSION-DATE OF HEALTHCARE-ENTERPRISE-RECORD
+               TO CKPT-TIMESTAMP
+           WRITE RESTART-CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
