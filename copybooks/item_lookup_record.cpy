@@ -0,0 +1,8 @@
+      * Indexed lookup entry for a VARIABLE-RECORD item, keyed by
+      * ITEM-ID so any item can be located directly without scanning
+      * every VARIABLE-RECORD's ITEMS table.
+       01  ITEM-LOOKUP-RECORD.
+           05  ILK-ITEM-ID         PIC 9(6).
+           05  ILK-ITEM-NAME       PIC X(15).
+           05  ILK-ITEM-PRICE      PIC S9(5)V99 COMP-3.
+           05  ILK-HEADER-INFO     PIC X(20).
