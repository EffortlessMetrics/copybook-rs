@@ -0,0 +1,11 @@
+      *> Detail line for the cross-border data transfer compliance report.
+       01  CROSS-BORDER-REPORT-LINE.
+           05  CBR-DATA-SUBJECT-ID       PIC 9(12).
+           05  FILLER                    PIC X(2).
+           05  CBR-TRANSFER-COUNTRY-CODE PIC X(3).
+           05  FILLER                    PIC X(2).
+           05  CBR-TRANSFER-BASIS        PIC X(1).
+           05  FILLER                    PIC X(2).
+           05  CBR-DATA-CONTROLLER-ID    PIC X(8).
+           05  FILLER                    PIC X(2).
+           05  CBR-DATA-PROCESSOR-ID     PIC X(8).
