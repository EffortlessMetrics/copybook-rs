@@ -0,0 +1,65 @@
+      * NEGBALSW - Negative-balance exception sweep across
+      * COMP3-RECORD. Flags any record whose signed amount field
+      * (NEGATIVE-AMOUNT or DECIMAL-AMOUNT) has gone below zero.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NEGBALSW.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMP3-FILE ASSIGN TO "COMP3IN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO "NEGBALSW"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMP3-FILE.
+           COPY comp3_test.
+       FD  EXCEPTION-FILE.
+           COPY negative_balance_line.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF              PIC X(1) VALUE 'N'.
+           88  END-OF-FILE     VALUE 'Y'.
+       01  WS-COUNTS.
+           05  WS-READ-COUNT   PIC 9(9) VALUE 0.
+           05  WS-EXCEPT-COUNT PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT COMP3-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+           PERFORM 1000-READ-COMP3
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2000-CHECK-RECORD
+               PERFORM 1000-READ-COMP3
+           END-PERFORM
+           CLOSE COMP3-FILE EXCEPTION-FILE
+           DISPLAY "NEGBALSW: READ=" WS-READ-COUNT
+               " EXCEPTIONS=" WS-EXCEPT-COUNT
+           GOBACK.
+
+       1000-READ-COMP3.
+           READ COMP3-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-CHECK-RECORD.
+           IF NEGATIVE-AMOUNT < 0
+               MOVE "NEGATIVE-AMOUNT" TO NBL-FIELD-NAME
+               MOVE NEGATIVE-AMOUNT TO NBL-AMOUNT
+               PERFORM 2100-WRITE-EXCEPTION
+           END-IF
+           IF DECIMAL-AMOUNT < 0
+               MOVE "DECIMAL-AMOUNT" TO NBL-FIELD-NAME
+               MOVE DECIMAL-AMOUNT TO NBL-AMOUNT
+               PERFORM 2100-WRITE-EXCEPTION
+           END-IF.
+
+       2100-WRITE-EXCEPTION.
+           MOVE RECORD-ID TO NBL-RECORD-ID
+           MOVE DESCRIPTION TO NBL-DESCRIPTION
+           WRITE NEGATIVE-BALANCE-LINE
+           ADD 1 TO WS-EXCEPT-COUNT.
