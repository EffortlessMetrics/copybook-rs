@@ -0,0 +1,8 @@
+      *> Inactive-customer archival line - accounts whose CUSTOMER-STATUS
+      *> is flagged inactive, carrying the account balance so archival
+      *> review can see what is being taken out of active processing.
+       01  INACTIVE-CUSTOMER-LINE.
+           05  ICL-CUSTOMER-ID          PIC 9(10).
+           05  ICL-CUSTOMER-NAME        PIC X(30).
+           05  ICL-ACCOUNT-BALANCE      PIC S9(13)V99.
+           05  ICL-TRANSACTION-COUNT    PIC 9(3).
