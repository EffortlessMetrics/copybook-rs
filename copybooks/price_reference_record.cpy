@@ -0,0 +1,5 @@
+      * Authoritative unit-price reference for a product code, used to
+      * audit order line pricing and totals.
+       01  PRICE-REFERENCE-RECORD.
+           05  PRR-PRODUCT-CODE    PIC X(12).
+           05  PRR-REFERENCE-PRICE PIC 9(6)V99.
