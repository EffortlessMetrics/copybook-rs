@@ -0,0 +1,133 @@
+      * SHPTRACK - Shipment-tracking integration for ORDER-LINES.
+      * Cross-checks each line's LINE-STATUS against its shipment
+      * data: a shipped line must carry a tracking number and a ship
+      * date, an unshipped line must not, and a ship date may never
+      * precede the order date. A shipped line that reaches here with
+      * no tracking number or ship date is backfilled from a simulated
+      * carrier lookup instead of being flagged, and the backfilled
+      * order is written to ORDER-OUTPUT-FILE so the correction is not
+      * lost the moment the next record is read; only a discrepancy the
+      * backfill cannot explain away (unexpected tracking on an
+      * unshipped line, or a ship date before the order date) still
+      * produces an exception.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SHPTRACK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDER-FILE ASSIGN TO "ORDPROCI"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ORDER-OUTPUT-FILE ASSIGN TO "ORDPROCO"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO "SHPTRACK"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDER-FILE.
+           COPY ac3_child_inside_odo_basic.
+       FD  ORDER-OUTPUT-FILE.
+           COPY ac3_child_inside_odo_basic
+               REPLACING ==ORDER-PROCESSING-RECORD== BY
+                         ==ORDER-OUTPUT-RECORD==
+                         ==LINE-COUNT==               BY
+                         ==OUT-LINE-COUNT==.
+       FD  EXCEPTION-FILE.
+           COPY shipment_tracking_exception.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF              PIC X(1) VALUE 'N'.
+           88  END-OF-FILE     VALUE 'Y'.
+       01  WS-LINE-INDEX       PIC 9(3) COMP.
+       01  WS-LINE-NUM-TEXT    PIC 9(3).
+       01  WS-COUNTS.
+           05  WS-READ-COUNT   PIC 9(9) VALUE 0.
+           05  WS-EXCEPT-COUNT PIC 9(9) VALUE 0.
+           05  WS-BACKFILL-COUNT PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT ORDER-FILE
+           OPEN OUTPUT ORDER-OUTPUT-FILE EXCEPTION-FILE
+           PERFORM 1000-READ-ORDER
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2000-CHECK-ORDER
+               PERFORM 1000-READ-ORDER
+           END-PERFORM
+           CLOSE ORDER-FILE ORDER-OUTPUT-FILE EXCEPTION-FILE
+           DISPLAY "SHPTRACK: READ=" WS-READ-COUNT
+               " BACKFILLED=" WS-BACKFILL-COUNT
+               " EXCEPTIONS=" WS-EXCEPT-COUNT
+           GOBACK.
+
+       1000-READ-ORDER.
+           READ ORDER-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-CHECK-ORDER.
+           PERFORM VARYING WS-LINE-INDEX FROM 1 BY 1
+               UNTIL WS-LINE-INDEX >
+                   LINE-COUNT OF ORDER-PROCESSING-RECORD
+               PERFORM 2100-CHECK-LINE
+           END-PERFORM
+           MOVE ORDER-PROCESSING-RECORD TO ORDER-OUTPUT-RECORD
+           WRITE ORDER-OUTPUT-RECORD.
+
+       2100-CHECK-LINE.
+           IF STATUS-CODE OF ORDER-PROCESSING-RECORD (WS-LINE-INDEX)
+                   = "SH"
+               IF TRACKING-NUM OF ORDER-PROCESSING-RECORD
+                       (WS-LINE-INDEX) = SPACES
+                   OR SHIP-DATE OF ORDER-PROCESSING-RECORD
+                       (WS-LINE-INDEX) = 0
+                   PERFORM 2150-CARRIER-LOOKUP
+               END-IF
+           ELSE
+               IF TRACKING-NUM OF ORDER-PROCESSING-RECORD
+                       (WS-LINE-INDEX) NOT = SPACES
+                   PERFORM 2200-FILL-EXCEPTION
+                   SET STE-UNEXPECTED-TRACKING TO TRUE
+                   WRITE SHIPMENT-TRACKING-EXCEPTION-LINE
+                   ADD 1 TO WS-EXCEPT-COUNT
+               END-IF
+           END-IF
+           IF SHIP-DATE OF ORDER-PROCESSING-RECORD
+                   (WS-LINE-INDEX) NOT = 0
+               AND SHIP-DATE OF ORDER-PROCESSING-RECORD
+                   (WS-LINE-INDEX) <
+                   ORDER-DATE OF ORDER-PROCESSING-RECORD
+               PERFORM 2200-FILL-EXCEPTION
+               SET STE-SHIP-BEFORE-ORDER TO TRUE
+               WRITE SHIPMENT-TRACKING-EXCEPTION-LINE
+               ADD 1 TO WS-EXCEPT-COUNT
+           END-IF.
+
+       2150-CARRIER-LOOKUP.
+           MOVE LINE-NUMBER OF ORDER-PROCESSING-RECORD (WS-LINE-INDEX)
+               TO WS-LINE-NUM-TEXT
+           IF TRACKING-NUM OF ORDER-PROCESSING-RECORD
+                   (WS-LINE-INDEX) = SPACES
+               STRING ORDER-ID OF ORDER-PROCESSING-RECORD
+                       DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   WS-LINE-NUM-TEXT DELIMITED BY SIZE
+                   INTO TRACKING-NUM OF ORDER-PROCESSING-RECORD
+                       (WS-LINE-INDEX)
+               END-STRING
+           END-IF
+           IF SHIP-DATE OF ORDER-PROCESSING-RECORD (WS-LINE-INDEX) = 0
+               MOVE ORDER-DATE OF ORDER-PROCESSING-RECORD
+                   TO SHIP-DATE OF ORDER-PROCESSING-RECORD
+                       (WS-LINE-INDEX)
+           END-IF
+           ADD 1 TO WS-BACKFILL-COUNT.
+
+       2200-FILL-EXCEPTION.
+           MOVE ORDER-ID OF ORDER-PROCESSING-RECORD TO STE-ORDER-ID
+           MOVE LINE-NUMBER OF ORDER-PROCESSING-RECORD (WS-LINE-INDEX)
+               TO STE-LINE-NUMBER
+           MOVE STATUS-CODE OF ORDER-PROCESSING-RECORD (WS-LINE-INDEX)
+               TO STE-STATUS-CODE.
