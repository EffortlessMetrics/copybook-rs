@@ -0,0 +1,70 @@
+      * AMLFRAUD - AML/fraud exception report. Scans the ENTRIES table
+      * of every PERFORMANCE-TEST-RECORD ledger batch and lists every
+      * entry whose RISK-DATA carries an AML-FLAG or FRAUD-FLAG of 'Y',
+      * so compliance review works off one exception list instead of
+      * re-scanning each batch by hand.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMLFRAUD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-FILE ASSIGN TO "LEDGERIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO "AMLFRAUD"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LEDGER-FILE.
+           COPY ac6_performance_integration.
+       FD  EXCEPTION-FILE.
+           COPY aml_fraud_exception_line.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF              PIC X(1) VALUE 'N'.
+           88  END-OF-FILE     VALUE 'Y'.
+       01  WS-ENTRY-INDEX      PIC 9(5) COMP.
+       01  WS-COUNTS.
+           05  WS-READ-COUNT   PIC 9(9) VALUE 0.
+           05  WS-EXCEPT-COUNT PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT LEDGER-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+           PERFORM 1000-READ-LEDGER
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2000-SCAN-ENTRIES
+               PERFORM 1000-READ-LEDGER
+           END-PERFORM
+           CLOSE LEDGER-FILE EXCEPTION-FILE
+           DISPLAY "AMLFRAUD: READ=" WS-READ-COUNT
+               " EXCEPTIONS=" WS-EXCEPT-COUNT
+           GOBACK.
+
+       1000-READ-LEDGER.
+           READ LEDGER-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-SCAN-ENTRIES.
+           PERFORM VARYING WS-ENTRY-INDEX FROM 1 BY 1
+               UNTIL WS-ENTRY-INDEX > ENTRY-COUNT
+               IF AML-FLAG (WS-ENTRY-INDEX) = 'Y'
+                   OR FRAUD-FLAG (WS-ENTRY-INDEX) = 'Y'
+                   MOVE BATCH-ID TO AFE-BATCH-ID
+                   MOVE ENTRY-ID (WS-ENTRY-INDEX) TO AFE-ENTRY-ID
+                   MOVE TRANSACTION-ID (WS-ENTRY-INDEX)
+                       TO AFE-TRANSACTION-ID
+                   MOVE AMOUNT (WS-ENTRY-INDEX) TO AFE-AMOUNT
+                   MOVE RISK-SCORE (WS-ENTRY-INDEX) TO AFE-RISK-SCORE
+                   MOVE AML-FLAG (WS-ENTRY-INDEX) TO AFE-AML-FLAG
+                   MOVE FRAUD-FLAG (WS-ENTRY-INDEX) TO AFE-FRAUD-FLAG
+                   MOVE COMPLIANCE-CODE (WS-ENTRY-INDEX)
+                       TO AFE-COMPLIANCE-CODE
+                   WRITE AML-FRAUD-EXCEPTION-LINE
+                   ADD 1 TO WS-EXCEPT-COUNT
+               END-IF
+           END-PERFORM.
