@@ -0,0 +1,71 @@
+      *> RISKRTE - Routes FINANCIAL-TRANSACTION-RECORD by CUSTOMER-INFO's
+      *> RISK-PROFILE. HIGH-RISK and RESTRICTED transactions are diverted
+      *> to a manual-review queue instead of flowing straight through to
+      *> posting.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RISKRTE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT POSTING-FILE ASSIGN TO "POSTOUT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT REVIEW-QUEUE-FILE ASSIGN TO "REVQUEUE"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+           COPY financial_sox_compliance.
+       FD  POSTING-FILE.
+           COPY financial_sox_compliance
+               REPLACING ==FINANCIAL-TRANSACTION-RECORD== BY
+                         ==POSTING-TRANSACTION-RECORD==.
+       FD  REVIEW-QUEUE-FILE.
+           COPY financial_sox_compliance
+               REPLACING ==FINANCIAL-TRANSACTION-RECORD== BY
+                         ==REVIEW-QUEUE-RECORD==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                      PIC X(1) VALUE 'N'.
+           88  END-OF-FILE             VALUE 'Y'.
+       01  WS-COUNTS.
+           05  WS-READ-COUNT           PIC 9(9) VALUE 0.
+           05  WS-POSTED-COUNT         PIC 9(9) VALUE 0.
+           05  WS-REVIEW-COUNT         PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT TRANSACTION-FILE
+           OPEN OUTPUT POSTING-FILE REVIEW-QUEUE-FILE
+           PERFORM 1000-READ-TRANSACTION
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2000-ROUTE-TRANSACTION
+               PERFORM 1000-READ-TRANSACTION
+           END-PERFORM
+           CLOSE TRANSACTION-FILE POSTING-FILE REVIEW-QUEUE-FILE
+           DISPLAY "RISKRTE: READ=" WS-READ-COUNT
+                   " POSTED=" WS-POSTED-COUNT
+                   " REVIEW=" WS-REVIEW-COUNT
+           GOBACK.
+
+       1000-READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-ROUTE-TRANSACTION.
+           IF HIGH-RISK OF FINANCIAL-TRANSACTION-RECORD
+               OR RESTRICTED OF FINANCIAL-TRANSACTION-RECORD
+               MOVE FINANCIAL-TRANSACTION-RECORD TO REVIEW-QUEUE-RECORD
+               WRITE REVIEW-QUEUE-RECORD
+               ADD 1 TO WS-REVIEW-COUNT
+           ELSE
+               MOVE FINANCIAL-TRANSACTION-RECORD
+                   TO POSTING-TRANSACTION-RECORD
+               WRITE POSTING-TRANSACTION-RECORD
+               ADD 1 TO WS-POSTED-COUNT
+           END-IF.
