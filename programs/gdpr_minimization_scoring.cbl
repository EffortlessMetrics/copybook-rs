@@ -0,0 +1,96 @@
+      *> GDPRMIN - Data-minimization scoring. Walks the DATA-CATEGORIES
+      *> table on every PERSONAL-DATA-PROCESSING-RECORD and scores what
+      *> share of declared categories are actually flagged minimized, so
+      *> privacy can prioritize remediation on the worst offenders. Also
+      *> counts categories that are SENSITIVE or SPECIAL-CATEGORY and
+      *> still NOT-MINIMIZED, and carries LEGAL-BASIS on the output line
+      *> so that at-risk exposure can be rolled up by legal basis.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GDPRMIN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROCESSING-FILE ASSIGN TO "GDPRIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SCORE-FILE ASSIGN TO "GDPRMIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PROCESSING-FILE.
+           COPY gdpr_data_processing
+               REPLACING ==IDENTIFICATION== BY ==IDENTIFICATION-CAT==.
+       FD  SCORE-FILE.
+           COPY minimization_score_line.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                      PIC X(1) VALUE 'N'.
+           88  END-OF-FILE             VALUE 'Y'.
+       01  WS-CATEGORY-INDEX           PIC 9(4) COMP.
+       01  WS-MINIMIZED-COUNT          PIC 9(2) COMP.
+       01  WS-SPECIAL-COUNT            PIC 9(2) COMP.
+       01  WS-AT-RISK-COUNT            PIC 9(2) COMP.
+       01  WS-COUNTS.
+           05  WS-READ-COUNT           PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT PROCESSING-FILE
+           OPEN OUTPUT SCORE-FILE
+           PERFORM 1000-READ-PROCESSING
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2000-SCORE-RECORD
+               PERFORM 1000-READ-PROCESSING
+           END-PERFORM
+           CLOSE PROCESSING-FILE SCORE-FILE
+           DISPLAY "GDPRMIN: READ=" WS-READ-COUNT
+           GOBACK.
+
+       1000-READ-PROCESSING.
+           READ PROCESSING-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-SCORE-RECORD.
+           MOVE 0 TO WS-MINIMIZED-COUNT
+           MOVE 0 TO WS-SPECIAL-COUNT
+           MOVE 0 TO WS-AT-RISK-COUNT
+           PERFORM VARYING WS-CATEGORY-INDEX FROM 1 BY 1
+                   UNTIL WS-CATEGORY-INDEX >
+                       DATA-CATEGORY-COUNT OF PERSONAL-DATA-PROCESSING-RECORD
+               IF MINIMIZED OF PERSONAL-DATA-PROCESSING-RECORD
+                       (WS-CATEGORY-INDEX)
+                   ADD 1 TO WS-MINIMIZED-COUNT
+               END-IF
+               IF SPECIAL-CATEGORY OF PERSONAL-DATA-PROCESSING-RECORD
+                       (WS-CATEGORY-INDEX)
+                   ADD 1 TO WS-SPECIAL-COUNT
+               END-IF
+               IF (SPECIAL-CATEGORY OF PERSONAL-DATA-PROCESSING-RECORD
+                       (WS-CATEGORY-INDEX)
+                   OR SENSITIVE OF PERSONAL-DATA-PROCESSING-RECORD
+                       (WS-CATEGORY-INDEX))
+                   AND NOT-MINIMIZED OF PERSONAL-DATA-PROCESSING-RECORD
+                       (WS-CATEGORY-INDEX)
+                   ADD 1 TO WS-AT-RISK-COUNT
+               END-IF
+           END-PERFORM
+           MOVE DATA-SUBJECT-ID OF PERSONAL-DATA-PROCESSING-RECORD
+               TO MSL-DATA-SUBJECT-ID
+           MOVE LEGAL-BASIS OF PERSONAL-DATA-PROCESSING-RECORD
+               TO MSL-LEGAL-BASIS
+           MOVE DATA-CATEGORY-COUNT OF PERSONAL-DATA-PROCESSING-RECORD
+               TO MSL-CATEGORY-COUNT
+           MOVE WS-MINIMIZED-COUNT TO MSL-MINIMIZED-COUNT
+           MOVE WS-SPECIAL-COUNT TO MSL-SPECIAL-CATEGORY-COUNT
+           MOVE WS-AT-RISK-COUNT TO MSL-AT-RISK-COUNT
+           IF DATA-CATEGORY-COUNT OF PERSONAL-DATA-PROCESSING-RECORD > 0
+               COMPUTE MSL-MINIMIZATION-PCT =
+                   (WS-MINIMIZED-COUNT * 100) /
+                   DATA-CATEGORY-COUNT OF PERSONAL-DATA-PROCESSING-RECORD
+           ELSE
+               MOVE 0 TO MSL-MINIMIZATION-PCT
+           END-IF
+           WRITE MINIMIZATION-SCORE-LINE.
