@@ -0,0 +1,95 @@
+      * TRNTYPRT - Transaction type router for TRANSACTION-RECORD.
+      * Routes each record by RECORD-TYPE into its matching REDEFINES
+      * view (TYPE-A-DATA account transactions, TYPE-B-DATA itemized
+      * transactions, or TYPE-C-DATA digital-wallet transactions) and
+      * rejects anything else.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRNTYPRT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TYPE-A-FILE ASSIGN TO "TRNTYPA"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TYPE-B-FILE ASSIGN TO "TRNTYPB"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TYPE-C-FILE ASSIGN TO "TRNTYPC"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT REJECT-FILE ASSIGN TO "TRNTYPR"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+           COPY complex.
+       FD  TYPE-A-FILE.
+           COPY type_a_account_line.
+       FD  TYPE-B-FILE.
+           COPY type_b_itemized_line.
+       FD  TYPE-C-FILE.
+           COPY digital_wallet_line.
+       FD  REJECT-FILE.
+           COPY transaction_type_reject_line.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF              PIC X(1) VALUE 'N'.
+           88  END-OF-FILE     VALUE 'Y'.
+       01  WS-COUNTS.
+           05  WS-READ-COUNT   PIC 9(9) VALUE 0.
+           05  WS-TYPE-A-COUNT PIC 9(9) VALUE 0.
+           05  WS-TYPE-B-COUNT PIC 9(9) VALUE 0.
+           05  WS-TYPE-C-COUNT PIC 9(9) VALUE 0.
+           05  WS-REJECT-COUNT PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT TRANS-FILE
+           OPEN OUTPUT TYPE-A-FILE
+           OPEN OUTPUT TYPE-B-FILE
+           OPEN OUTPUT TYPE-C-FILE
+           OPEN OUTPUT REJECT-FILE
+           PERFORM 1000-READ-TRANS
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2000-ROUTE-TRANS
+               PERFORM 1000-READ-TRANS
+           END-PERFORM
+           CLOSE TRANS-FILE TYPE-A-FILE TYPE-B-FILE TYPE-C-FILE
+               REJECT-FILE
+           DISPLAY "TRNTYPRT: READ=" WS-READ-COUNT
+               " A=" WS-TYPE-A-COUNT
+               " B=" WS-TYPE-B-COUNT
+               " C=" WS-TYPE-C-COUNT
+               " REJECT=" WS-REJECT-COUNT
+           GOBACK.
+
+       1000-READ-TRANS.
+           READ TRANS-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-ROUTE-TRANS.
+           EVALUATE RECORD-TYPE
+               WHEN 'TA'
+                   MOVE ACCOUNT-NUM TO TAO-ACCOUNT-NUM
+                   MOVE AMOUNT TO TAO-AMOUNT
+                   WRITE TYPE-A-OUT-RECORD
+                   ADD 1 TO WS-TYPE-A-COUNT
+               WHEN 'TB'
+                   MOVE CUSTOMER-ID TO TBO-CUSTOMER-ID
+                   MOVE ITEM-COUNT TO TBO-ITEM-COUNT
+                   WRITE TYPE-B-OUT-RECORD
+                   ADD 1 TO WS-TYPE-B-COUNT
+               WHEN 'TC'
+                   MOVE RECORD-TYPE TO DWL-RECORD-TYPE
+                   MOVE WALLET-ID TO DWL-WALLET-ID
+                   MOVE DIGITAL-AMT TO DWL-DIGITAL-AMT
+                   WRITE DIGITAL-WALLET-LINE
+                   ADD 1 TO WS-TYPE-C-COUNT
+               WHEN OTHER
+                   MOVE RECORD-TYPE TO RJO-RECORD-TYPE
+                   WRITE REJECT-OUT-RECORD
+                   ADD 1 TO WS-REJECT-COUNT
+           END-EVALUATE.
