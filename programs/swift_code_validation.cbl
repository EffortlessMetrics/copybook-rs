@@ -0,0 +1,123 @@
+      * SWIFTVAL - SWIFT code validation for wire transfers. Checks
+      * SWIFT-CODE on every WIRE-TRANSFER variant of a
+      * FINANCIAL-TRANSACTION-RECORD for valid length (8 or 11) and a
+      * letters-only bank/country prefix, rejecting anything malformed
+      * before it reaches the correspondent bank interface.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SWIFTVAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BIC-FILE ASSIGN TO "SWIFTBIC"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT WIRE-FILE ASSIGN TO "PAYWIRE"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT REJECT-FILE ASSIGN TO "SWIFTREJ"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BIC-FILE.
+           COPY bic_reference_record.
+       FD  WIRE-FILE.
+           COPY ac5_redefines_complex.
+       FD  REJECT-FILE.
+           COPY swift_reject_line.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF              PIC X(1) VALUE 'N'.
+           88  END-OF-FILE     VALUE 'Y'.
+       01  WS-SWIFT-LEN        PIC 9(2) COMP.
+       01  WS-BIC-INDEX        PIC 9(4) COMP.
+       01  WS-BIC-COUNT        PIC 9(4) COMP VALUE 0.
+       01  WS-FOUND            PIC X(1).
+           88  WS-BIC-FOUND    VALUE 'Y'.
+       01  WS-BIC-TABLE.
+           05  WS-BIC-ENTRY    OCCURS 1000 TIMES.
+               10  WS-BIC-CODE PIC X(8).
+       01  WS-COUNTS.
+           05  WS-READ-COUNT   PIC 9(9) VALUE 0.
+           05  WS-REJECT-COUNT PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1500-LOAD-BIC-TABLE
+           OPEN INPUT WIRE-FILE
+           OPEN OUTPUT REJECT-FILE
+           PERFORM 1000-READ-WIRE
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2000-VALIDATE-SWIFT
+               PERFORM 1000-READ-WIRE
+           END-PERFORM
+           CLOSE WIRE-FILE REJECT-FILE
+           DISPLAY "SWIFTVAL: READ=" WS-READ-COUNT
+               " REJECTED=" WS-REJECT-COUNT
+           GOBACK.
+
+       1000-READ-WIRE.
+           READ WIRE-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       1500-LOAD-BIC-TABLE.
+           OPEN INPUT BIC-FILE
+           PERFORM 1600-READ-BIC
+           PERFORM UNTIL END-OF-FILE
+               IF BIC-IS-ACTIVE
+                   ADD 1 TO WS-BIC-COUNT
+                   MOVE BIC-CODE TO WS-BIC-CODE (WS-BIC-COUNT)
+               END-IF
+               PERFORM 1600-READ-BIC
+           END-PERFORM
+           CLOSE BIC-FILE
+           MOVE 'N' TO WS-EOF.
+
+       1600-READ-BIC.
+           READ BIC-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-VALIDATE-SWIFT.
+           PERFORM 2100-COMPUTE-SWIFT-LEN
+           MOVE TRANS-ID OF FINANCIAL-TRANSACTION-RECORD
+               TO SRL-TRANS-ID
+           MOVE SWIFT-CODE TO SRL-SWIFT-CODE
+           EVALUATE TRUE
+               WHEN WS-SWIFT-LEN NOT = 8 AND WS-SWIFT-LEN NOT = 11
+                   SET SRL-BAD-LENGTH TO TRUE
+                   WRITE SWIFT-REJECT-LINE
+                   ADD 1 TO WS-REJECT-COUNT
+               WHEN SWIFT-CODE (1:6) IS NOT ALPHABETIC
+                   SET SRL-BAD-COUNTRY TO TRUE
+                   WRITE SWIFT-REJECT-LINE
+                   ADD 1 TO WS-REJECT-COUNT
+               WHEN SWIFT-CODE (7:2) = SPACES
+                   SET SRL-BAD-FORMAT TO TRUE
+                   WRITE SWIFT-REJECT-LINE
+                   ADD 1 TO WS-REJECT-COUNT
+               WHEN OTHER
+                   PERFORM 2200-LOOKUP-BIC
+                   IF NOT WS-BIC-FOUND
+                       SET SRL-NOT-ON-FILE TO TRUE
+                       WRITE SWIFT-REJECT-LINE
+                       ADD 1 TO WS-REJECT-COUNT
+                   END-IF
+           END-EVALUATE.
+
+       2100-COMPUTE-SWIFT-LEN.
+           MOVE 11 TO WS-SWIFT-LEN
+           PERFORM UNTIL WS-SWIFT-LEN = 0
+                   OR SWIFT-CODE (WS-SWIFT-LEN:1) NOT = SPACE
+               SUBTRACT 1 FROM WS-SWIFT-LEN
+           END-PERFORM.
+
+       2200-LOOKUP-BIC.
+           MOVE 'N' TO WS-FOUND
+           PERFORM VARYING WS-BIC-INDEX FROM 1 BY 1
+               UNTIL WS-BIC-INDEX > WS-BIC-COUNT OR WS-BIC-FOUND
+               IF WS-BIC-CODE (WS-BIC-INDEX) = SWIFT-CODE (1:8)
+                   SET WS-BIC-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
