@@ -0,0 +1,157 @@
+      * PROMAUDT - Promotion-rule audit for LINE-CALCULATIONS discounts.
+      * Recomputes the discount each order line should carry under the
+      * quantity-break promotion schedule and flags any line whose
+      * DISCOUNT-AMOUNT disagrees.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROMAUDT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROMOTION-FILE ASSIGN TO "PROMORUL"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ORDER-FILE ASSIGN TO "ORDPROCI"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO "PROMAUDT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PROMOTION-FILE.
+           COPY promotion_rule_record.
+       FD  ORDER-FILE.
+           COPY ac3_child_inside_odo_basic.
+       FD  EXCEPTION-FILE.
+           COPY promotion_audit_exception_line.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF              PIC X(1) VALUE 'N'.
+           88  END-OF-FILE     VALUE 'Y'.
+       01  WS-LINE-INDEX       PIC 9(3) COMP.
+       01  WS-PROMO-INDEX      PIC 9(4) COMP.
+       01  WS-PROMO-COUNT      PIC 9(4) COMP VALUE 0.
+       01  WS-MATCH-INDEX      PIC 9(4) COMP.
+       01  WS-FOUND            PIC X(1).
+           88  WS-PROMO-FOUND  VALUE 'Y'.
+       01  WS-DISCOUNT-PCT     PIC V999.
+       01  WS-EXPECTED-DISCOUNT PIC 9(6)V99.
+       01  WS-PROMOTION-TABLE.
+           05  WS-PROMO-ENTRY OCCURS 1000 TIMES.
+               10  WS-PROMO-PRODUCT-CODE  PIC X(12).
+               10  WS-PROMO-TIER-1-QTY    PIC 9(6).
+               10  WS-PROMO-TIER-1-PCT    PIC V999.
+               10  WS-PROMO-TIER-2-QTY    PIC 9(6).
+               10  WS-PROMO-TIER-2-PCT    PIC V999.
+               10  WS-PROMO-TIER-3-QTY    PIC 9(6).
+               10  WS-PROMO-TIER-3-PCT    PIC V999.
+       01  WS-COUNTS.
+           05  WS-READ-COUNT   PIC 9(9) VALUE 0.
+           05  WS-EXCEPT-COUNT PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1500-LOAD-PROMOTIONS
+           OPEN INPUT ORDER-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+           PERFORM 1000-READ-ORDER
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2000-AUDIT-ORDER
+               PERFORM 1000-READ-ORDER
+           END-PERFORM
+           CLOSE ORDER-FILE EXCEPTION-FILE
+           DISPLAY "PROMAUDT: READ=" WS-READ-COUNT
+               " EXCEPTIONS=" WS-EXCEPT-COUNT
+           GOBACK.
+
+       1000-READ-ORDER.
+           READ ORDER-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       1500-LOAD-PROMOTIONS.
+           OPEN INPUT PROMOTION-FILE
+           PERFORM 1600-READ-PROMOTION
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-PROMO-COUNT
+               MOVE PRR-PRODUCT-CODE
+                   TO WS-PROMO-PRODUCT-CODE (WS-PROMO-COUNT)
+               MOVE PRR-TIER-1-MIN-QTY
+                   TO WS-PROMO-TIER-1-QTY (WS-PROMO-COUNT)
+               MOVE PRR-TIER-1-PCT
+                   TO WS-PROMO-TIER-1-PCT (WS-PROMO-COUNT)
+               MOVE PRR-TIER-2-MIN-QTY
+                   TO WS-PROMO-TIER-2-QTY (WS-PROMO-COUNT)
+               MOVE PRR-TIER-2-PCT
+                   TO WS-PROMO-TIER-2-PCT (WS-PROMO-COUNT)
+               MOVE PRR-TIER-3-MIN-QTY
+                   TO WS-PROMO-TIER-3-QTY (WS-PROMO-COUNT)
+               MOVE PRR-TIER-3-PCT
+                   TO WS-PROMO-TIER-3-PCT (WS-PROMO-COUNT)
+               PERFORM 1600-READ-PROMOTION
+           END-PERFORM
+           CLOSE PROMOTION-FILE
+           MOVE 'N' TO WS-EOF.
+
+       1600-READ-PROMOTION.
+           READ PROMOTION-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-AUDIT-ORDER.
+           PERFORM VARYING WS-LINE-INDEX FROM 1 BY 1
+               UNTIL WS-LINE-INDEX > LINE-COUNT
+               PERFORM 2100-AUDIT-LINE
+           END-PERFORM.
+
+       2100-AUDIT-LINE.
+           PERFORM 2200-DETERMINE-DISCOUNT-PCT
+           COMPUTE WS-EXPECTED-DISCOUNT ROUNDED =
+               QUANTITY (WS-LINE-INDEX) * UNIT-PRICE (WS-LINE-INDEX)
+               * WS-DISCOUNT-PCT
+           IF WS-EXPECTED-DISCOUNT NOT =
+               DISCOUNT-AMOUNT (WS-LINE-INDEX)
+               MOVE ORDER-ID TO PAE-ORDER-ID
+               MOVE LINE-NUMBER (WS-LINE-INDEX) TO PAE-LINE-NUMBER
+               MOVE PRODUCT-CODE (WS-LINE-INDEX) TO PAE-PRODUCT-CODE
+               MOVE WS-EXPECTED-DISCOUNT TO PAE-EXPECTED-DISCOUNT
+               MOVE DISCOUNT-AMOUNT (WS-LINE-INDEX)
+                   TO PAE-ACTUAL-DISCOUNT
+               WRITE PROMOTION-AUDIT-EXCEPTION-LINE
+               ADD 1 TO WS-EXCEPT-COUNT
+           END-IF.
+
+       2200-DETERMINE-DISCOUNT-PCT.
+           PERFORM 2300-LOOKUP-PROMOTION
+           IF NOT WS-PROMO-FOUND
+               MOVE 0 TO WS-DISCOUNT-PCT
+           ELSE
+               EVALUATE TRUE
+                   WHEN QUANTITY (WS-LINE-INDEX) >=
+                       WS-PROMO-TIER-3-QTY (WS-MATCH-INDEX)
+                       MOVE WS-PROMO-TIER-3-PCT (WS-MATCH-INDEX)
+                           TO WS-DISCOUNT-PCT
+                   WHEN QUANTITY (WS-LINE-INDEX) >=
+                       WS-PROMO-TIER-2-QTY (WS-MATCH-INDEX)
+                       MOVE WS-PROMO-TIER-2-PCT (WS-MATCH-INDEX)
+                           TO WS-DISCOUNT-PCT
+                   WHEN QUANTITY (WS-LINE-INDEX) >=
+                       WS-PROMO-TIER-1-QTY (WS-MATCH-INDEX)
+                       MOVE WS-PROMO-TIER-1-PCT (WS-MATCH-INDEX)
+                           TO WS-DISCOUNT-PCT
+                   WHEN OTHER
+                       MOVE 0 TO WS-DISCOUNT-PCT
+               END-EVALUATE
+           END-IF.
+
+       2300-LOOKUP-PROMOTION.
+           MOVE 'N' TO WS-FOUND
+           PERFORM VARYING WS-PROMO-INDEX FROM 1 BY 1
+               UNTIL WS-PROMO-INDEX > WS-PROMO-COUNT
+                   OR WS-PROMO-FOUND
+               IF WS-PROMO-PRODUCT-CODE (WS-PROMO-INDEX) =
+                   PRODUCT-CODE (WS-LINE-INDEX)
+                   SET WS-PROMO-FOUND TO TRUE
+                   MOVE WS-PROMO-INDEX TO WS-MATCH-INDEX
+               END-IF
+           END-PERFORM.
