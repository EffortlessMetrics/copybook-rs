@@ -0,0 +1,5 @@
+      * Card-payment output line - routed CARD-DATA occurrence of
+      * TRANSACTION-RECORD after discriminator validation.
+       01  CARD-OUT-RECORD.
+           05  COR-CARD-NUM    PIC 9(16).
+           05  COR-CARD-EXP    PIC 9(4).
