@@ -0,0 +1,11 @@
+      *> Release gate - written after control-total balancing completes.
+      *> Downstream extract-release jobs check RGT-RELEASE-STATUS before
+      *> shipping the day's feeds; any out-of-balance feed holds release
+      *> across the board until the break is investigated.
+       01  RELEASE-GATE-RECORD.
+           05  RGT-RUN-DATE             PIC 9(8).
+           05  RGT-RELEASE-STATUS       PIC X(1).
+               88  RGT-RELEASE-APPROVED VALUE 'R'.
+               88  RGT-RELEASE-HELD     VALUE 'H'.
+           05  RGT-FEEDS-CHECKED        PIC 9(2).
+           05  RGT-FEEDS-OUT-OF-BALANCE PIC 9(2).
