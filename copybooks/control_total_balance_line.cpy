@@ -0,0 +1,16 @@
+      *> Daily control-total balance line - one row per source feed
+      *> comparing the record count and monetary total recomputed from
+      *> the detail feed against the control totals carried on that
+      *> feed's own trailer record.
+       01  CONTROL-TOTAL-BALANCE-LINE.
+           05  CTB-RUN-DATE             PIC 9(8).
+           05  CTB-FEED-ID              PIC X(8).
+           05  CTB-EXPECTED-COUNT       PIC 9(9).
+           05  CTB-ACTUAL-COUNT         PIC 9(9).
+           05  CTB-COUNT-VARIANCE       PIC S9(9).
+           05  CTB-EXPECTED-AMOUNT      PIC S9(15)V99.
+           05  CTB-ACTUAL-AMOUNT        PIC S9(15)V99.
+           05  CTB-AMOUNT-VARIANCE      PIC S9(15)V99.
+           05  CTB-BALANCE-STATUS       PIC X(1).
+               88  CTB-BALANCED         VALUE 'B'.
+               88  CTB-OUT-OF-BALANCE   VALUE 'O'.
