@@ -0,0 +1,91 @@
+      *> SOXEXTR - Daily reportable-transaction extract.
+      *> Reads FINANCIAL-TRANSACTION-RECORD and splits every row whose
+      *> REGULATORY-FLAG trips SOX/CFPB/SEC reportable into its own
+      *> extract file for the month-end regulator handoff.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SOXEXTR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SOX-OUT ASSIGN TO "SOXOUT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CFPB-OUT ASSIGN TO "CFPBOUT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SEC-OUT ASSIGN TO "SECOUT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+           COPY financial_sox_compliance.
+       FD  SOX-OUT.
+           COPY sox_extract_record
+               REPLACING ==SOX-EXTRACT-RECORD== BY ==SOX-OUT-RECORD==.
+       FD  CFPB-OUT.
+           COPY sox_extract_record
+               REPLACING ==SOX-EXTRACT-RECORD== BY ==CFPB-OUT-RECORD==.
+       FD  SEC-OUT.
+           COPY sox_extract_record
+               REPLACING ==SOX-EXTRACT-RECORD== BY ==SEC-OUT-RECORD==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                      PIC X(1) VALUE 'N'.
+           88  END-OF-FILE             VALUE 'Y'.
+       01  WS-COUNTS.
+           05  WS-SOX-COUNT            PIC 9(9) VALUE 0.
+           05  WS-CFPB-COUNT           PIC 9(9) VALUE 0.
+           05  WS-SEC-COUNT            PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT TRANSACTION-FILE
+           OPEN OUTPUT SOX-OUT CFPB-OUT SEC-OUT
+           PERFORM 1000-READ-TRANSACTION
+           PERFORM UNTIL END-OF-FILE
+               PERFORM 2000-EXTRACT-TRANSACTION
+               PERFORM 1000-READ-TRANSACTION
+           END-PERFORM
+           CLOSE TRANSACTION-FILE SOX-OUT CFPB-OUT SEC-OUT
+           DISPLAY "SOXEXTR: SOX=" WS-SOX-COUNT
+                   " CFPB=" WS-CFPB-COUNT
+                   " SEC=" WS-SEC-COUNT
+           GOBACK.
+
+       1000-READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-EXTRACT-TRANSACTION.
+           IF SOX-REPORTABLE
+               PERFORM 2100-BUILD-EXTRACT
+               MOVE 'S' TO EXT-REGULATOR-CODE OF SOX-OUT-RECORD
+               WRITE SOX-OUT-RECORD
+               ADD 1 TO WS-SOX-COUNT
+           END-IF
+           IF CFPB-REPORTABLE
+               PERFORM 2100-BUILD-EXTRACT
+               MOVE 'C' TO EXT-REGULATOR-CODE OF CFPB-OUT-RECORD
+               WRITE CFPB-OUT-RECORD
+               ADD 1 TO WS-CFPB-COUNT
+           END-IF
+           IF SEC-REPORTABLE
+               PERFORM 2100-BUILD-EXTRACT
+               MOVE 'E' TO EXT-REGULATOR-CODE OF SEC-OUT-RECORD
+               WRITE SEC-OUT-RECORD
+               ADD 1 TO WS-SEC-COUNT
+           END-IF.
+
+       2100-BUILD-EXTRACT.
+           MOVE TRANSACTION-ID    TO EXT-TRANSACTION-ID OF SOX-OUT-RECORD
+           MOVE ACCOUNT-NUMBER    TO EXT-ACCOUNT-NUMBER OF SOX-OUT-RECORD
+           MOVE PROCESSING-DATE   TO EXT-PROCESSING-DATE OF SOX-OUT-RECORD
+           MOVE BASE-AMOUNT       TO EXT-BASE-AMOUNT OF SOX-OUT-RECORD
+           MOVE NET-AMOUNT        TO EXT-NET-AMOUNT OF SOX-OUT-RECORD
+           MOVE ORIGINATOR-ID     TO EXT-ORIGINATOR-ID OF SOX-OUT-RECORD
+           MOVE AUTHORIZER-ID     TO EXT-AUTHORIZER-ID OF SOX-OUT-RECORD
+           MOVE SOX-OUT-RECORD    TO CFPB-OUT-RECORD
+           MOVE SOX-OUT-RECORD    TO SEC-OUT-RECORD.
