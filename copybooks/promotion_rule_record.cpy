@@ -0,0 +1,12 @@
+      * Promotion rule master - the quantity-break discount schedule
+      * in force for one product, used to recompute the discount an
+      * order line should carry instead of hardcoding the break
+      * points in the auditing program.
+       01  PROMOTION-RULE-RECORD.
+           05  PRR-PRODUCT-CODE       PIC X(12).
+           05  PRR-TIER-1-MIN-QTY     PIC 9(6).
+           05  PRR-TIER-1-PCT         PIC V999.
+           05  PRR-TIER-2-MIN-QTY     PIC 9(6).
+           05  PRR-TIER-2-PCT         PIC V999.
+           05  PRR-TIER-3-MIN-QTY     PIC 9(6).
+           05  PRR-TIER-3-PCT         PIC V999.
