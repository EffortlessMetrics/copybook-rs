@@ -0,0 +1,9 @@
+      *> Segregation-of-duties exception - a material SOX transaction
+      *> where the same party both originated and authorized it.
+       01  SOD-EXCEPTION-RECORD.
+           05  SOD-TRANSACTION-ID       PIC 9(12).
+           05  SOD-ACCOUNT-NUMBER       PIC 9(16).
+           05  SOD-BASE-AMOUNT          PIC S9(13)V99.
+           05  SOD-ORIGINATOR-ID        PIC X(8).
+           05  SOD-AUTHORIZER-ID        PIC X(8).
+           05  SOD-PROCESSING-DATE      PIC 9(8).
