@@ -0,0 +1,11 @@
+      *> Net-amount reconciliation break - stored NET-AMOUNT did not tie
+      *> to BASE-AMOUNT + FEES-TOTAL - TAX-AMOUNT.
+       01  NET-AMOUNT-BREAK-RECORD.
+           05  BRK-TRANSACTION-ID       PIC 9(12).
+           05  BRK-ACCOUNT-NUMBER       PIC 9(16).
+           05  BRK-BASE-AMOUNT          PIC S9(13)V99.
+           05  BRK-FEES-TOTAL           PIC S9(7)V99.
+           05  BRK-TAX-AMOUNT           PIC S9(7)V99.
+           05  BRK-STORED-NET-AMOUNT    PIC S9(13)V99.
+           05  BRK-COMPUTED-NET-AMOUNT  PIC S9(13)V99.
+           05  BRK-VARIANCE             PIC S9(13)V99.
