@@ -0,0 +1,11 @@
+      * AML/fraud exception line - one row per ledger ENTRY flagged
+      * for anti-money-laundering or fraud review.
+       01  AML-FRAUD-EXCEPTION-LINE.
+           05  AFE-BATCH-ID        PIC X(20).
+           05  AFE-ENTRY-ID        PIC X(16).
+           05  AFE-TRANSACTION-ID  PIC X(20).
+           05  AFE-AMOUNT          PIC S9(13)V99.
+           05  AFE-RISK-SCORE      PIC 9(3).
+           05  AFE-AML-FLAG        PIC X(1).
+           05  AFE-FRAUD-FLAG      PIC X(1).
+           05  AFE-COMPLIANCE-CODE PIC X(6).
