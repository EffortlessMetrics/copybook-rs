@@ -0,0 +1,73 @@
+      * VARITIDX - Indexed lookup file for VARIABLE-RECORD by ITEM-ID.
+      * Explodes every ITEMS occurrence out of each VARIABLE-RECORD
+      * into its own ITEM-LOOKUP-RECORD, keyed by ITEM-ID, so a single
+      * item can be retrieved directly instead of scanning the ODO
+      * table it originally came from.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VARITIDX.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VARIABLE-FILE ASSIGN TO "VARRECIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ITEM-INDEX-FILE ASSIGN TO "VARITIDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ILK-ITEM-ID
+               FILE STATUS IS WS-INDEX-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VARIABLE-FILE.
+           COPY odo.
+       FD  ITEM-INDEX-FILE.
+           COPY item_lookup_record.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF              PIC X(1) VALUE 'N'.
+           88  END-OF-FILE     VALUE 'Y'.
+       01  WS-ITEM-INDEX       PIC 9(3) COMP.
+       01  WS-INDEX-STATUS     PIC X(2).
+       01  WS-COUNTS.
+           05  WS-READ-COUNT   PIC 9(9) VALUE 0.
+           05  WS-INDEXED-COUNT PIC 9(9) VALUE 0.
+           05  WS-DUPLICATE-COUNT PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT VARIABLE-FILE
+           OPEN OUTPUT ITEM-INDEX-FILE
+           PERFORM 1000-READ-VARIABLE
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2000-INDEX-ITEMS
+               PERFORM 1000-READ-VARIABLE
+           END-PERFORM
+           CLOSE VARIABLE-FILE ITEM-INDEX-FILE
+           DISPLAY "VARITIDX: READ=" WS-READ-COUNT
+               " INDEXED=" WS-INDEXED-COUNT
+               " DUPLICATE=" WS-DUPLICATE-COUNT
+           GOBACK.
+
+       1000-READ-VARIABLE.
+           READ VARIABLE-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-INDEX-ITEMS.
+           PERFORM VARYING WS-ITEM-INDEX FROM 1 BY 1
+               UNTIL WS-ITEM-INDEX > ITEM-COUNT
+               MOVE ITEM-ID (WS-ITEM-INDEX) TO ILK-ITEM-ID
+               MOVE ITEM-NAME (WS-ITEM-INDEX) TO ILK-ITEM-NAME
+               MOVE ITEM-PRICE (WS-ITEM-INDEX) TO ILK-ITEM-PRICE
+               MOVE HEADER-INFO TO ILK-HEADER-INFO
+               WRITE ITEM-LOOKUP-RECORD
+                   INVALID KEY
+                       DISPLAY "VARITIDX: DUPLICATE ITEM-ID "
+                           ILK-ITEM-ID
+                       ADD 1 TO WS-DUPLICATE-COUNT
+                   NOT INVALID KEY
+                       ADD 1 TO WS-INDEXED-COUNT
+               END-WRITE
+           END-PERFORM.
