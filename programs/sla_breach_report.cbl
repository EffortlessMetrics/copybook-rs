@@ -0,0 +1,92 @@
+      * SLAREPT - Service-level breach report from PROCESSING-INFO.
+      * Any ENTRY whose QUEUE-TIME or PROCESS-TIME exceeds the
+      * configured SLA threshold, or whose RETRY-COUNT exceeds the
+      * retry ceiling, is written to the breach report line file.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SLAREPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-FILE ASSIGN TO "LEDGERIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT BREACH-FILE ASSIGN TO "SLAREPT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LEDGER-FILE.
+           COPY ac6_performance_integration.
+       FD  BREACH-FILE.
+           COPY sla_breach_line.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF              PIC X(1) VALUE 'N'.
+           88  END-OF-FILE     VALUE 'Y'.
+       01  WS-ENTRY-INDEX      PIC 9(5) COMP.
+       01  WS-QUEUE-LIMIT      PIC 9(6)V999 VALUE 30.000.
+       01  WS-PROCESS-LIMIT    PIC 9(4)V999 VALUE 5.000.
+       01  WS-RETRY-LIMIT      PIC 9(2) VALUE 3.
+       01  WS-COUNTS.
+           05  WS-READ-COUNT   PIC 9(9) VALUE 0.
+           05  WS-BREACH-COUNT PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT LEDGER-FILE
+           OPEN OUTPUT BREACH-FILE
+           PERFORM 1000-READ-LEDGER
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2000-CHECK-ENTRIES
+               PERFORM 1000-READ-LEDGER
+           END-PERFORM
+           CLOSE LEDGER-FILE BREACH-FILE
+           DISPLAY "SLAREPT: READ=" WS-READ-COUNT
+               " BREACHES=" WS-BREACH-COUNT
+           GOBACK.
+
+       1000-READ-LEDGER.
+           READ LEDGER-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-CHECK-ENTRIES.
+           PERFORM VARYING WS-ENTRY-INDEX FROM 1 BY 1
+               UNTIL WS-ENTRY-INDEX > ENTRY-COUNT
+               IF QUEUE-TIME (WS-ENTRY-INDEX) > WS-QUEUE-LIMIT
+                   PERFORM 2100-WRITE-BREACH
+               END-IF
+               IF PROCESS-TIME (WS-ENTRY-INDEX) > WS-PROCESS-LIMIT
+                   PERFORM 2110-WRITE-PROCESS-BREACH
+               END-IF
+               IF RETRY-COUNT (WS-ENTRY-INDEX) > WS-RETRY-LIMIT
+                   PERFORM 2120-WRITE-RETRY-BREACH
+               END-IF
+           END-PERFORM.
+
+       2100-WRITE-BREACH.
+           PERFORM 2900-MOVE-COMMON
+           SET SBL-QUEUE-BREACH TO TRUE
+           PERFORM 2910-WRITE-LINE.
+
+       2110-WRITE-PROCESS-BREACH.
+           PERFORM 2900-MOVE-COMMON
+           SET SBL-PROCESS-BREACH TO TRUE
+           PERFORM 2910-WRITE-LINE.
+
+       2120-WRITE-RETRY-BREACH.
+           PERFORM 2900-MOVE-COMMON
+           SET SBL-RETRY-BREACH TO TRUE
+           PERFORM 2910-WRITE-LINE.
+
+       2900-MOVE-COMMON.
+           MOVE BATCH-ID TO SBL-BATCH-ID
+           MOVE ENTRY-ID (WS-ENTRY-INDEX) TO SBL-ENTRY-ID
+           MOVE QUEUE-TIME (WS-ENTRY-INDEX) TO SBL-QUEUE-TIME
+           MOVE PROCESS-TIME (WS-ENTRY-INDEX) TO SBL-PROCESS-TIME
+           MOVE RETRY-COUNT (WS-ENTRY-INDEX) TO SBL-RETRY-COUNT.
+
+       2910-WRITE-LINE.
+           WRITE SLA-BREACH-LINE
+           ADD 1 TO WS-BREACH-COUNT.
