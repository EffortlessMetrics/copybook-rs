@@ -0,0 +1,101 @@
+      * ORDROLL - Order consolidation rollup across ORDER-ITEMS.
+      * Accumulates QUANTITY by ITEM-CODE across every ORDER-RECORD on
+      * the input so purchasing sees one consolidated demand line per
+      * item instead of scattered line items across many orders.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORDROLL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDER-FILE ASSIGN TO "ORDERIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ROLLUP-FILE ASSIGN TO "ORDROLL"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDER-FILE.
+           COPY renames_r5_occurs.
+       FD  ROLLUP-FILE.
+           COPY order_consolidation_line.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF              PIC X(1) VALUE 'N'.
+           88  END-OF-FILE     VALUE 'Y'.
+       01  WS-LINE-INDEX       PIC 9(3) COMP.
+       01  WS-TABLE-INDEX      PIC 9(4) COMP.
+       01  WS-TABLE-COUNT      PIC 9(4) COMP VALUE 0.
+       01  WS-FOUND            PIC X(1).
+           88  WS-ITEM-FOUND   VALUE 'Y'.
+       01  WS-CONSOL-TABLE.
+           05  WS-CONSOL-ENTRY OCCURS 500 TIMES
+                   INDEXED BY WS-CX.
+               10  WS-CONSOL-ITEM-CODE PIC X(5).
+               10  WS-CONSOL-QTY       PIC 9(7).
+               10  WS-CONSOL-ORDERS    PIC 9(5).
+       01  WS-COUNTS.
+           05  WS-READ-COUNT   PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT ORDER-FILE
+           PERFORM 1000-READ-ORDER
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2000-ROLL-UP-ORDER
+               PERFORM 1000-READ-ORDER
+           END-PERFORM
+           CLOSE ORDER-FILE
+           OPEN OUTPUT ROLLUP-FILE
+           PERFORM 3000-WRITE-ROLLUP
+           CLOSE ROLLUP-FILE
+           DISPLAY "ORDROLL: READ=" WS-READ-COUNT
+               " ITEMS=" WS-TABLE-COUNT
+           GOBACK.
+
+       1000-READ-ORDER.
+           READ ORDER-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-ROLL-UP-ORDER.
+           PERFORM VARYING WS-LINE-INDEX FROM 1 BY 1
+               UNTIL WS-LINE-INDEX > 10
+               PERFORM 2100-ACCUMULATE-ITEM
+           END-PERFORM.
+
+       2100-ACCUMULATE-ITEM.
+           PERFORM 2200-FIND-ITEM
+           IF NOT WS-ITEM-FOUND
+               ADD 1 TO WS-TABLE-COUNT
+               SET WS-CX TO WS-TABLE-COUNT
+               MOVE ITEM-CODE (WS-LINE-INDEX)
+                   TO WS-CONSOL-ITEM-CODE (WS-CX)
+               MOVE 0 TO WS-CONSOL-QTY (WS-CX)
+               MOVE 0 TO WS-CONSOL-ORDERS (WS-CX)
+           END-IF
+           ADD QUANTITY (WS-LINE-INDEX) TO WS-CONSOL-QTY (WS-CX)
+           ADD 1 TO WS-CONSOL-ORDERS (WS-CX).
+
+       2200-FIND-ITEM.
+           MOVE 'N' TO WS-FOUND
+           PERFORM VARYING WS-TABLE-INDEX FROM 1 BY 1
+               UNTIL WS-TABLE-INDEX > WS-TABLE-COUNT
+                   OR WS-ITEM-FOUND
+               IF WS-CONSOL-ITEM-CODE (WS-TABLE-INDEX) =
+                   ITEM-CODE (WS-LINE-INDEX)
+                   SET WS-ITEM-FOUND TO TRUE
+                   SET WS-CX TO WS-TABLE-INDEX
+               END-IF
+           END-PERFORM.
+
+       3000-WRITE-ROLLUP.
+           PERFORM VARYING WS-TABLE-INDEX FROM 1 BY 1
+               UNTIL WS-TABLE-INDEX > WS-TABLE-COUNT
+               SET WS-CX TO WS-TABLE-INDEX
+               MOVE WS-CONSOL-ITEM-CODE (WS-CX) TO OCL-ITEM-CODE
+               MOVE WS-CONSOL-QTY (WS-CX) TO OCL-TOTAL-QUANTITY
+               MOVE WS-CONSOL-ORDERS (WS-CX) TO OCL-ORDER-COUNT
+               WRITE ORDER-CONSOLIDATION-LINE
+           END-PERFORM.
