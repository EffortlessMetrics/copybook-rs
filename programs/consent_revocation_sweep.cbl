@@ -0,0 +1,70 @@
+      *> CONSWEEP - Nightly consent-revocation sweep. A
+      *> PATIENT-HEALTH-RECORD whose CONSENT-STATUS is CONSENT-REVOKED
+      *> is pulled out of the billing/research extract stream and
+      *> written to a suppressed file instead, until consent is
+      *> re-established.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSWEEP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PATIENT-FILE ASSIGN TO "PHIIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT EXTRACT-FILE ASSIGN TO "PHIEXTR"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SUPPRESSED-FILE ASSIGN TO "PHISUPPR"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PATIENT-FILE.
+           COPY healthcare_hipaa_compliance.
+       FD  EXTRACT-FILE.
+           COPY healthcare_hipaa_compliance
+               REPLACING ==PATIENT-HEALTH-RECORD== BY ==EXTRACT-RECORD==
+                         ==DIAGNOSIS-COUNT==       BY ==EXTR-DIAGNOSIS-COUNT==.
+       FD  SUPPRESSED-FILE.
+           COPY healthcare_hipaa_compliance
+               REPLACING ==PATIENT-HEALTH-RECORD== BY ==SUPPRESSED-RECORD==
+                         ==DIAGNOSIS-COUNT==       BY ==SUPP-DIAGNOSIS-COUNT==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                      PIC X(1) VALUE 'N'.
+           88  END-OF-FILE             VALUE 'Y'.
+       01  WS-COUNTS.
+           05  WS-READ-COUNT           PIC 9(9) VALUE 0.
+           05  WS-EXTRACTED-COUNT      PIC 9(9) VALUE 0.
+           05  WS-SUPPRESSED-COUNT     PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT PATIENT-FILE
+           OPEN OUTPUT EXTRACT-FILE SUPPRESSED-FILE
+           PERFORM 1000-READ-PATIENT
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2000-CHECK-CONSENT
+               PERFORM 1000-READ-PATIENT
+           END-PERFORM
+           CLOSE PATIENT-FILE EXTRACT-FILE SUPPRESSED-FILE
+           DISPLAY "CONSWEEP: READ=" WS-READ-COUNT
+                   " EXTRACTED=" WS-EXTRACTED-COUNT
+                   " SUPPRESSED=" WS-SUPPRESSED-COUNT
+           GOBACK.
+
+       1000-READ-PATIENT.
+           READ PATIENT-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-CHECK-CONSENT.
+           IF CONSENT-REVOKED OF PATIENT-HEALTH-RECORD
+               MOVE PATIENT-HEALTH-RECORD TO SUPPRESSED-RECORD
+               WRITE SUPPRESSED-RECORD
+               ADD 1 TO WS-SUPPRESSED-COUNT
+           ELSE
+               MOVE PATIENT-HEALTH-RECORD TO EXTRACT-RECORD
+               WRITE EXTRACT-RECORD
+               ADD 1 TO WS-EXTRACTED-COUNT
+           END-IF.
