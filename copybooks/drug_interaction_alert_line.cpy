@@ -0,0 +1,10 @@
+      * Drug-interaction alert - a patient is concurrently prescribed
+      * two medications that are known to interact.
+       01  DRUG-INTERACTION-ALERT-LINE.
+           05  DIA-PATIENT-ID      PIC X(12).
+           05  DIA-MEDICATION-1    PIC X(12).
+           05  DIA-MEDICATION-2    PIC X(12).
+           05  DIA-SEVERITY        PIC X(1).
+               88  DIA-SEVERITY-MINOR    VALUE 'M'.
+               88  DIA-SEVERITY-MODERATE VALUE 'O'.
+               88  DIA-SEVERITY-SEVERE   VALUE 'S'.
