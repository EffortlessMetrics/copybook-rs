@@ -0,0 +1,128 @@
+      * DRGINTCK - Drug-interaction checking across a patient's
+      * MEDICATIONS table. Every medication pair currently prescribed
+      * to a patient is compared against a static table of known
+      * interacting drug pairs and an alert is written for each match.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DRGINTCK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INTERACTION-FILE ASSIGN TO "DRUGINTR"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PATIENT-FILE ASSIGN TO "HCENTREC"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ALERT-FILE ASSIGN TO "DRGINTCK"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INTERACTION-FILE.
+           COPY drug_interaction_reference.
+       FD  PATIENT-FILE.
+           COPY ac2_level88_after_odo_enterprise.
+       FD  ALERT-FILE.
+           COPY drug_interaction_alert_line.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF              PIC X(1) VALUE 'N'.
+           88  END-OF-FILE     VALUE 'Y'.
+       01  WS-MED-I            PIC 9(3) COMP.
+       01  WS-MED-J            PIC 9(3) COMP.
+       01  WS-MED-J-START      PIC 9(3) COMP.
+       01  WS-PAIR-INDEX       PIC 9(3) COMP.
+       01  WS-MATCH-INDEX      PIC 9(3) COMP.
+       01  WS-FOUND            PIC X(1).
+           88  WS-PAIR-FOUND   VALUE 'Y'.
+       01  WS-PAIR-COUNT       PIC 9(3) COMP VALUE 0.
+       01  WS-INTERACTION-TABLE.
+           05  WS-INTERACT-ENTRY OCCURS 500 TIMES.
+               10  WS-INTERACT-A  PIC X(12).
+               10  WS-INTERACT-B  PIC X(12).
+               10  WS-INTERACT-SEV PIC X(1).
+       01  WS-COUNTS.
+           05  WS-READ-COUNT   PIC 9(9) VALUE 0.
+           05  WS-ALERT-COUNT  PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-LOAD-INTERACTIONS
+           OPEN INPUT PATIENT-FILE
+           OPEN OUTPUT ALERT-FILE
+           PERFORM 2000-READ-PATIENT
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 3000-CHECK-PATIENT
+               PERFORM 2000-READ-PATIENT
+           END-PERFORM
+           CLOSE PATIENT-FILE ALERT-FILE
+           DISPLAY "DRGINTCK: READ=" WS-READ-COUNT
+               " ALERTS=" WS-ALERT-COUNT
+           GOBACK.
+
+       1000-LOAD-INTERACTIONS.
+           OPEN INPUT INTERACTION-FILE
+           PERFORM 1100-READ-INTERACTION
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-PAIR-COUNT
+               MOVE DIR-MEDICATION-1
+                   TO WS-INTERACT-A (WS-PAIR-COUNT)
+               MOVE DIR-MEDICATION-2
+                   TO WS-INTERACT-B (WS-PAIR-COUNT)
+               MOVE DIR-SEVERITY
+                   TO WS-INTERACT-SEV (WS-PAIR-COUNT)
+               PERFORM 1100-READ-INTERACTION
+           END-PERFORM
+           CLOSE INTERACTION-FILE
+           MOVE 'N' TO WS-EOF.
+
+       1100-READ-INTERACTION.
+           READ INTERACTION-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-READ-PATIENT.
+           READ PATIENT-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       3000-CHECK-PATIENT.
+           IF MEDICATION-COUNT > 1
+               PERFORM VARYING WS-MED-I FROM 1 BY 1
+                   UNTIL WS-MED-I >= MEDICATION-COUNT
+                   COMPUTE WS-MED-J-START = WS-MED-I + 1
+                   PERFORM VARYING WS-MED-J FROM WS-MED-J-START BY 1
+                       UNTIL WS-MED-J > MEDICATION-COUNT
+                       PERFORM 3100-CHECK-PAIR
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+       3100-CHECK-PAIR.
+           PERFORM 3200-LOOKUP-PAIR
+           IF WS-PAIR-FOUND
+               MOVE PATIENT-ID TO DIA-PATIENT-ID
+               MOVE MEDICATION-CODE (WS-MED-I) TO DIA-MEDICATION-1
+               MOVE MEDICATION-CODE (WS-MED-J) TO DIA-MEDICATION-2
+               MOVE WS-INTERACT-SEV (WS-MATCH-INDEX) TO DIA-SEVERITY
+               WRITE DRUG-INTERACTION-ALERT-LINE
+               ADD 1 TO WS-ALERT-COUNT
+           END-IF.
+
+       3200-LOOKUP-PAIR.
+           MOVE 'N' TO WS-FOUND
+           PERFORM VARYING WS-PAIR-INDEX FROM 1 BY 1
+               UNTIL WS-PAIR-INDEX > WS-PAIR-COUNT
+                   OR WS-PAIR-FOUND
+               IF (WS-INTERACT-A (WS-PAIR-INDEX) =
+                       MEDICATION-CODE (WS-MED-I)
+                   AND WS-INTERACT-B (WS-PAIR-INDEX) =
+                       MEDICATION-CODE (WS-MED-J))
+                   OR (WS-INTERACT-A (WS-PAIR-INDEX) =
+                       MEDICATION-CODE (WS-MED-J)
+                   AND WS-INTERACT-B (WS-PAIR-INDEX) =
+                       MEDICATION-CODE (WS-MED-I))
+                   SET WS-PAIR-FOUND TO TRUE
+                   MOVE WS-PAIR-INDEX TO WS-MATCH-INDEX
+               END-IF
+           END-PERFORM.
