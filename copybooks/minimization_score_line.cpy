@@ -0,0 +1,18 @@
+      *> Data-minimization scoring line - per processing record, how many
+      *> of its declared categories are flagged minimized vs. not, and
+      *> how many sensitive or special categories are left unminimized,
+      *> carrying LEGAL-BASIS so risk can be rolled up by legal basis.
+       01  MINIMIZATION-SCORE-LINE.
+           05  MSL-DATA-SUBJECT-ID       PIC 9(12).
+           05  FILLER                    PIC X(2).
+           05  MSL-LEGAL-BASIS           PIC X(2).
+           05  FILLER                    PIC X(2).
+           05  MSL-CATEGORY-COUNT        PIC 9(2).
+           05  FILLER                    PIC X(2).
+           05  MSL-MINIMIZED-COUNT       PIC 9(2).
+           05  FILLER                    PIC X(2).
+           05  MSL-SPECIAL-CATEGORY-COUNT PIC 9(2).
+           05  FILLER                    PIC X(2).
+           05  MSL-AT-RISK-COUNT         PIC 9(2).
+           05  FILLER                    PIC X(2).
+           05  MSL-MINIMIZATION-PCT      PIC 9(3).
