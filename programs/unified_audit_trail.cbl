@@ -0,0 +1,160 @@
+      *> UNIAUDIT - Unified audit-trail consolidation.
+      *> Normalizes the SOX, HIPAA, GDPR and performance audit feeds
+      *> into one UNIFIED-AUDIT-TRAIL-RECORD stream so audit reporting
+      *> has a single file to read instead of four incompatible
+      *> layouts.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UNIAUDIT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOX-FILE ASSIGN TO "TRANIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT HIPAA-FILE ASSIGN TO "PHIIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT GDPR-FILE ASSIGN TO "GDPRIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PERF-FILE ASSIGN TO "PERFIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "UNIAUDIT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOX-FILE.
+           COPY financial_sox_compliance.
+       FD  HIPAA-FILE.
+           COPY healthcare_hipaa_compliance.
+       FD  GDPR-FILE.
+           COPY gdpr_data_processing
+               REPLACING ==IDENTIFICATION== BY ==IDENTIFICATION-CAT==.
+       FD  PERF-FILE.
+           COPY performance_baseline_record.
+       FD  AUDIT-TRAIL-FILE.
+           COPY unified_audit_trail_record.
+
+       WORKING-STORAGE SECTION.
+       01 WS-SOX-EOF                PIC X(1) VALUE 'N'.
+          88 SOX-END                VALUE 'Y'.
+       01 WS-HIPAA-EOF              PIC X(1) VALUE 'N'.
+          88 HIPAA-END              VALUE 'Y'.
+       01 WS-GDPR-EOF               PIC X(1) VALUE 'N'.
+          88 GDPR-END               VALUE 'Y'.
+       01 WS-PERF-EOF               PIC X(1) VALUE 'N'.
+          88 PERF-END               VALUE 'Y'.
+       01 WS-COUNTS.
+          05 WS-SOX-COUNT           PIC 9(9) VALUE 0.
+          05 WS-HIPAA-COUNT         PIC 9(9) VALUE 0.
+          05 WS-GDPR-COUNT          PIC 9(9) VALUE 0.
+          05 WS-PERF-COUNT          PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN OUTPUT AUDIT-TRAIL-FILE
+           PERFORM 1000-CONSOLIDATE-SOX
+           PERFORM 2000-CONSOLIDATE-HIPAA
+           PERFORM 3000-CONSOLIDATE-GDPR
+           PERFORM 4000-CONSOLIDATE-PERF
+           CLOSE AUDIT-TRAIL-FILE
+           DISPLAY "UNIAUDIT: SOX=" WS-SOX-COUNT
+               " HIPAA=" WS-HIPAA-COUNT
+               " GDPR=" WS-GDPR-COUNT
+               " PERF=" WS-PERF-COUNT
+           GOBACK.
+
+       1000-CONSOLIDATE-SOX.
+           OPEN INPUT SOX-FILE
+           PERFORM 1100-READ-SOX
+           PERFORM UNTIL SOX-END
+               ADD 1 TO WS-SOX-COUNT
+               MOVE "SOX " TO UAT-SOURCE-SYSTEM
+               MOVE TRANSACTION-ID TO UAT-SUBJECT-REF
+               MOVE AUDIT-TRAIL-REF (1:16) TO UAT-RECORD-REF
+               MOVE POSTING-TIMESTAMP TO UAT-EVENT-TIMESTAMP
+               MOVE AUDIT-TRAIL-REF TO UAT-AUDIT-REF
+               IF DATA-ENCRYPTED
+                   SET UAT-ENCRYPTED TO TRUE
+               ELSE
+                   SET UAT-NOT-ENCRYPTED TO TRUE
+               END-IF
+               WRITE UNIFIED-AUDIT-TRAIL-RECORD
+               PERFORM 1100-READ-SOX
+           END-PERFORM
+           CLOSE SOX-FILE.
+
+       1100-READ-SOX.
+           READ SOX-FILE
+               AT END SET SOX-END TO TRUE
+           END-READ.
+
+       2000-CONSOLIDATE-HIPAA.
+           OPEN INPUT HIPAA-FILE
+           PERFORM 2100-READ-HIPAA
+           PERFORM UNTIL HIPAA-END
+               ADD 1 TO WS-HIPAA-COUNT
+               MOVE "HIPA" TO UAT-SOURCE-SYSTEM
+               MOVE PATIENT-ID TO UAT-SUBJECT-REF
+               MOVE AUDIT-LOG-ID (1:16) TO UAT-RECORD-REF
+               MOVE ACCESS-TIMESTAMP TO UAT-EVENT-TIMESTAMP
+               MOVE AUDIT-LOG-ID TO UAT-AUDIT-REF
+               IF NO-ENCRYPTION
+                   SET UAT-NOT-ENCRYPTED TO TRUE
+               ELSE
+                   SET UAT-ENCRYPTED TO TRUE
+               END-IF
+               WRITE UNIFIED-AUDIT-TRAIL-RECORD
+               PERFORM 2100-READ-HIPAA
+           END-PERFORM
+           CLOSE HIPAA-FILE.
+
+       2100-READ-HIPAA.
+           READ HIPAA-FILE
+               AT END SET HIPAA-END TO TRUE
+           END-READ.
+
+       3000-CONSOLIDATE-GDPR.
+           OPEN INPUT GDPR-FILE
+           PERFORM 3100-READ-GDPR
+           PERFORM UNTIL GDPR-END
+               ADD 1 TO WS-GDPR-COUNT
+               MOVE "GDPR" TO UAT-SOURCE-SYSTEM
+               MOVE DATA-SUBJECT-ID TO UAT-SUBJECT-REF
+               MOVE PROCESSING-ACTIVITY-ID TO UAT-RECORD-REF
+               MOVE CONSENT-TIMESTAMP TO UAT-EVENT-TIMESTAMP
+               MOVE PROCESSING-ACTIVITY-ID TO UAT-AUDIT-REF
+               IF ENCRYPTED
+                   SET UAT-ENCRYPTED TO TRUE
+               ELSE
+                   SET UAT-NOT-ENCRYPTED TO TRUE
+               END-IF
+               WRITE UNIFIED-AUDIT-TRAIL-RECORD
+               PERFORM 3100-READ-GDPR
+           END-PERFORM
+           CLOSE GDPR-FILE.
+
+       3100-READ-GDPR.
+           READ GDPR-FILE
+               AT END SET GDPR-END TO TRUE
+           END-READ.
+
+       4000-CONSOLIDATE-PERF.
+           OPEN INPUT PERF-FILE
+           PERFORM 4100-READ-PERF
+           PERFORM UNTIL PERF-END
+               ADD 1 TO WS-PERF-COUNT
+               MOVE "PERF" TO UAT-SOURCE-SYSTEM
+               MOVE RECORD-ID TO UAT-SUBJECT-REF
+               MOVE BATCH-ID TO UAT-RECORD-REF
+               MOVE PROCESSING-TIMESTAMP TO UAT-EVENT-TIMESTAMP
+               MOVE BATCH-ID TO UAT-AUDIT-REF
+               SET UAT-NOT-ENCRYPTED TO TRUE
+               WRITE UNIFIED-AUDIT-TRAIL-RECORD
+               PERFORM 4100-READ-PERF
+           END-PERFORM
+           CLOSE PERF-FILE.
+
+       4100-READ-PERF.
+           READ PERF-FILE
+               AT END SET PERF-END TO TRUE
+           END-READ.
