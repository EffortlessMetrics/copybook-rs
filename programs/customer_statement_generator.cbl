@@ -0,0 +1,65 @@
+      *> CUSTSTMT - Customer statement generator.
+      *> Builds one statement line per transaction on each
+      *> CUSTOMER-RECORD, carrying the account's identification and
+      *> current ACCOUNT-BALANCE alongside that transaction's own
+      *> detail, so the statement reflects transaction-level activity
+      *> rather than a single account-level total.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTSTMT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT STATEMENT-FILE ASSIGN TO "CUSTSTMT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+           COPY test-schema.
+       FD  STATEMENT-FILE.
+           COPY customer_statement_line.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF              PIC X(1) VALUE 'N'.
+           88  END-OF-FILE     VALUE 'Y'.
+       01  WS-TRANS-INDEX      PIC 9(3) COMP.
+       01  WS-COUNTS.
+           05  WS-READ-COUNT   PIC 9(9) VALUE 0.
+           05  WS-LINE-COUNT   PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT CUSTOMER-FILE
+           OPEN OUTPUT STATEMENT-FILE
+           PERFORM 1000-READ-CUSTOMER
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2000-WRITE-STATEMENT-LINES
+               PERFORM 1000-READ-CUSTOMER
+           END-PERFORM
+           CLOSE CUSTOMER-FILE STATEMENT-FILE
+           DISPLAY "CUSTSTMT: READ=" WS-READ-COUNT
+               " LINES=" WS-LINE-COUNT
+           GOBACK.
+
+       1000-READ-CUSTOMER.
+           READ CUSTOMER-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-WRITE-STATEMENT-LINES.
+           PERFORM VARYING WS-TRANS-INDEX FROM 1 BY 1
+                   UNTIL WS-TRANS-INDEX > TRANSACTION-COUNT
+               MOVE CUSTOMER-ID               TO CSL-CUSTOMER-ID
+               MOVE CUSTOMER-NAME             TO CSL-CUSTOMER-NAME
+               MOVE ACCOUNT-BALANCE           TO CSL-ACCOUNT-BALANCE
+               MOVE TRANSACTION-ID (WS-TRANS-INDEX)
+                   TO CSL-TRANSACTION-ID
+               MOVE AMOUNT (WS-TRANS-INDEX)
+                   TO CSL-TRANSACTION-AMOUNT
+               WRITE CUSTOMER-STATEMENT-LINE
+               ADD 1 TO WS-LINE-COUNT
+           END-PERFORM.
