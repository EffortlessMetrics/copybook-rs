@@ -0,0 +1,9 @@
+      *> Conversion audit log entry - one row per record pulled through
+      *> the encryption sweep, recording what was converted and when.
+       01  ENCRYPTION-CONVERSION-LOG-RECORD.
+           05  CNV-SOURCE-SYSTEM        PIC X(8).
+           05  CNV-AUDIT-TRAIL-REF      PIC X(32).
+           05  CNV-KEY-ID               PIC 9(16).
+           05  CNV-OLD-METHOD           PIC X(3).
+           05  CNV-NEW-METHOD           PIC X(3).
+           05  CNV-CONVERTED-TIMESTAMP  PIC 9(15).
