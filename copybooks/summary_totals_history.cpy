@@ -0,0 +1,8 @@
+      * Prior-run snapshot of SUMMARY-TOTALS, kept per system so each
+      * new run can compute a trend against the last one recorded.
+       01  SUMMARY-TOTALS-HISTORY.
+           05  STH-SYSTEM-ID       PIC X(8).
+           05  STH-TOTAL-MODULES   PIC 9(6).
+           05  STH-ACTIVE-MODULES  PIC 9(6).
+           05  STH-FAILED-MODULES  PIC 9(6).
+           05  STH-SNAPSHOT-TS     PIC 9(14).
