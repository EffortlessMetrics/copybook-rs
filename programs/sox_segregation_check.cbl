@@ -0,0 +1,81 @@
+      *> SODCHECK - Segregation-of-duties check for material SOX
+      *> transactions. A MATERIAL-AMOUNT transaction where ORIGINATOR-ID
+      *> equals AUTHORIZER-ID violates dual control and is rejected to
+      *> an exception file instead of passing through to posting.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SODCHECK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PASSED-FILE ASSIGN TO "TRANPASS"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SOD-EXCEPTION-FILE ASSIGN TO "SODEXCPT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+           COPY financial_sox_compliance.
+       FD  PASSED-FILE.
+           COPY financial_sox_compliance
+               REPLACING ==FINANCIAL-TRANSACTION-RECORD== BY
+                         ==PASSED-TRANSACTION-RECORD==.
+       FD  SOD-EXCEPTION-FILE.
+           COPY sod_exception_record.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                      PIC X(1) VALUE 'N'.
+           88  END-OF-FILE             VALUE 'Y'.
+       01  WS-COUNTS.
+           05  WS-READ-COUNT           PIC 9(9) VALUE 0.
+           05  WS-PASSED-COUNT         PIC 9(9) VALUE 0.
+           05  WS-EXCEPTION-COUNT      PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT TRANSACTION-FILE
+           OPEN OUTPUT PASSED-FILE SOD-EXCEPTION-FILE
+           PERFORM 1000-READ-TRANSACTION
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2000-CHECK-SEGREGATION
+               PERFORM 1000-READ-TRANSACTION
+           END-PERFORM
+           CLOSE TRANSACTION-FILE PASSED-FILE SOD-EXCEPTION-FILE
+           DISPLAY "SODCHECK: READ=" WS-READ-COUNT
+                   " PASSED=" WS-PASSED-COUNT
+                   " EXCEPTIONS=" WS-EXCEPTION-COUNT
+           GOBACK.
+
+       1000-READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-CHECK-SEGREGATION.
+           IF MATERIAL-AMOUNT IN FINANCIAL-TRANSACTION-RECORD
+               AND ORIGINATOR-ID OF FINANCIAL-TRANSACTION-RECORD
+                   = AUTHORIZER-ID OF FINANCIAL-TRANSACTION-RECORD
+               MOVE TRANSACTION-ID OF FINANCIAL-TRANSACTION-RECORD
+                   TO SOD-TRANSACTION-ID
+               MOVE ACCOUNT-NUMBER OF FINANCIAL-TRANSACTION-RECORD
+                   TO SOD-ACCOUNT-NUMBER
+               MOVE BASE-AMOUNT OF FINANCIAL-TRANSACTION-RECORD
+                   TO SOD-BASE-AMOUNT
+               MOVE ORIGINATOR-ID OF FINANCIAL-TRANSACTION-RECORD
+                   TO SOD-ORIGINATOR-ID
+               MOVE AUTHORIZER-ID OF FINANCIAL-TRANSACTION-RECORD
+                   TO SOD-AUTHORIZER-ID
+               MOVE PROCESSING-DATE OF FINANCIAL-TRANSACTION-RECORD
+                   TO SOD-PROCESSING-DATE
+               WRITE SOD-EXCEPTION-RECORD
+               ADD 1 TO WS-EXCEPTION-COUNT
+           ELSE
+               MOVE FINANCIAL-TRANSACTION-RECORD
+                   TO PASSED-TRANSACTION-RECORD
+               WRITE PASSED-TRANSACTION-RECORD
+               ADD 1 TO WS-PASSED-COUNT
+           END-IF.
