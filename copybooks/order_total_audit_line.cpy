@@ -0,0 +1,13 @@
+      * Order-total audit exception - a line whose price or extended
+      * total does not reconcile, or an order whose header totals do
+      * not reconcile against its own ORDER-LINES.
+       01  ORDER-TOTAL-AUDIT-LINE.
+           05  OTA-ORDER-ID        PIC X(12).
+           05  OTA-LINE-NUMBER     PIC 9(3).
+           05  OTA-PRODUCT-CODE    PIC X(12).
+           05  OTA-EXCEPTION-TYPE  PIC X(1).
+               88  OTA-PRICE-MISMATCH     VALUE '1'.
+               88  OTA-LINE-TOTAL-WRONG   VALUE '2'.
+               88  OTA-SUBTOTAL-WRONG     VALUE '3'.
+           05  OTA-EXPECTED-AMOUNT PIC 9(10)V99.
+           05  OTA-ACTUAL-AMOUNT   PIC 9(10)V99.
