@@ -0,0 +1,131 @@
+      *> GDPRRTN - Retention-period auto-delete enforcement. Compares
+      *> each PERSONAL-DATA-PROCESSING-RECORD's AUTO-DELETE-DATE against
+      *> the run date; a record that has reached or passed its retention
+      *> limit is anonymized in place (DATA-SUBJECT-ID scrubbed across
+      *> its DATA-CATEGORIES, the same technique GDPRERAS uses for
+      *> erasure requests) and written to PURGED-FILE along with every
+      *> other record passed through unchanged, while a
+      *> RETENTION-EXPIRY-RECORD is queued to EXPIRY-QUEUE-FILE as the
+      *> audit trail of what was purged and when. Also recomputes
+      *> AUTO-DELETE-DATE from PROCESSING-START-DATE plus
+      *> RETENTION-PERIOD-DAYS and flags the queued row when the two
+      *> disagree, since a hand-edited or stale AUTO-DELETE-DATE would
+      *> otherwise purge data on the wrong schedule.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GDPRRTN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROCESSING-FILE ASSIGN TO "GDPRIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT EXPIRY-QUEUE-FILE ASSIGN TO "GDPRRTN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PURGED-FILE ASSIGN TO "GDPRPRG"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PROCESSING-FILE.
+           COPY gdpr_data_processing
+               REPLACING ==IDENTIFICATION== BY ==IDENTIFICATION-CAT==.
+       FD  EXPIRY-QUEUE-FILE.
+           COPY retention_expiry_record.
+       FD  PURGED-FILE.
+           COPY gdpr_data_processing
+               REPLACING ==PERSONAL-DATA-PROCESSING-RECORD== BY
+                         ==PURGED-PROCESSING-RECORD==
+                         ==DATA-CATEGORY-COUNT==              BY
+                         ==OUT-DATA-CATEGORY-COUNT==
+                         ==IDENTIFICATION==                   BY
+                         ==IDENTIFICATION-CAT==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                      PIC X(1) VALUE 'N'.
+           88  END-OF-FILE             VALUE 'Y'.
+       01  WS-TODAY                    PIC 9(8).
+       01  WS-EXPECTED-DELETE-DATE      PIC 9(8).
+       01  WS-CATEGORY-INDEX           PIC 9(2) COMP.
+       01  WS-COUNTS.
+           05  WS-READ-COUNT           PIC 9(9) VALUE 0.
+           05  WS-EXPIRED-COUNT        PIC 9(9) VALUE 0.
+           05  WS-MISCOMPUTED-COUNT    PIC 9(9) VALUE 0.
+           05  WS-PURGED-COUNT         PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY
+           OPEN INPUT PROCESSING-FILE
+           OPEN OUTPUT EXPIRY-QUEUE-FILE PURGED-FILE
+           PERFORM 1000-READ-PROCESSING
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2000-CHECK-RETENTION
+               PERFORM 1000-READ-PROCESSING
+           END-PERFORM
+           CLOSE PROCESSING-FILE EXPIRY-QUEUE-FILE PURGED-FILE
+           DISPLAY "GDPRRTN: READ=" WS-READ-COUNT
+                   " EXPIRED=" WS-EXPIRED-COUNT
+                   " MISCOMPUTED=" WS-MISCOMPUTED-COUNT
+                   " PURGED=" WS-PURGED-COUNT
+           GOBACK.
+
+       1000-READ-PROCESSING.
+           READ PROCESSING-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-CHECK-RETENTION.
+           IF AUTO-DELETE-DATE OF PERSONAL-DATA-PROCESSING-RECORD
+                   <= WS-TODAY
+               MOVE DATA-SUBJECT-ID OF PERSONAL-DATA-PROCESSING-RECORD
+                   TO RTE-DATA-SUBJECT-ID
+               MOVE PROCESSING-ACTIVITY-ID OF
+                   PERSONAL-DATA-PROCESSING-RECORD
+                   TO RTE-PROCESSING-ACTIVITY-ID
+               MOVE AUTO-DELETE-DATE OF PERSONAL-DATA-PROCESSING-RECORD
+                   TO RTE-AUTO-DELETE-DATE
+               MOVE RETENTION-PERIOD-DAYS OF
+                   PERSONAL-DATA-PROCESSING-RECORD
+                   TO RTE-RETENTION-PERIOD-DAYS
+               MOVE DATA-CONTROLLER-ID OF PERSONAL-DATA-PROCESSING-RECORD
+                   TO RTE-DATA-CONTROLLER-ID
+               PERFORM 2100-VERIFY-DELETE-DATE
+               WRITE RETENTION-EXPIRY-RECORD
+               ADD 1 TO WS-EXPIRED-COUNT
+               PERFORM 2150-PURGE-DATA-SUBJECT
+           END-IF
+           MOVE PERSONAL-DATA-PROCESSING-RECORD TO PURGED-PROCESSING-RECORD
+           WRITE PURGED-PROCESSING-RECORD.
+
+       2100-VERIFY-DELETE-DATE.
+           COMPUTE WS-EXPECTED-DELETE-DATE =
+               FUNCTION DATE-OF-INTEGER (
+                   FUNCTION INTEGER-OF-DATE (
+                       PROCESSING-START-DATE OF
+                           PERSONAL-DATA-PROCESSING-RECORD)
+                   + RETENTION-PERIOD-DAYS OF
+                       PERSONAL-DATA-PROCESSING-RECORD)
+           IF WS-EXPECTED-DELETE-DATE =
+                   AUTO-DELETE-DATE OF PERSONAL-DATA-PROCESSING-RECORD
+               SET RTE-DATE-OK TO TRUE
+           ELSE
+               SET RTE-DATE-MISCOMPUTED TO TRUE
+               ADD 1 TO WS-MISCOMPUTED-COUNT
+           END-IF.
+
+       2150-PURGE-DATA-SUBJECT.
+           MOVE "RETENTION-PURGED"
+               TO CONSENT-REFERENCE OF PERSONAL-DATA-PROCESSING-RECORD
+           MOVE "DATA SUBJECT PURGED UNDER GDPR RETENTION POLICY"
+               TO PROCESSING-PURPOSE OF PERSONAL-DATA-PROCESSING-RECORD
+           PERFORM VARYING WS-CATEGORY-INDEX FROM 1 BY 1
+                   UNTIL WS-CATEGORY-INDEX >
+                       DATA-CATEGORY-COUNT OF
+                           PERSONAL-DATA-PROCESSING-RECORD
+               MOVE "RET" TO CATEGORY-CODE OF
+                   PERSONAL-DATA-PROCESSING-RECORD (WS-CATEGORY-INDEX)
+               SET MINIMIZED OF PERSONAL-DATA-PROCESSING-RECORD
+                   (WS-CATEGORY-INDEX) TO TRUE
+           END-PERFORM
+           ADD 1 TO WS-PURGED-COUNT.
