@@ -0,0 +1,134 @@
+      *> BRCHTRK - Breach-notification case tracking. Drives the
+      *> BREACH-CASE-MASTER (keyed on BREACH-NOTIFICATION-ID) from a
+      *> stream of open/update/close actions, so a
+      *> BREACH-NOTIFICATION-ID surfaced on a PATIENT-HEALTH-RECORD has
+      *> a tracked disposition instead of sitting unmanaged in the
+      *> source record.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BRCHTRK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BREACH-CASE-MASTER ASSIGN TO "BRCHMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BC-BREACH-NOTIFICATION-ID.
+           SELECT ACTION-FILE ASSIGN TO "BRCHACTN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT REJECT-FILE ASSIGN TO "BRCHREJ"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BREACH-CASE-MASTER.
+           COPY breach_case_record.
+       FD  ACTION-FILE.
+           COPY breach_case_transaction
+               REPLACING ==BREACH-CASE-TRANSACTION==
+                      BY ==ACTION-RECORD==.
+       FD  REJECT-FILE.
+           COPY breach_case_transaction
+               REPLACING ==BREACH-CASE-TRANSACTION==
+                      BY ==REJECT-RECORD==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                      PIC X(1) VALUE 'N'.
+           88  END-OF-FILE             VALUE 'Y'.
+       01  WS-FILE-STATUS               PIC X(2).
+       01  WS-COUNTS.
+           05  WS-OPENED-COUNT          PIC 9(9) VALUE 0.
+           05  WS-UPDATED-COUNT         PIC 9(9) VALUE 0.
+           05  WS-CLOSED-COUNT          PIC 9(9) VALUE 0.
+           05  WS-REJECTED-COUNT        PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN I-O BREACH-CASE-MASTER
+           OPEN INPUT ACTION-FILE
+           OPEN OUTPUT REJECT-FILE
+           PERFORM 1000-READ-ACTION
+           PERFORM UNTIL END-OF-FILE
+               PERFORM 2000-APPLY-ACTION
+               PERFORM 1000-READ-ACTION
+           END-PERFORM
+           CLOSE BREACH-CASE-MASTER ACTION-FILE REJECT-FILE
+           DISPLAY "BRCHTRK: OPENED=" WS-OPENED-COUNT
+                   " UPDATED=" WS-UPDATED-COUNT
+                   " CLOSED=" WS-CLOSED-COUNT
+                   " REJECTED=" WS-REJECTED-COUNT
+           GOBACK.
+
+       1000-READ-ACTION.
+           READ ACTION-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-APPLY-ACTION.
+           EVALUATE TRUE
+               WHEN BCT-OPEN-CASE IN ACTION-RECORD
+                   PERFORM 2100-OPEN-CASE
+               WHEN BCT-UPDATE-CASE IN ACTION-RECORD
+                   PERFORM 2200-UPDATE-CASE
+               WHEN BCT-CLOSE-CASE IN ACTION-RECORD
+                   PERFORM 2300-CLOSE-CASE
+               WHEN OTHER
+                   PERFORM 2900-REJECT-ACTION
+           END-EVALUATE.
+
+       2100-OPEN-CASE.
+           MOVE BCT-BREACH-NOTIFICATION-ID IN ACTION-RECORD
+               TO BC-BREACH-NOTIFICATION-ID
+           MOVE BCT-PATIENT-ID IN ACTION-RECORD     TO BC-PATIENT-ID
+           MOVE BCT-AUDIT-LOG-ID IN ACTION-RECORD   TO BC-AUDIT-LOG-ID
+           SET BC-STATUS-OPEN                       TO TRUE
+           MOVE BCT-ACTION-DATE IN ACTION-RECORD    TO BC-OPENED-DATE
+           MOVE BCT-ACTION-DATE IN ACTION-RECORD
+               TO BC-LAST-UPDATED-DATE
+           MOVE BCT-NOTES IN ACTION-RECORD
+               TO BC-DISPOSITION-NOTES
+           WRITE BREACH-CASE-RECORD
+               INVALID KEY
+                   PERFORM 2900-REJECT-ACTION
+               NOT INVALID KEY
+                   ADD 1 TO WS-OPENED-COUNT
+           END-WRITE.
+
+       2200-UPDATE-CASE.
+           MOVE BCT-BREACH-NOTIFICATION-ID IN ACTION-RECORD
+               TO BC-BREACH-NOTIFICATION-ID
+           READ BREACH-CASE-MASTER
+               INVALID KEY
+                   PERFORM 2900-REJECT-ACTION
+               NOT INVALID KEY
+                   SET BC-STATUS-UPDATED      TO TRUE
+                   MOVE BCT-ACTION-DATE IN ACTION-RECORD
+                       TO BC-LAST-UPDATED-DATE
+                   MOVE BCT-NOTES IN ACTION-RECORD
+                       TO BC-DISPOSITION-NOTES
+                   REWRITE BREACH-CASE-RECORD
+                   ADD 1 TO WS-UPDATED-COUNT
+           END-READ.
+
+       2300-CLOSE-CASE.
+           MOVE BCT-BREACH-NOTIFICATION-ID IN ACTION-RECORD
+               TO BC-BREACH-NOTIFICATION-ID
+           READ BREACH-CASE-MASTER
+               INVALID KEY
+                   PERFORM 2900-REJECT-ACTION
+               NOT INVALID KEY
+                   SET BC-STATUS-CLOSED       TO TRUE
+                   MOVE BCT-ACTION-DATE IN ACTION-RECORD
+                       TO BC-CLOSED-DATE
+                   MOVE BCT-ACTION-DATE IN ACTION-RECORD
+                       TO BC-LAST-UPDATED-DATE
+                   MOVE BCT-NOTES IN ACTION-RECORD
+                       TO BC-DISPOSITION-NOTES
+                   REWRITE BREACH-CASE-RECORD
+                   ADD 1 TO WS-CLOSED-COUNT
+           END-READ.
+
+       2900-REJECT-ACTION.
+           MOVE ACTION-RECORD TO REJECT-RECORD
+           WRITE REJECT-RECORD
+           ADD 1 TO WS-REJECTED-COUNT.
