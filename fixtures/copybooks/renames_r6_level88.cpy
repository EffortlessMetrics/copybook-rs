@@ -1,5 +1,13 @@
        01  STATUS-RECORD.
+           05  STATUS-ENTITY-ID PIC X(10).
            05  STATUS-CODE     PIC X(1).
                88  STATUS-OK   VALUE 'A'.
                88  STATUS-ERR VALUE 'E'.
-           66  STATUS-FLAG RENAMES STATUS-CODE THRU STATUS-CODE.
+           05  PREVIOUS-STATUS-CODE PIC X(1).
+           05  TRANSITION-COUNT     PIC 9(5).
+           05  LAST-TRANSITION-TS   PIC 9(14).
+           05  TRANSITION-HISTORY OCCURS 10 TIMES.
+               10  TH-FROM-STATUS   PIC X(1).
+               10  TH-TO-STATUS     PIC X(1).
+               10  TH-TRANSITION-TS PIC 9(14).
+           66  STATUS-FLAG RENAMES STATUS-CODE.
