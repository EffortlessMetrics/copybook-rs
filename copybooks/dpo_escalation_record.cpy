@@ -0,0 +1,8 @@
+      *> DPO escalation queue line - breach-linked processing records
+      *> still awaiting Data Protection Officer notification.
+       01  DPO-ESCALATION-RECORD.
+           05  DPE-DATA-SUBJECT-ID       PIC 9(12).
+           05  DPE-BREACH-INCIDENT-ID    PIC X(16).
+           05  DPE-PROCESSING-ACTIVITY-ID PIC X(16).
+           05  DPE-SUPERVISORY-AUTH-REF  PIC X(16).
+           05  DPE-DATA-CONTROLLER-ID    PIC X(8).
