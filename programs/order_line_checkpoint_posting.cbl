@@ -0,0 +1,114 @@
+      * ORDCKPT - Order-line posting with restart-checkpoint support.
+      * Walks each order's ORDER-LINES table (OCCURS DEPENDING ON
+      * LINE-COUNT) and posts every line to the output file, following
+      * the RESTART-CHECKPOINT-RECORD standard: before posting an
+      * order's lines, checks for a prior checkpoint under that
+      * ORDER-ID and resumes after the last line index it recorded as
+      * posted, so a rerun after an abend does not repost lines.
+      * POSTED-FILE is appended to (not truncated) so a restart never
+      * discards lines already posted for an order in an earlier run.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORDCKPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDER-FILE ASSIGN TO "ORDPROCI"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "ORDCKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT POSTED-FILE ASSIGN TO "ORDLNOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-POSTED-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDER-FILE.
+           COPY ac3_child_inside_odo_basic.
+       FD  CHECKPOINT-FILE.
+           COPY restart_checkpoint_record.
+       FD  POSTED-FILE.
+           COPY order_total_audit_line
+               REPLACING ==ORDER-TOTAL-AUDIT-LINE== BY
+                         ==POSTED-ORDER-LINE==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF               PIC X(1) VALUE 'N'.
+           88  END-OF-FILE      VALUE 'Y'.
+       01  WS-CKPT-STATUS       PIC X(2).
+       01  WS-POSTED-STATUS     PIC X(2).
+       01  WS-CKPT-FOUND        PIC X(1) VALUE 'N'.
+           88  CHECKPOINT-FOUND VALUE 'Y'.
+       01  WS-START-INDEX       PIC 9(3) COMP.
+       01  WS-LINE-INDEX        PIC 9(3) COMP.
+       01  WS-COUNTS.
+           05  WS-READ-COUNT    PIC 9(9) VALUE 0.
+           05  WS-POSTED-COUNT  PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT ORDER-FILE
+           OPEN EXTEND POSTED-FILE
+           IF WS-POSTED-STATUS NOT = "00"
+               OPEN OUTPUT POSTED-FILE
+           END-IF
+           PERFORM 1000-READ-ORDER
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2000-POST-ORDER
+               PERFORM 1000-READ-ORDER
+           END-PERFORM
+           CLOSE ORDER-FILE POSTED-FILE
+           DISPLAY "ORDCKPT: READ=" WS-READ-COUNT
+               " POSTED=" WS-POSTED-COUNT
+           GOBACK.
+
+       1000-READ-ORDER.
+           READ ORDER-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-POST-ORDER.
+           PERFORM 2100-LOAD-CHECKPOINT
+           PERFORM VARYING WS-LINE-INDEX FROM WS-START-INDEX BY 1
+               UNTIL WS-LINE-INDEX > LINE-COUNT
+               MOVE ORDER-ID TO OTA-ORDER-ID OF POSTED-ORDER-LINE
+               MOVE LINE-NUMBER (WS-LINE-INDEX)
+                   TO OTA-LINE-NUMBER OF POSTED-ORDER-LINE
+               MOVE PRODUCT-CODE (WS-LINE-INDEX)
+                   TO OTA-PRODUCT-CODE OF POSTED-ORDER-LINE
+               WRITE POSTED-ORDER-LINE
+               ADD 1 TO WS-POSTED-COUNT
+           END-PERFORM
+           MOVE LINE-COUNT TO WS-LINE-INDEX
+           PERFORM 2200-WRITE-CHECKPOINT.
+
+       2100-LOAD-CHECKPOINT.
+           MOVE 1 TO WS-START-INDEX
+           MOVE 'N' TO WS-CKPT-FOUND
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               PERFORM UNTIL WS-CKPT-STATUS NOT = "00"
+                   READ CHECKPOINT-FILE
+                       AT END MOVE "10" TO WS-CKPT-STATUS
+                   END-READ
+                   IF WS-CKPT-STATUS = "00"
+                       AND CKPT-BATCH-ID = ORDER-ID
+                       SET CHECKPOINT-FOUND TO TRUE
+                       COMPUTE WS-START-INDEX = CKPT-LAST-INDEX + 1
+                   END-IF
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       2200-WRITE-CHECKPOINT.
+           OPEN EXTEND CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = "00"
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           MOVE ORDER-ID TO CKPT-BATCH-ID
+           MOVE WS-LINE-INDEX TO CKPT-LAST-INDEX
+           MOVE FUNCTION CURRENT-DATE (1:14) TO CKPT-TIMESTAMP
+           WRITE RESTART-CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
