@@ -0,0 +1,8 @@
+      * Backorder exception line - order line items that exceed the
+      * quantity currently available in inventory.
+       01  BACKORDER-LINE.
+           05  BKL-ORDER-ID        PIC 9(8).
+           05  BKL-ITEM-CODE       PIC X(5).
+           05  BKL-ORDERED-QTY     PIC 9(3).
+           05  BKL-AVAILABLE-QTY   PIC 9(7).
+           05  BKL-SHORTFALL-QTY   PIC 9(7).
