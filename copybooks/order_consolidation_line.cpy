@@ -0,0 +1,6 @@
+      * Order consolidation rollup line - total quantity ordered for
+      * one item code across every ORDER-RECORD processed.
+       01  ORDER-CONSOLIDATION-LINE.
+           05  OCL-ITEM-CODE       PIC X(5).
+           05  OCL-TOTAL-QUANTITY  PIC 9(7).
+           05  OCL-ORDER-COUNT     PIC 9(5).
