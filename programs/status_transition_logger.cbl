@@ -0,0 +1,193 @@
+      * STATTRAN - Status transition logging for STATUS-RECORD.
+      * Applies a stream of status-change events against the current
+      * STATUS-RECORD for each entity, recording every transition into
+      * the record's circular TRANSITION-HISTORY and advancing its
+      * TRANSITION-COUNT, then rewrites the master with the results.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATTRAN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-IN-FILE ASSIGN TO "STATMSTI"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT EVENT-FILE ASSIGN TO "STATEVT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT MASTER-OUT-FILE ASSIGN TO "STATMSTO"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER-IN-FILE.
+           COPY renames_r6_level88.
+       FD  EVENT-FILE.
+           COPY status_update_event.
+       FD  MASTER-OUT-FILE.
+           COPY renames_r6_level88
+               REPLACING ==STATUS-RECORD== BY ==STATUS-RECORD-OUT==
+                         ==STATUS-CODE==   BY ==STATUS-CODE-OUT==
+                         ==STATUS-FLAG==   BY ==STATUS-FLAG-OUT==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF              PIC X(1) VALUE 'N'.
+           88  END-OF-FILE     VALUE 'Y'.
+       01  WS-MASTER-STATUS    PIC X(2).
+       01  WS-ENTITY-INDEX     PIC 9(5) COMP.
+       01  WS-ENTITY-COUNT     PIC 9(5) COMP VALUE 0.
+       01  WS-FOUND            PIC X(1).
+           88  WS-ENTITY-FOUND VALUE 'Y'.
+       01  WS-HIST-INDEX       PIC 9(2) COMP.
+       01  WS-STATUS-TABLE.
+           05  WS-STATUS-ENTRY OCCURS 2000 TIMES.
+               10  WS-ENTITY-ID         PIC X(10).
+               10  WS-STATUS-CODE       PIC X(1).
+               10  WS-PREVIOUS-STATUS   PIC X(1).
+               10  WS-TRANSITION-COUNT  PIC 9(5).
+               10  WS-LAST-TRANSITION   PIC 9(14).
+               10  WS-HISTORY OCCURS 10 TIMES.
+                   15  WS-H-FROM        PIC X(1).
+                   15  WS-H-TO          PIC X(1).
+                   15  WS-H-TS          PIC 9(14).
+       01  WS-COUNTS.
+           05  WS-READ-COUNT   PIC 9(9) VALUE 0.
+           05  WS-EVENT-COUNT  PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-LOAD-MASTER
+           OPEN INPUT EVENT-FILE
+           PERFORM 2000-READ-EVENT
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-EVENT-COUNT
+               PERFORM 3000-APPLY-EVENT
+               PERFORM 2000-READ-EVENT
+           END-PERFORM
+           CLOSE EVENT-FILE
+           PERFORM 4000-WRITE-MASTER
+           DISPLAY "STATTRAN: EVENTS=" WS-EVENT-COUNT
+               " ENTITIES=" WS-ENTITY-COUNT
+           GOBACK.
+
+       1000-LOAD-MASTER.
+           OPEN INPUT MASTER-IN-FILE
+           IF WS-MASTER-STATUS = "00"
+               PERFORM 1100-READ-MASTER
+               PERFORM UNTIL END-OF-FILE
+                   ADD 1 TO WS-READ-COUNT
+                   ADD 1 TO WS-ENTITY-COUNT
+                   PERFORM 1200-STORE-MASTER-ENTRY
+                   PERFORM 1100-READ-MASTER
+               END-PERFORM
+               CLOSE MASTER-IN-FILE
+           END-IF
+           MOVE 'N' TO WS-EOF.
+
+       1100-READ-MASTER.
+           READ MASTER-IN-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       1200-STORE-MASTER-ENTRY.
+           MOVE STATUS-ENTITY-ID OF STATUS-RECORD
+               TO WS-ENTITY-ID (WS-ENTITY-COUNT)
+           MOVE STATUS-CODE OF STATUS-RECORD
+               TO WS-STATUS-CODE (WS-ENTITY-COUNT)
+           MOVE PREVIOUS-STATUS-CODE OF STATUS-RECORD
+               TO WS-PREVIOUS-STATUS (WS-ENTITY-COUNT)
+           MOVE TRANSITION-COUNT OF STATUS-RECORD
+               TO WS-TRANSITION-COUNT (WS-ENTITY-COUNT)
+           MOVE LAST-TRANSITION-TS OF STATUS-RECORD
+               TO WS-LAST-TRANSITION (WS-ENTITY-COUNT)
+           PERFORM VARYING WS-HIST-INDEX FROM 1 BY 1
+               UNTIL WS-HIST-INDEX > 10
+               MOVE TH-FROM-STATUS OF STATUS-RECORD (WS-HIST-INDEX)
+                   TO WS-H-FROM (WS-ENTITY-COUNT WS-HIST-INDEX)
+               MOVE TH-TO-STATUS OF STATUS-RECORD (WS-HIST-INDEX)
+                   TO WS-H-TO (WS-ENTITY-COUNT WS-HIST-INDEX)
+               MOVE TH-TRANSITION-TS OF STATUS-RECORD (WS-HIST-INDEX)
+                   TO WS-H-TS (WS-ENTITY-COUNT WS-HIST-INDEX)
+           END-PERFORM.
+
+       2000-READ-EVENT.
+           READ EVENT-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       3000-APPLY-EVENT.
+           PERFORM 3100-FIND-ENTITY
+           IF NOT WS-ENTITY-FOUND
+               ADD 1 TO WS-ENTITY-COUNT
+               MOVE SUE-ENTITY-ID TO WS-ENTITY-ID (WS-ENTITY-COUNT)
+               MOVE SPACES TO WS-STATUS-CODE (WS-ENTITY-COUNT)
+               MOVE 0 TO WS-TRANSITION-COUNT (WS-ENTITY-COUNT)
+               MOVE WS-ENTITY-COUNT TO WS-ENTITY-INDEX
+           END-IF
+           IF SUE-NEW-STATUS-CODE NOT =
+               WS-STATUS-CODE (WS-ENTITY-INDEX)
+               PERFORM 3200-RECORD-TRANSITION
+           END-IF.
+
+       3100-FIND-ENTITY.
+           MOVE 'N' TO WS-FOUND
+           PERFORM VARYING WS-ENTITY-INDEX FROM 1 BY 1
+               UNTIL WS-ENTITY-INDEX > WS-ENTITY-COUNT
+                   OR WS-ENTITY-FOUND
+               IF WS-ENTITY-ID (WS-ENTITY-INDEX) = SUE-ENTITY-ID
+                   SET WS-ENTITY-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF WS-ENTITY-FOUND
+               COMPUTE WS-ENTITY-INDEX = WS-ENTITY-INDEX - 1
+           END-IF.
+
+       3200-RECORD-TRANSITION.
+           MOVE WS-STATUS-CODE (WS-ENTITY-INDEX)
+               TO WS-PREVIOUS-STATUS (WS-ENTITY-INDEX)
+           COMPUTE WS-HIST-INDEX =
+               FUNCTION MOD(WS-TRANSITION-COUNT (WS-ENTITY-INDEX), 10)
+               + 1
+           MOVE WS-STATUS-CODE (WS-ENTITY-INDEX)
+               TO WS-H-FROM (WS-ENTITY-INDEX WS-HIST-INDEX)
+           MOVE SUE-NEW-STATUS-CODE
+               TO WS-H-TO (WS-ENTITY-INDEX WS-HIST-INDEX)
+           MOVE SUE-EVENT-TS
+               TO WS-H-TS (WS-ENTITY-INDEX WS-HIST-INDEX)
+           MOVE SUE-NEW-STATUS-CODE
+               TO WS-STATUS-CODE (WS-ENTITY-INDEX)
+           MOVE SUE-EVENT-TS
+               TO WS-LAST-TRANSITION (WS-ENTITY-INDEX)
+           ADD 1 TO WS-TRANSITION-COUNT (WS-ENTITY-INDEX).
+
+       4000-WRITE-MASTER.
+           OPEN OUTPUT MASTER-OUT-FILE
+           PERFORM VARYING WS-ENTITY-INDEX FROM 1 BY 1
+               UNTIL WS-ENTITY-INDEX > WS-ENTITY-COUNT
+               PERFORM 4100-WRITE-MASTER-ENTRY
+           END-PERFORM
+           CLOSE MASTER-OUT-FILE.
+
+       4100-WRITE-MASTER-ENTRY.
+           MOVE WS-ENTITY-ID (WS-ENTITY-INDEX)
+               TO STATUS-ENTITY-ID OF STATUS-RECORD-OUT
+           MOVE WS-STATUS-CODE (WS-ENTITY-INDEX)
+               TO STATUS-CODE-OUT
+           MOVE WS-PREVIOUS-STATUS (WS-ENTITY-INDEX)
+               TO PREVIOUS-STATUS-CODE OF STATUS-RECORD-OUT
+           MOVE WS-TRANSITION-COUNT (WS-ENTITY-INDEX)
+               TO TRANSITION-COUNT OF STATUS-RECORD-OUT
+           MOVE WS-LAST-TRANSITION (WS-ENTITY-INDEX)
+               TO LAST-TRANSITION-TS OF STATUS-RECORD-OUT
+           PERFORM VARYING WS-HIST-INDEX FROM 1 BY 1
+               UNTIL WS-HIST-INDEX > 10
+               MOVE WS-H-FROM (WS-ENTITY-INDEX WS-HIST-INDEX)
+                   TO TH-FROM-STATUS OF STATUS-RECORD-OUT
+                      (WS-HIST-INDEX)
+               MOVE WS-H-TO (WS-ENTITY-INDEX WS-HIST-INDEX)
+                   TO TH-TO-STATUS OF STATUS-RECORD-OUT
+                      (WS-HIST-INDEX)
+               MOVE WS-H-TS (WS-ENTITY-INDEX WS-HIST-INDEX)
+                   TO TH-TRANSITION-TS OF STATUS-RECORD-OUT
+                      (WS-HIST-INDEX)
+           END-PERFORM
+           WRITE STATUS-RECORD-OUT.
