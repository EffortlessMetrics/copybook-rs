@@ -0,0 +1,7 @@
+      *> Erasure-fulfillment audit log - one row per DATA-SUBJECT-ID
+      *> erasure request actually carried out.
+       01  ERASURE-ACTION-LOG-RECORD.
+           05  ERS-DATA-SUBJECT-ID       PIC 9(12).
+           05  ERS-PROCESSING-ACTIVITY-ID PIC X(16).
+           05  ERS-CATEGORIES-ERASED     PIC 9(2).
+           05  ERS-ACTION-TIMESTAMP      PIC 9(15).
