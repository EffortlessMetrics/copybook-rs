@@ -0,0 +1,69 @@
+      * VARLENCK - Self-validating RECORD-LENGTH on VARIABLE-RECORD.
+      * Recomputes the actual size of the fixed portion plus
+      * ITEM-COUNT occurrences of ITEMS and compares it to the
+      * RECORD-LENGTH the record itself claims, flagging any mismatch.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VARLENCK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VARIABLE-FILE ASSIGN TO "VARRECIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO "VARLENCK"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VARIABLE-FILE.
+           COPY odo.
+       FD  EXCEPTION-FILE.
+           COPY record_length_exception_line.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF              PIC X(1) VALUE 'N'.
+           88  END-OF-FILE     VALUE 'Y'.
+       01  WS-ITEM-SIZE        PIC 9(6) COMP.
+       01  WS-FIXED-SIZE       PIC 9(6) COMP.
+       01  WS-COMPUTED-LENGTH  PIC 9(6) COMP.
+       01  WS-COUNTS.
+           05  WS-READ-COUNT   PIC 9(9) VALUE 0.
+           05  WS-EXCEPT-COUNT PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           COMPUTE WS-FIXED-SIZE =
+               LENGTH OF RECORD-LENGTH + LENGTH OF ITEM-COUNT
+               + LENGTH OF HEADER-INFO
+           COMPUTE WS-ITEM-SIZE =
+               LENGTH OF ITEM-ID (1) + LENGTH OF ITEM-NAME (1)
+               + LENGTH OF ITEM-PRICE (1)
+           OPEN INPUT VARIABLE-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+           PERFORM 1000-READ-VARIABLE
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2000-VALIDATE-LENGTH
+               PERFORM 1000-READ-VARIABLE
+           END-PERFORM
+           CLOSE VARIABLE-FILE EXCEPTION-FILE
+           DISPLAY "VARLENCK: READ=" WS-READ-COUNT
+               " EXCEPTIONS=" WS-EXCEPT-COUNT
+           GOBACK.
+
+       1000-READ-VARIABLE.
+           READ VARIABLE-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-VALIDATE-LENGTH.
+           COMPUTE WS-COMPUTED-LENGTH =
+               WS-FIXED-SIZE + (ITEM-COUNT * WS-ITEM-SIZE)
+           IF WS-COMPUTED-LENGTH NOT = RECORD-LENGTH
+               MOVE HEADER-INFO TO RLE-HEADER-INFO
+               MOVE ITEM-COUNT TO RLE-ITEM-COUNT
+               MOVE RECORD-LENGTH TO RLE-STORED-LENGTH
+               MOVE WS-COMPUTED-LENGTH TO RLE-COMPUTED-LENGTH
+               WRITE RECORD-LENGTH-EXCEPTION-LINE
+               ADD 1 TO WS-EXCEPT-COUNT
+           END-IF.
