@@ -0,0 +1,98 @@
+      *> GDPRERAS - Automated erasure-request fulfillment. Finds every
+      *> PERSONAL-DATA-PROCESSING-RECORD whose GDPR-AUDIT-TRAIL shows
+      *> RIGHT-EXERCISED of ERASURE-REQUEST, anonymizes the
+      *> DATA-SUBJECT-ID across its DATA-CATEGORIES, and logs the action
+      *> back to PROCESSING-ACTIVITY-ID so the 30-day response window
+      *> does not get missed.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GDPRERAS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROCESSING-FILE ASSIGN TO "GDPRIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OUTPUT-FILE ASSIGN TO "GDPROUT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ERASURE-LOG-FILE ASSIGN TO "GDPRERAS"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PROCESSING-FILE.
+           COPY gdpr_data_processing
+               REPLACING ==IDENTIFICATION== BY ==IDENTIFICATION-CAT==.
+       FD  OUTPUT-FILE.
+           COPY gdpr_data_processing
+               REPLACING ==PERSONAL-DATA-PROCESSING-RECORD== BY
+                         ==PROCESSING-OUTPUT-RECORD==
+                         ==DATA-CATEGORY-COUNT==              BY
+                         ==OUT-DATA-CATEGORY-COUNT==
+                         ==IDENTIFICATION==                   BY
+                         ==IDENTIFICATION-CAT==.
+       FD  ERASURE-LOG-FILE.
+           COPY erasure_action_log.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                      PIC X(1) VALUE 'N'.
+           88  END-OF-FILE             VALUE 'Y'.
+       01  WS-CATEGORY-INDEX           PIC 9(2) COMP.
+       01  WS-NOW                      PIC 9(15).
+       01  WS-COUNTS.
+           05  WS-READ-COUNT           PIC 9(9) VALUE 0.
+           05  WS-ERASED-COUNT         PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT PROCESSING-FILE
+           OPEN OUTPUT OUTPUT-FILE ERASURE-LOG-FILE
+           PERFORM 1000-READ-PROCESSING
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2000-HANDLE-RECORD
+               PERFORM 1000-READ-PROCESSING
+           END-PERFORM
+           CLOSE PROCESSING-FILE OUTPUT-FILE ERASURE-LOG-FILE
+           DISPLAY "GDPRERAS: READ=" WS-READ-COUNT
+                   " ERASED=" WS-ERASED-COUNT
+           GOBACK.
+
+       1000-READ-PROCESSING.
+           READ PROCESSING-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-HANDLE-RECORD.
+           IF ERASURE-REQUEST OF PERSONAL-DATA-PROCESSING-RECORD
+               PERFORM 2100-ERASE-DATA-SUBJECT
+               PERFORM 2200-LOG-ERASURE
+           END-IF
+           MOVE PERSONAL-DATA-PROCESSING-RECORD
+               TO PROCESSING-OUTPUT-RECORD
+           WRITE PROCESSING-OUTPUT-RECORD.
+
+       2100-ERASE-DATA-SUBJECT.
+           MOVE "ERASED-SUBJECT  "
+               TO CONSENT-REFERENCE OF PERSONAL-DATA-PROCESSING-RECORD
+           MOVE "DATA SUBJECT ERASED UNDER GDPR ARTICLE 17"
+               TO PROCESSING-PURPOSE OF PERSONAL-DATA-PROCESSING-RECORD
+           PERFORM VARYING WS-CATEGORY-INDEX FROM 1 BY 1
+                   UNTIL WS-CATEGORY-INDEX >
+                       DATA-CATEGORY-COUNT OF PERSONAL-DATA-PROCESSING-RECORD
+               MOVE "ERS" TO CATEGORY-CODE OF PERSONAL-DATA-PROCESSING-RECORD
+                   (WS-CATEGORY-INDEX)
+               SET MINIMIZED OF PERSONAL-DATA-PROCESSING-RECORD
+                   (WS-CATEGORY-INDEX) TO TRUE
+           END-PERFORM.
+
+       2200-LOG-ERASURE.
+           MOVE FUNCTION CURRENT-DATE TO WS-NOW
+           MOVE DATA-SUBJECT-ID OF PERSONAL-DATA-PROCESSING-RECORD
+               TO ERS-DATA-SUBJECT-ID
+           MOVE PROCESSING-ACTIVITY-ID OF PERSONAL-DATA-PROCESSING-RECORD
+               TO ERS-PROCESSING-ACTIVITY-ID
+           MOVE DATA-CATEGORY-COUNT OF PERSONAL-DATA-PROCESSING-RECORD
+               TO ERS-CATEGORIES-ERASED
+           MOVE WS-NOW                   TO ERS-ACTION-TIMESTAMP
+           WRITE ERASURE-ACTION-LOG-RECORD
+           ADD 1 TO WS-ERASED-COUNT.
