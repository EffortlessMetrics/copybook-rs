@@ -0,0 +1,81 @@
+      * INSRECON - Insurance-coverage reconciliation.
+      * For every patient, checks that TOTAL-CHARGES equals the sum of
+      * each diagnosis's PROCEDURE-COST, and that INSURANCE-COVERAGE
+      * plus PATIENT-RESPONSIBILITY plus the summed COPAY-AMOUNT across
+      * all diagnoses adds back up to TOTAL-CHARGES.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INSRECON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PATIENT-FILE ASSIGN TO "HCENTREC"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO "INSRECON"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PATIENT-FILE.
+           COPY ac2_level88_after_odo_enterprise.
+       FD  EXCEPTION-FILE.
+           COPY insurance_reconciliation_exception.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF              PIC X(1) VALUE 'N'.
+           88  END-OF-FILE     VALUE 'Y'.
+       01  WS-DX-INDEX         PIC 9(3) COMP.
+       01  WS-CHARGES-ACCUM    PIC S9(10)V99.
+       01  WS-COPAY-ACCUM      PIC S9(8)V99.
+       01  WS-COVERAGE-TOTAL   PIC S9(10)V99.
+       01  WS-COUNTS.
+           05  WS-READ-COUNT   PIC 9(9) VALUE 0.
+           05  WS-EXCEPT-COUNT PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT PATIENT-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+           PERFORM 1000-READ-PATIENT
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2000-RECONCILE-PATIENT
+               PERFORM 1000-READ-PATIENT
+           END-PERFORM
+           CLOSE PATIENT-FILE EXCEPTION-FILE
+           DISPLAY "INSRECON: READ=" WS-READ-COUNT
+               " EXCEPTIONS=" WS-EXCEPT-COUNT
+           GOBACK.
+
+       1000-READ-PATIENT.
+           READ PATIENT-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-RECONCILE-PATIENT.
+           MOVE 0 TO WS-CHARGES-ACCUM
+           MOVE 0 TO WS-COPAY-ACCUM
+           PERFORM VARYING WS-DX-INDEX FROM 1 BY 1
+               UNTIL WS-DX-INDEX > DIAGNOSIS-COUNT
+               ADD PROCEDURE-COST (WS-DX-INDEX) TO WS-CHARGES-ACCUM
+               ADD COPAY-AMOUNT (WS-DX-INDEX) TO WS-COPAY-ACCUM
+           END-PERFORM
+           IF WS-CHARGES-ACCUM NOT = TOTAL-CHARGES
+               MOVE PATIENT-ID TO IRE-PATIENT-ID
+               SET IRE-CHARGES-MISMATCH TO TRUE
+               MOVE WS-CHARGES-ACCUM TO IRE-EXPECTED-AMOUNT
+               MOVE TOTAL-CHARGES TO IRE-ACTUAL-AMOUNT
+               WRITE INSURANCE-RECON-EXCEPTION-LINE
+               ADD 1 TO WS-EXCEPT-COUNT
+           END-IF
+           COMPUTE WS-COVERAGE-TOTAL =
+               INSURANCE-COVERAGE + PATIENT-RESPONSIBILITY
+               + WS-COPAY-ACCUM
+           IF WS-COVERAGE-TOTAL NOT = TOTAL-CHARGES
+               MOVE PATIENT-ID TO IRE-PATIENT-ID
+               SET IRE-COVERAGE-MISMATCH TO TRUE
+               MOVE TOTAL-CHARGES TO IRE-EXPECTED-AMOUNT
+               MOVE WS-COVERAGE-TOTAL TO IRE-ACTUAL-AMOUNT
+               WRITE INSURANCE-RECON-EXCEPTION-LINE
+               ADD 1 TO WS-EXCEPT-COUNT
+           END-IF.
