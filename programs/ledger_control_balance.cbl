@@ -0,0 +1,97 @@
+      * LDGCTBAL - Daily control-total balancing, ledger feed.
+      * Recomputes the record count and the AMOUNT total across the
+      * ENTRIES table of every PERFORMANCE-TEST-RECORD batch and
+      * compares it to the control total carried on that feed's own
+      * trailer record, appending one CONTROL-TOTAL-BALANCE-LINE to
+      * the shared balance report so RELGTCHK can decide whether
+      * release holds.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LDGCTBAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-FILE ASSIGN TO "LEDGERIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT LEDGER-CONTROL-FILE ASSIGN TO "LEDGERCTL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT BALANCE-FILE ASSIGN TO "CTLBALRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BAL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LEDGER-FILE.
+           COPY ac6_performance_integration.
+       FD  LEDGER-CONTROL-FILE.
+           COPY control_total_trailer_record.
+       FD  BALANCE-FILE.
+           COPY control_total_balance_line.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF               PIC X(1) VALUE 'N'.
+           88  END-OF-FILE      VALUE 'Y'.
+       01  WS-ENTRY-INDEX       PIC 9(5) COMP.
+       01  WS-ACTUAL-COUNT      PIC 9(9) VALUE 0.
+       01  WS-ACTUAL-AMOUNT     PIC S9(15)V99 VALUE 0.
+       01  WS-BAL-STATUS        PIC X(2).
+       01  WS-CTL-STATUS        PIC X(2).
+       01  WS-TODAY             PIC 9(8).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT LEDGER-FILE
+           PERFORM 1000-READ-LEDGER
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-ACTUAL-COUNT
+               PERFORM VARYING WS-ENTRY-INDEX FROM 1 BY 1
+                   UNTIL WS-ENTRY-INDEX > ENTRY-COUNT
+                   ADD AMOUNT (WS-ENTRY-INDEX) TO WS-ACTUAL-AMOUNT
+               END-PERFORM
+               PERFORM 1000-READ-LEDGER
+           END-PERFORM
+           CLOSE LEDGER-FILE
+           MOVE 0 TO CTT-RECORD-COUNT
+           MOVE 0 TO CTT-AMOUNT-TOTAL
+           OPEN INPUT LEDGER-CONTROL-FILE
+           IF WS-CTL-STATUS = "00"
+               READ LEDGER-CONTROL-FILE
+                   AT END
+                       DISPLAY "LDGCTBAL: CONTROL FILE EMPTY"
+               END-READ
+               CLOSE LEDGER-CONTROL-FILE
+           ELSE
+               DISPLAY "LDGCTBAL: CONTROL FILE UNREADABLE, STATUS="
+                   WS-CTL-STATUS
+           END-IF
+           OPEN EXTEND BALANCE-FILE
+           IF WS-BAL-STATUS NOT = "00"
+               OPEN OUTPUT BALANCE-FILE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY
+           MOVE WS-TODAY TO CTB-RUN-DATE
+           MOVE "LEDGER  " TO CTB-FEED-ID
+           MOVE CTT-RECORD-COUNT TO CTB-EXPECTED-COUNT
+           MOVE WS-ACTUAL-COUNT  TO CTB-ACTUAL-COUNT
+           COMPUTE CTB-COUNT-VARIANCE =
+               WS-ACTUAL-COUNT - CTT-RECORD-COUNT
+           MOVE CTT-AMOUNT-TOTAL TO CTB-EXPECTED-AMOUNT
+           MOVE WS-ACTUAL-AMOUNT TO CTB-ACTUAL-AMOUNT
+           COMPUTE CTB-AMOUNT-VARIANCE =
+               WS-ACTUAL-AMOUNT - CTT-AMOUNT-TOTAL
+           IF CTB-COUNT-VARIANCE = 0 AND CTB-AMOUNT-VARIANCE = 0
+               SET CTB-BALANCED TO TRUE
+           ELSE
+               SET CTB-OUT-OF-BALANCE TO TRUE
+           END-IF
+           WRITE CONTROL-TOTAL-BALANCE-LINE
+           CLOSE BALANCE-FILE
+           DISPLAY "LDGCTBAL: ACTUAL-COUNT=" WS-ACTUAL-COUNT
+               " ACTUAL-AMOUNT=" WS-ACTUAL-AMOUNT
+           GOBACK.
+
+       1000-READ-LEDGER.
+           READ LEDGER-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
