@@ -0,0 +1,12 @@
+      *> Transaction driving an open/update/close action against the
+      *> breach case master, keyed the same way as BREACH-CASE-RECORD.
+       01  BREACH-CASE-TRANSACTION.
+           05  BCT-ACTION-CODE             PIC X(1).
+               88  BCT-OPEN-CASE           VALUE 'O'.
+               88  BCT-UPDATE-CASE         VALUE 'U'.
+               88  BCT-CLOSE-CASE          VALUE 'C'.
+           05  BCT-BREACH-NOTIFICATION-ID  PIC X(16).
+           05  BCT-PATIENT-ID              PIC 9(10).
+           05  BCT-AUDIT-LOG-ID            PIC X(32).
+           05  BCT-ACTION-DATE             PIC 9(8).
+           05  BCT-NOTES                   PIC X(100).
