@@ -0,0 +1,97 @@
+      * PAYROUTE - Payment-type router. Splits the incoming
+      * FINANCIAL-TRANSACTION-RECORD stream by TRANS-TYPE into the
+      * wire, check and card payment queues so each downstream
+      * processor only ever sees the REDEFINES variant it expects.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYROUTE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "PAYIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT WIRE-FILE ASSIGN TO "PAYWIRE"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CHECK-FILE ASSIGN TO "PAYCHECK"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CARD-FILE ASSIGN TO "PAYCARD"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT REJECT-FILE ASSIGN TO "PAYREJ"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+           COPY ac5_redefines_complex.
+       FD  WIRE-FILE.
+           COPY ac5_redefines_complex
+               REPLACING ==FINANCIAL-TRANSACTION-RECORD==
+                      BY ==WIRE-OUT-RECORD==.
+       FD  CHECK-FILE.
+           COPY ac5_redefines_complex
+               REPLACING ==FINANCIAL-TRANSACTION-RECORD==
+                      BY ==CHECK-OUT-RECORD==.
+       FD  CARD-FILE.
+           COPY ac5_redefines_complex
+               REPLACING ==FINANCIAL-TRANSACTION-RECORD==
+                      BY ==CARD-OUT-RECORD==.
+       FD  REJECT-FILE.
+           COPY ac5_redefines_complex
+               REPLACING ==FINANCIAL-TRANSACTION-RECORD==
+                      BY ==REJECT-OUT-RECORD==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF              PIC X(1) VALUE 'N'.
+           88  END-OF-FILE     VALUE 'Y'.
+       01  WS-COUNTS.
+           05  WS-READ-COUNT   PIC 9(9) VALUE 0.
+           05  WS-WIRE-COUNT   PIC 9(9) VALUE 0.
+           05  WS-CHECK-COUNT  PIC 9(9) VALUE 0.
+           05  WS-CARD-COUNT   PIC 9(9) VALUE 0.
+           05  WS-REJECT-COUNT PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT TRANSACTION-FILE
+           OPEN OUTPUT WIRE-FILE CHECK-FILE CARD-FILE REJECT-FILE
+           PERFORM 1000-READ-TRANSACTION
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2000-ROUTE-TRANSACTION
+               PERFORM 1000-READ-TRANSACTION
+           END-PERFORM
+           CLOSE TRANSACTION-FILE WIRE-FILE CHECK-FILE CARD-FILE
+               REJECT-FILE
+           DISPLAY "PAYROUTE: READ=" WS-READ-COUNT
+               " WIRE=" WS-WIRE-COUNT " CHECK=" WS-CHECK-COUNT
+               " CARD=" WS-CARD-COUNT " REJECT=" WS-REJECT-COUNT
+           GOBACK.
+
+       1000-READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-ROUTE-TRANSACTION.
+           EVALUATE TRUE
+               WHEN WIRE-TRANS-TYPE OF FINANCIAL-TRANSACTION-RECORD
+                   MOVE FINANCIAL-TRANSACTION-RECORD
+                       TO WIRE-OUT-RECORD
+                   WRITE WIRE-OUT-RECORD
+                   ADD 1 TO WS-WIRE-COUNT
+               WHEN CHECK-TRANS-TYPE OF FINANCIAL-TRANSACTION-RECORD
+                   MOVE FINANCIAL-TRANSACTION-RECORD
+                       TO CHECK-OUT-RECORD
+                   WRITE CHECK-OUT-RECORD
+                   ADD 1 TO WS-CHECK-COUNT
+               WHEN CARD-TRANS-TYPE OF FINANCIAL-TRANSACTION-RECORD
+                   MOVE FINANCIAL-TRANSACTION-RECORD
+                       TO CARD-OUT-RECORD
+                   WRITE CARD-OUT-RECORD
+                   ADD 1 TO WS-CARD-COUNT
+               WHEN OTHER
+                   MOVE FINANCIAL-TRANSACTION-RECORD
+                       TO REJECT-OUT-RECORD
+                   WRITE REJECT-OUT-RECORD
+                   ADD 1 TO WS-REJECT-COUNT
+           END-EVALUATE.
