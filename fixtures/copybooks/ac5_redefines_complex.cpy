@@ -4,6 +4,9 @@
            05  TRANSACTION-HEADER.
                10  TRANS-ID        PIC X(16).
                10  TRANS-TYPE      PIC X(4).
+                   88  WIRE-TRANS-TYPE  VALUE "WIRE".
+                   88  CHECK-TRANS-TYPE VALUE "CHCK".
+                   88  CARD-TRANS-TYPE  VALUE "CARD".
                10  PROCESS-DATE    PIC 9(8).
            05  TRANSACTION-DATA    PIC X(200).
            05  WIRE-TRANSFER REDEFINES TRANSACTION-DATA.
