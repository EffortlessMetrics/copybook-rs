@@ -0,0 +1,9 @@
+      *> Detail line for the monthly PHI-access-by-department rollup.
+       01  DEPT-ACCESS-REPORT-LINE.
+           05  DAR-ACCESS-MONTH         PIC 9(6).
+           05  FILLER                   PIC X(2).
+           05  DAR-DEPARTMENT-CODE      PIC X(4).
+           05  FILLER                   PIC X(2).
+           05  DAR-ACCESS-PURPOSE       PIC X(3).
+           05  FILLER                   PIC X(2).
+           05  DAR-ACCESS-COUNT         PIC 9(9).
