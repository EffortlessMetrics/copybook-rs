@@ -0,0 +1,17 @@
+      *> Unified audit-trail record - a common shape every regulatory
+      *> feed (SOX, HIPAA, GDPR, performance) is normalized into so
+      *> downstream audit reporting has one file to read instead of
+      *> four incompatible layouts.
+       01 UNIFIED-AUDIT-TRAIL-RECORD.
+           05 UAT-SOURCE-SYSTEM        PIC X(4).
+               88 UAT-SOURCE-SOX       VALUE 'SOX '.
+               88 UAT-SOURCE-HIPAA     VALUE 'HIPA'.
+               88 UAT-SOURCE-GDPR      VALUE 'GDPR'.
+               88 UAT-SOURCE-PERF      VALUE 'PERF'.
+           05 UAT-SUBJECT-REF          PIC X(16).
+           05 UAT-RECORD-REF           PIC X(16).
+           05 UAT-EVENT-TIMESTAMP      PIC 9(15).
+           05 UAT-AUDIT-REF            PIC X(32).
+           05 UAT-ENCRYPTION-STATUS    PIC X(1).
+               88 UAT-ENCRYPTED        VALUE 'Y'.
+               88 UAT-NOT-ENCRYPTED    VALUE 'N'.
