@@ -0,0 +1,13 @@
+      *> Checksum/hash reconciliation exception line - one row per
+      *> ENTERPRISE-PERFORMANCE-RECORD whose recomputed checksum does not
+      *> match the stored CHECKSUM, or whose HASH-VALUE is missing.
+       01  CHECKSUM-MISMATCH-LINE.
+           05  CML-RECORD-ID             PIC S9(15).
+           05  FILLER                    PIC X(2).
+           05  CML-STORED-CHECKSUM       PIC S9(15).
+           05  FILLER                    PIC X(2).
+           05  CML-COMPUTED-CHECKSUM     PIC S9(15).
+           05  FILLER                    PIC X(2).
+           05  CML-MISMATCH-TYPE         PIC X(1).
+               88  CML-CHECKSUM-MISMATCH VALUE 'C'.
+               88  CML-HASH-MISSING      VALUE 'H'.
