@@ -0,0 +1,8 @@
+      * Payment discriminator exception - transaction records whose
+      * TRANS-TYPE does not identify a known CHECK-DATA/CARD-DATA
+      * layout, so PAYMENT-INFO cannot be safely interpreted.
+       01  PAYMENT-DISCRIMINATOR-EXCEPTION.
+           05  PDE-TRANS-TYPE      PIC X(1).
+           05  PDE-RAW-DATA        PIC X(20).
+           05  PDE-REASON          PIC X(1).
+               88  PDE-UNKNOWN-TYPE    VALUE '1'.
