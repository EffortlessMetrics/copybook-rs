@@ -0,0 +1,18 @@
+      *> Flat export line for the performance-metrics dashboard feed -
+      *> one row per ENTERPRISE-PERFORMANCE-RECORD processing event.
+       01  PERF-DASHBOARD-EXPORT-LINE.
+           05  PDE-RECORD-ID             PIC S9(15).
+           05  FILLER                    PIC X(2).
+           05  PDE-BATCH-ID              PIC X(16).
+           05  FILLER                    PIC X(2).
+           05  PDE-PROCESSOR-NODE-ID     PIC X(8).
+           05  FILLER                    PIC X(2).
+           05  PDE-ELAPSED-MICROSEC      PIC S9(15).
+           05  FILLER                    PIC X(2).
+           05  PDE-FIELDS-PROCESSED      PIC 9(5).
+           05  FILLER                    PIC X(2).
+           05  PDE-BYTES-PROCESSED       PIC 9(9).
+           05  FILLER                    PIC X(2).
+           05  PDE-CACHE-HIT-PCT         PIC 9(3).
+           05  FILLER                    PIC X(2).
+           05  PDE-IO-OPERATIONS         PIC 9(6).
