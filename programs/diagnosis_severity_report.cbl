@@ -0,0 +1,63 @@
+      *> DXSEVRPT - Severity-escalation report. Walks the DIAGNOSES table
+      *> on each PATIENT-HEALTH-RECORD and lists every patient with at
+      *> least one SEVERE-CONDITION or CRITICAL-COND diagnosis, so case
+      *> management does not have to open records one at a time.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DXSEVRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PATIENT-FILE ASSIGN TO "PHIIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "DXSEVRPT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PATIENT-FILE.
+           COPY healthcare_hipaa_compliance.
+       FD  REPORT-FILE.
+           COPY severity_report_line.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                      PIC X(1) VALUE 'N'.
+           88  END-OF-FILE             VALUE 'Y'.
+       01  WS-DX-INDEX                 PIC 9(4) COMP.
+       01  WS-COUNTS.
+           05  WS-READ-COUNT           PIC 9(9) VALUE 0.
+           05  WS-REPORTED-COUNT       PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT PATIENT-FILE
+           OPEN OUTPUT REPORT-FILE
+           PERFORM 1000-READ-PATIENT
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2000-SCAN-DIAGNOSES
+               PERFORM 1000-READ-PATIENT
+           END-PERFORM
+           CLOSE PATIENT-FILE REPORT-FILE
+           DISPLAY "DXSEVRPT: READ=" WS-READ-COUNT
+                   " REPORTED=" WS-REPORTED-COUNT
+           GOBACK.
+
+       1000-READ-PATIENT.
+           READ PATIENT-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-SCAN-DIAGNOSES.
+           PERFORM VARYING WS-DX-INDEX FROM 1 BY 1
+               UNTIL WS-DX-INDEX > DIAGNOSIS-COUNT
+               IF SEVERE-CONDITION (WS-DX-INDEX)
+                   OR CRITICAL-COND (WS-DX-INDEX)
+                   MOVE PATIENT-ID               TO SRL-PATIENT-ID
+                   MOVE DIAGNOSIS-CODE (WS-DX-INDEX) TO SRL-DIAGNOSIS-CODE
+                   MOVE SEVERITY-LEVEL (WS-DX-INDEX) TO SRL-SEVERITY-LEVEL
+                   MOVE DIAGNOSIS-DESC (WS-DX-INDEX) TO SRL-DIAGNOSIS-DESC
+                   WRITE SEVERITY-REPORT-LINE
+                   ADD 1 TO WS-REPORTED-COUNT
+               END-IF
+           END-PERFORM.
