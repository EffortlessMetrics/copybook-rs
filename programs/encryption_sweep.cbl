@@ -0,0 +1,82 @@
+      *> ENCRSWEEP - Re-encryption sweep. Finds every
+      *> FINANCIAL-TRANSACTION-RECORD still flagged DATA-UNENCRYPTED and
+      *> routes it through the enterprise encryption service before it
+      *> is allowed to land in the warehouse feed, logging
+      *> AUDIT-TRAIL-REF for each record converted.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ENCRSWEEP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT WAREHOUSE-FILE ASSIGN TO "WHOUT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CONVERSION-LOG-FILE ASSIGN TO "ENCRLOG"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+           COPY financial_sox_compliance.
+       FD  WAREHOUSE-FILE.
+           COPY financial_sox_compliance
+               REPLACING ==FINANCIAL-TRANSACTION-RECORD== BY
+                         ==WAREHOUSE-TRANSACTION-RECORD==.
+       FD  CONVERSION-LOG-FILE.
+           COPY encryption_conversion_log.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                      PIC X(1) VALUE 'N'.
+           88  END-OF-FILE             VALUE 'Y'.
+       01  WS-ENCRYPT-KEY-ID           PIC 9(16).
+       01  WS-COUNTS.
+           05  WS-READ-COUNT           PIC 9(9) VALUE 0.
+           05  WS-CONVERTED-COUNT      PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT TRANSACTION-FILE
+           OPEN OUTPUT WAREHOUSE-FILE CONVERSION-LOG-FILE
+           PERFORM 1000-READ-TRANSACTION
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2000-PROCESS-TRANSACTION
+               PERFORM 1000-READ-TRANSACTION
+           END-PERFORM
+           CLOSE TRANSACTION-FILE WAREHOUSE-FILE CONVERSION-LOG-FILE
+           DISPLAY "ENCRSWEEP: READ=" WS-READ-COUNT
+                   " CONVERTED=" WS-CONVERTED-COUNT
+           GOBACK.
+
+       1000-READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-PROCESS-TRANSACTION.
+           IF DATA-UNENCRYPTED OF FINANCIAL-TRANSACTION-RECORD
+               PERFORM 2100-ENCRYPT-RECORD
+           END-IF
+           MOVE FINANCIAL-TRANSACTION-RECORD
+               TO WAREHOUSE-TRANSACTION-RECORD
+           WRITE WAREHOUSE-TRANSACTION-RECORD.
+
+       2100-ENCRYPT-RECORD.
+           ADD 1 TO WS-ENCRYPT-KEY-ID
+           CALL "ENCRYPTX" USING
+               FINANCIAL-TRANSACTION-RECORD
+               WS-ENCRYPT-KEY-ID
+           END-CALL
+           SET DATA-ENCRYPTED OF FINANCIAL-TRANSACTION-RECORD TO TRUE
+           MOVE "SOXTRAN"            TO CNV-SOURCE-SYSTEM
+           MOVE AUDIT-TRAIL-REF OF FINANCIAL-TRANSACTION-RECORD
+               TO CNV-AUDIT-TRAIL-REF
+           MOVE WS-ENCRYPT-KEY-ID    TO CNV-KEY-ID
+           MOVE "N"                 TO CNV-OLD-METHOD
+           MOVE "AES"                TO CNV-NEW-METHOD
+           MOVE POSTING-TIMESTAMP OF FINANCIAL-TRANSACTION-RECORD
+               TO CNV-CONVERTED-TIMESTAMP
+           WRITE ENCRYPTION-CONVERSION-LOG-RECORD
+           ADD 1 TO WS-CONVERTED-COUNT.
