@@ -0,0 +1,88 @@
+      *> HIPAEMIG - Encryption-method standardization migration. Finds
+      *> every PATIENT-HEALTH-RECORD still carrying RSA-ENCRYPTION or
+      *> NO-ENCRYPTION and converts it to the AES-256 standard set a
+      *> year ago, logging each conversion so security has a record of
+      *> what changed. Paired with ENCRSWEEP, which does the same
+      *> conversion for the SOX FINANCIAL-TRANSACTION-RECORD feed.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HIPAEMIG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PATIENT-FILE ASSIGN TO "PHIIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT MIGRATED-FILE ASSIGN TO "PHIOUT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CONVERSION-LOG-FILE ASSIGN TO "HIPAEMIG"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PATIENT-FILE.
+           COPY healthcare_hipaa_compliance.
+       FD  MIGRATED-FILE.
+           COPY healthcare_hipaa_compliance
+               REPLACING ==PATIENT-HEALTH-RECORD== BY
+                         ==MIGRATED-PATIENT-RECORD==
+                         ==DIAGNOSIS-COUNT==        BY
+                         ==OUT-DIAGNOSIS-COUNT==.
+       FD  CONVERSION-LOG-FILE.
+           COPY encryption_conversion_log.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                      PIC X(1) VALUE 'N'.
+           88  END-OF-FILE             VALUE 'Y'.
+       01  WS-ENCRYPT-KEY-ID           PIC 9(16).
+       01  WS-OLD-METHOD               PIC X(3).
+       01  WS-COUNTS.
+           05  WS-READ-COUNT           PIC 9(9) VALUE 0.
+           05  WS-CONVERTED-COUNT      PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT PATIENT-FILE
+           OPEN OUTPUT MIGRATED-FILE CONVERSION-LOG-FILE
+           PERFORM 1000-READ-PATIENT
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2000-PROCESS-PATIENT
+               PERFORM 1000-READ-PATIENT
+           END-PERFORM
+           CLOSE PATIENT-FILE MIGRATED-FILE CONVERSION-LOG-FILE
+           DISPLAY "HIPAEMIG: READ=" WS-READ-COUNT
+                   " CONVERTED=" WS-CONVERTED-COUNT
+           GOBACK.
+
+       1000-READ-PATIENT.
+           READ PATIENT-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-PROCESS-PATIENT.
+           IF RSA-ENCRYPTION OF PATIENT-HEALTH-RECORD
+               OR NO-ENCRYPTION OF PATIENT-HEALTH-RECORD
+               PERFORM 2100-MIGRATE-TO-AES
+           END-IF
+           MOVE PATIENT-HEALTH-RECORD TO MIGRATED-PATIENT-RECORD
+           WRITE MIGRATED-PATIENT-RECORD.
+
+       2100-MIGRATE-TO-AES.
+           ADD 1 TO WS-ENCRYPT-KEY-ID
+           MOVE ENCRYPTION-METHOD OF PATIENT-HEALTH-RECORD
+               TO WS-OLD-METHOD
+           CALL "ENCRYPTX" USING
+               PATIENT-HEALTH-RECORD
+               WS-ENCRYPT-KEY-ID
+           END-CALL
+           SET AES-256 OF PATIENT-HEALTH-RECORD TO TRUE
+           MOVE "HIPAPHR " TO CNV-SOURCE-SYSTEM
+           MOVE AUDIT-LOG-ID OF PATIENT-HEALTH-RECORD
+               TO CNV-AUDIT-TRAIL-REF
+           MOVE WS-ENCRYPT-KEY-ID TO CNV-KEY-ID
+           MOVE WS-OLD-METHOD TO CNV-OLD-METHOD
+           MOVE "AES" TO CNV-NEW-METHOD
+           MOVE ACCESS-TIMESTAMP OF PATIENT-HEALTH-RECORD
+               TO CNV-CONVERTED-TIMESTAMP
+           WRITE ENCRYPTION-CONVERSION-LOG-RECORD
+           ADD 1 TO WS-CONVERTED-COUNT.
