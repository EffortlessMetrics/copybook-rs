@@ -0,0 +1,57 @@
+      *> INACTARC - Inactive-customer archival sweep.
+      *> Flags each CUSTOMER-RECORD whose CUSTOMER-STATUS is inactive
+      *> for archival, along with its current ACCOUNT-BALANCE.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INACTARC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ARCHIVE-FILE ASSIGN TO "INACTARC"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+           COPY test-schema.
+       FD  ARCHIVE-FILE.
+           COPY inactive_customer_line.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF              PIC X(1) VALUE 'N'.
+           88  END-OF-FILE     VALUE 'Y'.
+       01  WS-COUNTS.
+           05  WS-READ-COUNT    PIC 9(9) VALUE 0.
+           05  WS-ARCHIVE-COUNT PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT CUSTOMER-FILE
+           OPEN OUTPUT ARCHIVE-FILE
+           PERFORM 1000-READ-CUSTOMER
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2000-CHECK-ACCOUNT
+               PERFORM 1000-READ-CUSTOMER
+           END-PERFORM
+           CLOSE CUSTOMER-FILE ARCHIVE-FILE
+           DISPLAY "INACTARC: READ=" WS-READ-COUNT
+               " ARCHIVED=" WS-ARCHIVE-COUNT
+           GOBACK.
+
+       1000-READ-CUSTOMER.
+           READ CUSTOMER-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-CHECK-ACCOUNT.
+           IF STATUS-INACTIVE
+               MOVE CUSTOMER-ID         TO ICL-CUSTOMER-ID
+               MOVE CUSTOMER-NAME       TO ICL-CUSTOMER-NAME
+               MOVE ACCOUNT-BALANCE     TO ICL-ACCOUNT-BALANCE
+               MOVE TRANSACTION-COUNT   TO ICL-TRANSACTION-COUNT
+               WRITE INACTIVE-CUSTOMER-LINE
+               ADD 1 TO WS-ARCHIVE-COUNT
+           END-IF.
