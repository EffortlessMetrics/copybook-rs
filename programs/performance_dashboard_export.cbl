@@ -0,0 +1,64 @@
+      *> PERFEXPT - Performance-metrics dashboard export. Flattens the
+      *> AUDIT-PERFORMANCE-METRICS section of each ENTERPRISE-PERFORMANCE
+      *> -RECORD, including elapsed processing time and cache-hit rate,
+      *> into a fixed-width feed the monitoring dashboard can ingest.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PERFEXPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERFORMANCE-FILE ASSIGN TO "PERFIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT EXPORT-FILE ASSIGN TO "PERFEXPT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERFORMANCE-FILE.
+           COPY performance_baseline_record.
+       FD  EXPORT-FILE.
+           COPY perf_dashboard_export_line.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                      PIC X(1) VALUE 'N'.
+           88  END-OF-FILE             VALUE 'Y'.
+       01  WS-CACHE-TOTAL              PIC 9(7) COMP.
+       01  WS-READ-COUNT               PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT PERFORMANCE-FILE
+           OPEN OUTPUT EXPORT-FILE
+           PERFORM 1000-READ-PERFORMANCE
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2000-EXPORT-METRICS
+               PERFORM 1000-READ-PERFORMANCE
+           END-PERFORM
+           CLOSE PERFORMANCE-FILE EXPORT-FILE
+           DISPLAY "PERFEXPT: READ=" WS-READ-COUNT
+           GOBACK.
+
+       1000-READ-PERFORMANCE.
+           READ PERFORMANCE-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-EXPORT-METRICS.
+           MOVE RECORD-ID             TO PDE-RECORD-ID
+           MOVE BATCH-ID              TO PDE-BATCH-ID
+           MOVE PROCESSOR-NODE-ID     TO PDE-PROCESSOR-NODE-ID
+           COMPUTE PDE-ELAPSED-MICROSEC =
+               PROCESSING-END-TIME - PROCESSING-START-TIME
+           MOVE FIELDS-PROCESSED      TO PDE-FIELDS-PROCESSED
+           MOVE BYTES-PROCESSED       TO PDE-BYTES-PROCESSED
+           MOVE IO-OPERATIONS         TO PDE-IO-OPERATIONS
+           COMPUTE WS-CACHE-TOTAL = CACHE-HITS + CACHE-MISSES
+           IF WS-CACHE-TOTAL > 0
+               COMPUTE PDE-CACHE-HIT-PCT =
+                   (CACHE-HITS * 100) / WS-CACHE-TOTAL
+           ELSE
+               MOVE 0 TO PDE-CACHE-HIT-PCT
+           END-IF
+           WRITE PERF-DASHBOARD-EXPORT-LINE.
