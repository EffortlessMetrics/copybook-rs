@@ -0,0 +1,150 @@
+      *> DEPTACRP - Department-level PHI access volume report. Rolls up
+      *> PATIENT-HEALTH-RECORD accesses by DEPARTMENT-CODE and
+      *> ACCESS-PURPOSE per month, so hospital administration can see
+      *> which departments are driving PHI access volume without a
+      *> one-off pull.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEPTACRP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PATIENT-FILE ASSIGN TO "PHIIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "DEPTACRP"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PATIENT-FILE.
+           COPY healthcare_hipaa_compliance.
+       FD  REPORT-FILE.
+           COPY dept_access_report_line.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                      PIC X(1) VALUE 'N'.
+           88  END-OF-FILE             VALUE 'Y'.
+       01  WS-DEPT-CODES.
+           05  FILLER                  PIC X(4) VALUE 'EMER'.
+           05  FILLER                  PIC X(4) VALUE 'CARD'.
+           05  FILLER                  PIC X(4) VALUE 'ONCO'.
+           05  FILLER                  PIC X(4) VALUE 'PEDI'.
+           05  FILLER                  PIC X(4) VALUE 'SURG'.
+       01  WS-DEPT-CODE-TABLE REDEFINES WS-DEPT-CODES.
+           05  WS-DEPT-CODE OCCURS 5 TIMES PIC X(4).
+       01  WS-PURPOSE-CODES.
+           05  FILLER                  PIC X(3) VALUE 'TRT'.
+           05  FILLER                  PIC X(3) VALUE 'PAY'.
+           05  FILLER                  PIC X(3) VALUE 'OPS'.
+           05  FILLER                  PIC X(3) VALUE 'RSH'.
+           05  FILLER                  PIC X(3) VALUE 'QAL'.
+       01  WS-PURPOSE-CODE-TABLE REDEFINES WS-PURPOSE-CODES.
+           05  WS-PURPOSE-CODE OCCURS 5 TIMES PIC X(3).
+
+       01  WS-MONTH-COUNT              PIC 9(2) COMP VALUE 0.
+       01  WS-MONTH-TABLE.
+           05  WS-MONTH-ENTRY OCCURS 1 TO 36 TIMES
+                   DEPENDING ON WS-MONTH-COUNT.
+               10  WS-MONTH-KEY         PIC 9(6).
+               10  WS-DEPT-ENTRY OCCURS 5 TIMES.
+                   15  WS-PURPOSE-COUNT OCCURS 5 TIMES PIC 9(9)
+                                        VALUE 0.
+
+       01  WS-ACCESS-MONTH             PIC 9(6).
+       01  WS-MONTH-INDEX              PIC 9(2) COMP.
+       01  WS-DEPT-INDEX               PIC 9(2) COMP.
+       01  WS-PURPOSE-INDEX            PIC 9(2) COMP.
+       01  WS-READ-COUNT               PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT PATIENT-FILE
+           OPEN OUTPUT REPORT-FILE
+           PERFORM 1000-READ-PATIENT
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2000-ACCUMULATE-ACCESS
+               PERFORM 1000-READ-PATIENT
+           END-PERFORM
+           PERFORM 3000-WRITE-REPORT
+           CLOSE PATIENT-FILE REPORT-FILE
+           DISPLAY "DEPTACRP: READ=" WS-READ-COUNT
+                   " MONTHS=" WS-MONTH-COUNT
+           GOBACK.
+
+       1000-READ-PATIENT.
+           READ PATIENT-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-ACCUMULATE-ACCESS.
+           MOVE ACCESS-TIMESTAMP (1:6) TO WS-ACCESS-MONTH
+           PERFORM 2100-FIND-OR-ADD-MONTH
+           PERFORM 2200-FIND-DEPT-INDEX
+           PERFORM 2300-FIND-PURPOSE-INDEX
+           IF WS-DEPT-INDEX > 0 AND WS-PURPOSE-INDEX > 0
+               ADD 1 TO WS-PURPOSE-COUNT (WS-MONTH-INDEX, WS-DEPT-INDEX,
+                                           WS-PURPOSE-INDEX)
+           END-IF.
+
+       2100-FIND-OR-ADD-MONTH.
+           MOVE 0 TO WS-MONTH-INDEX
+           PERFORM VARYING WS-MONTH-INDEX FROM 1 BY 1
+                   UNTIL WS-MONTH-INDEX > WS-MONTH-COUNT
+               IF WS-MONTH-KEY (WS-MONTH-INDEX) = WS-ACCESS-MONTH
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-MONTH-INDEX > WS-MONTH-COUNT
+               ADD 1 TO WS-MONTH-COUNT
+               MOVE WS-MONTH-COUNT TO WS-MONTH-INDEX
+               MOVE WS-ACCESS-MONTH TO WS-MONTH-KEY (WS-MONTH-INDEX)
+           END-IF.
+
+       2200-FIND-DEPT-INDEX.
+           MOVE 0 TO WS-DEPT-INDEX
+           PERFORM VARYING WS-DEPT-INDEX FROM 1 BY 1
+                   UNTIL WS-DEPT-INDEX > 5
+               IF DEPARTMENT-CODE = WS-DEPT-CODE (WS-DEPT-INDEX)
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-DEPT-INDEX > 5
+               MOVE 0 TO WS-DEPT-INDEX
+           END-IF.
+
+       2300-FIND-PURPOSE-INDEX.
+           MOVE 0 TO WS-PURPOSE-INDEX
+           PERFORM VARYING WS-PURPOSE-INDEX FROM 1 BY 1
+                   UNTIL WS-PURPOSE-INDEX > 5
+               IF ACCESS-PURPOSE = WS-PURPOSE-CODE (WS-PURPOSE-INDEX)
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-PURPOSE-INDEX > 5
+               MOVE 0 TO WS-PURPOSE-INDEX
+           END-IF.
+
+       3000-WRITE-REPORT.
+           PERFORM VARYING WS-MONTH-INDEX FROM 1 BY 1
+                   UNTIL WS-MONTH-INDEX > WS-MONTH-COUNT
+               PERFORM VARYING WS-DEPT-INDEX FROM 1 BY 1
+                       UNTIL WS-DEPT-INDEX > 5
+                   PERFORM VARYING WS-PURPOSE-INDEX FROM 1 BY 1
+                           UNTIL WS-PURPOSE-INDEX > 5
+                       IF WS-PURPOSE-COUNT (WS-MONTH-INDEX, WS-DEPT-INDEX,
+                                             WS-PURPOSE-INDEX) > 0
+                           MOVE WS-MONTH-KEY (WS-MONTH-INDEX)
+                               TO DAR-ACCESS-MONTH
+                           MOVE WS-DEPT-CODE (WS-DEPT-INDEX)
+                               TO DAR-DEPARTMENT-CODE
+                           MOVE WS-PURPOSE-CODE (WS-PURPOSE-INDEX)
+                               TO DAR-ACCESS-PURPOSE
+                           MOVE WS-PURPOSE-COUNT (WS-MONTH-INDEX,
+                                   WS-DEPT-INDEX, WS-PURPOSE-INDEX)
+                               TO DAR-ACCESS-COUNT
+                           WRITE DEPT-ACCESS-REPORT-LINE
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-PERFORM.
