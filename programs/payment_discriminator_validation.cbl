@@ -0,0 +1,85 @@
+      * PAYDISC - Discriminator validation before PAYMENT-INFO access.
+      * TRANS-TYPE decides whether TRANS-DATA is laid out as
+      * CHECK-DATA or CARD-DATA; this program validates TRANS-TYPE
+      * against the known discriminator values before any code reads
+      * PAYMENT-INFO, so an unrecognized type never gets misread
+      * through the wrong REDEFINES.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYDISC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CHECK-OUT-FILE ASSIGN TO "PAYCHECK"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CARD-OUT-FILE ASSIGN TO "PAYCARD"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO "PAYDISC"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+           COPY renames_r4_multiple_redefines.
+       FD  CHECK-OUT-FILE.
+           COPY check_payment_out_line.
+       FD  CARD-OUT-FILE.
+           COPY card_payment_out_line.
+       FD  EXCEPTION-FILE.
+           COPY payment_discriminator_exception.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF              PIC X(1) VALUE 'N'.
+           88  END-OF-FILE     VALUE 'Y'.
+       01  WS-COUNTS.
+           05  WS-READ-COUNT   PIC 9(9) VALUE 0.
+           05  WS-CHECK-COUNT  PIC 9(9) VALUE 0.
+           05  WS-CARD-COUNT   PIC 9(9) VALUE 0.
+           05  WS-REJECT-COUNT PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT TRANS-FILE
+           OPEN OUTPUT CHECK-OUT-FILE
+           OPEN OUTPUT CARD-OUT-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+           PERFORM 1000-READ-TRANS
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2000-VALIDATE-DISCRIMINATOR
+               PERFORM 1000-READ-TRANS
+           END-PERFORM
+           CLOSE TRANS-FILE CHECK-OUT-FILE CARD-OUT-FILE
+               EXCEPTION-FILE
+           DISPLAY "PAYDISC: READ=" WS-READ-COUNT
+               " CHECK=" WS-CHECK-COUNT
+               " CARD=" WS-CARD-COUNT
+               " REJECT=" WS-REJECT-COUNT
+           GOBACK.
+
+       1000-READ-TRANS.
+           READ TRANS-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-VALIDATE-DISCRIMINATOR.
+           EVALUATE TRUE
+               WHEN CHECK-TRANS-TYPE
+                   MOVE CHECK-NUM TO COR-CHECK-NUM
+                   MOVE CHECK-AMT TO COR-CHECK-AMT
+                   WRITE CHECK-OUT-RECORD
+                   ADD 1 TO WS-CHECK-COUNT
+               WHEN CARD-TRANS-TYPE
+                   MOVE CARD-NUM TO COR-CARD-NUM
+                   MOVE CARD-EXP TO COR-CARD-EXP
+                   WRITE CARD-OUT-RECORD
+                   ADD 1 TO WS-CARD-COUNT
+               WHEN OTHER
+                   MOVE TRANS-TYPE TO PDE-TRANS-TYPE
+                   MOVE TRANS-DATA TO PDE-RAW-DATA
+                   SET PDE-UNKNOWN-TYPE TO TRUE
+                   WRITE PAYMENT-DISCRIMINATOR-EXCEPTION
+                   ADD 1 TO WS-REJECT-COUNT
+           END-EVALUATE.
