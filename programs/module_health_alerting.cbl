@@ -0,0 +1,84 @@
+      * MODHLTH - Module health alerting across the MODULES table.
+      * Flags any module reported down (STATUS-CODE = 'FA'), running
+      * hot (CPU-USAGE over the critical threshold), or saturated with
+      * errors (ERROR-COUNT over the critical threshold).
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MODHLTH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSTEM-FILE ASSIGN TO "SYSTEMIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ALERT-FILE ASSIGN TO "MODHLTH"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSTEM-FILE.
+           COPY ac1_infrastructure_enterprise
+               REPLACING ==MODULES== BY ==MODULE-TABLE==.
+       FD  ALERT-FILE.
+           COPY module_health_alert_line.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF              PIC X(1) VALUE 'N'.
+           88  END-OF-FILE     VALUE 'Y'.
+       01  WS-MODULE-INDEX     PIC 9(4) COMP.
+       01  WS-CPU-CRITICAL     PIC 9(3)V99 VALUE 90.00.
+       01  WS-ERROR-CRITICAL   PIC 9(6) VALUE 100.
+       01  WS-COUNTS.
+           05  WS-READ-COUNT   PIC 9(9) VALUE 0.
+           05  WS-ALERT-COUNT  PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT SYSTEM-FILE
+           OPEN OUTPUT ALERT-FILE
+           PERFORM 1000-READ-SYSTEM
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2000-CHECK-MODULES
+               PERFORM 1000-READ-SYSTEM
+           END-PERFORM
+           CLOSE SYSTEM-FILE ALERT-FILE
+           DISPLAY "MODHLTH: READ=" WS-READ-COUNT
+               " ALERTS=" WS-ALERT-COUNT
+           GOBACK.
+
+       1000-READ-SYSTEM.
+           READ SYSTEM-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-CHECK-MODULES.
+           PERFORM VARYING WS-MODULE-INDEX FROM 1 BY 1
+               UNTIL WS-MODULE-INDEX > MODULE-COUNT
+               IF STATUS-CODE (WS-MODULE-INDEX) = 'FA'
+                   PERFORM 2100-MOVE-COMMON
+                   SET MHA-MODULE-DOWN TO TRUE
+                   PERFORM 2190-WRITE-ALERT
+               END-IF
+               IF CPU-USAGE (WS-MODULE-INDEX) > WS-CPU-CRITICAL
+                   PERFORM 2100-MOVE-COMMON
+                   SET MHA-CPU-CRITICAL TO TRUE
+                   PERFORM 2190-WRITE-ALERT
+               END-IF
+               IF ERROR-COUNT (WS-MODULE-INDEX) > WS-ERROR-CRITICAL
+                   PERFORM 2100-MOVE-COMMON
+                   SET MHA-ERROR-CRITICAL TO TRUE
+                   PERFORM 2190-WRITE-ALERT
+               END-IF
+           END-PERFORM.
+
+       2100-MOVE-COMMON.
+           MOVE SYSTEM-ID TO MHA-SYSTEM-ID
+           MOVE MODULE-ID (WS-MODULE-INDEX) TO MHA-MODULE-ID
+           MOVE MODULE-TYPE (WS-MODULE-INDEX) TO MHA-MODULE-TYPE
+           MOVE STATUS-CODE (WS-MODULE-INDEX) TO MHA-STATUS-CODE
+           MOVE CPU-USAGE (WS-MODULE-INDEX) TO MHA-CPU-USAGE
+           MOVE ERROR-COUNT (WS-MODULE-INDEX) TO MHA-ERROR-COUNT.
+
+       2190-WRITE-ALERT.
+           WRITE MODULE-HEALTH-ALERT-LINE
+           ADD 1 TO WS-ALERT-COUNT.
