@@ -0,0 +1,10 @@
+      * Shipment-tracking exception - an order line whose LINE-STATUS
+      * is inconsistent with its shipment-tracking data.
+       01  SHIPMENT-TRACKING-EXCEPTION-LINE.
+           05  STE-ORDER-ID        PIC X(12).
+           05  STE-LINE-NUMBER     PIC 9(3).
+           05  STE-STATUS-CODE     PIC X(2).
+           05  STE-EXCEPTION-TYPE  PIC X(1).
+               88  STE-MISSING-TRACKING   VALUE '1'.
+               88  STE-UNEXPECTED-TRACKING VALUE '2'.
+               88  STE-SHIP-BEFORE-ORDER  VALUE '3'.
