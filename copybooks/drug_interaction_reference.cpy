@@ -0,0 +1,8 @@
+      * Drug-interaction reference - known interacting medication pairs
+      * and their severity, used to flag a patient's concurrent
+      * MEDICATIONS instead of carrying the pair list inline in the
+      * checking program.
+       01  DRUG-INTERACTION-REFERENCE.
+           05  DIR-MEDICATION-1    PIC X(12).
+           05  DIR-MEDICATION-2    PIC X(12).
+           05  DIR-SEVERITY        PIC X(1).
