@@ -0,0 +1,20 @@
+      *> Monthly rewards/cashback statement line for one account, with
+      *> activity broken out by TRANS-TYPE alongside the purchase total.
+       01  REWARDS-STATEMENT-LINE.
+           05  RWS-RECORD-ID             PIC S9(15).
+           05  FILLER                    PIC X(2).
+           05  RWS-CUSTOMER-NAME         PIC X(40).
+           05  FILLER                    PIC X(2).
+           05  RWS-REWARD-POINTS         PIC S9(12).
+           05  FILLER                    PIC X(2).
+           05  RWS-CASHBACK-AMOUNT       PIC S9(9)V99.
+           05  FILLER                    PIC X(2).
+           05  RWS-PURCHASE-COUNT        PIC 9(3).
+           05  FILLER                    PIC X(2).
+           05  RWS-PURCHASE-TOTAL        PIC S9(11)V99.
+           05  FILLER                    PIC X(2).
+           05  RWS-PAYMENT-TOTAL         PIC S9(11)V99.
+           05  FILLER                    PIC X(2).
+           05  RWS-CASH-ADVANCE-TOTAL    PIC S9(11)V99.
+           05  FILLER                    PIC X(2).
+           05  RWS-FEE-TOTAL             PIC S9(11)V99.
