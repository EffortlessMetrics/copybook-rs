@@ -0,0 +1,8 @@
+      * BIC/SWIFT reference - known, currently-active correspondent
+      * bank identifier codes, used to confirm a wire transfer's
+      * SWIFT-CODE is actually on file and not just well-formed.
+       01  BIC-REFERENCE-RECORD.
+           05  BIC-CODE            PIC X(8).
+           05  BIC-BANK-NAME       PIC X(30).
+           05  BIC-STATUS          PIC X(1).
+               88  BIC-IS-ACTIVE   VALUE '1'.
