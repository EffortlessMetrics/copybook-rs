@@ -0,0 +1,9 @@
+      *> Control-total trailer record - one per source feed, carrying
+      *> the record count and monetary total the upstream extract job
+      *> claims to have produced for the day's run. Read as a single
+      *> trailing record on each feed's control-total file.
+       01  CONTROL-TOTAL-TRAILER-RECORD.
+           05  CTT-FEED-ID              PIC X(8).
+           05  CTT-RUN-DATE             PIC 9(8).
+           05  CTT-RECORD-COUNT         PIC 9(9).
+           05  CTT-AMOUNT-TOTAL         PIC S9(15)V99.
