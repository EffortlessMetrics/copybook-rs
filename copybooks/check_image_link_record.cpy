@@ -0,0 +1,12 @@
+      * Check-image linkage record - ties a CHECK-PAYMENT transaction
+      * to the front/back image files captured at the scanner.
+       01  CHECK-IMAGE-LINK-RECORD.
+           05  CIL-TRANS-ID        PIC X(16).
+           05  CIL-CHECK-NUMBER    PIC 9(8).
+           05  CIL-CHECK-DATE      PIC 9(8).
+           05  CIL-CHECK-AMOUNT    PIC S9(11)V99.
+           05  CIL-FRONT-IMAGE-ID  PIC X(32).
+           05  CIL-BACK-IMAGE-ID   PIC X(32).
+           05  CIL-IMAGE-STATUS    PIC X(1).
+               88  CIL-IMAGE-LINKED    VALUE 'L'.
+               88  CIL-IMAGE-MISSING   VALUE 'M'.
