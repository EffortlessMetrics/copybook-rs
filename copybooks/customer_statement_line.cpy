@@ -0,0 +1,11 @@
+      *> Customer statement line - one row per TRANSACTIONS occurrence
+      *> on a CUSTOMER-RECORD, carrying the account identification and
+      *> current ACCOUNT-BALANCE alongside that transaction's own
+      *> detail, so the statement shows transaction-level activity
+      *> instead of a single account-level total.
+       01  CUSTOMER-STATEMENT-LINE.
+           05  CSL-CUSTOMER-ID          PIC 9(10).
+           05  CSL-CUSTOMER-NAME        PIC X(30).
+           05  CSL-ACCOUNT-BALANCE      PIC S9(13)V99.
+           05  CSL-TRANSACTION-ID       PIC 9(8).
+           05  CSL-TRANSACTION-AMOUNT   PIC S9(9)V99.
