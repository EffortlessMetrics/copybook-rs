@@ -0,0 +1,5 @@
+      * Check-payment output line - routed CHECK-DATA occurrence of
+      * TRANSACTION-RECORD after discriminator validation.
+       01  CHECK-OUT-RECORD.
+           05  COR-CHECK-NUM   PIC 9(8).
+           05  COR-CHECK-AMT   PIC 9(10).
