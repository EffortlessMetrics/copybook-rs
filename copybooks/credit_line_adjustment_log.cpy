@@ -0,0 +1,10 @@
+      *> Credit-line auto-adjustment log - one row per account whose
+      *> CREDIT-LIMIT was raised or lowered by the nightly batch.
+       01  CREDIT-LINE-ADJUSTMENT-LOG.
+           05  CLA-RECORD-ID             PIC S9(15).
+           05  CLA-OLD-CREDIT-LIMIT      PIC S9(13)V99.
+           05  CLA-NEW-CREDIT-LIMIT      PIC S9(13)V99.
+           05  CLA-CREDIT-SCORE          PIC 9(3).
+           05  CLA-ADJUSTMENT-REASON     PIC X(1).
+               88  CLA-INCREASE          VALUE 'I'.
+               88  CLA-DECREASE          VALUE 'D'.
