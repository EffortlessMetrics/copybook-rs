@@ -0,0 +1,4 @@
+      * Transaction-type reject line - a TRANSACTION-RECORD whose
+      * RECORD-TYPE did not match any known routing destination.
+       01  REJECT-OUT-RECORD.
+           05  RJO-RECORD-TYPE PIC X(2).
