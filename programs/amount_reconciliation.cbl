@@ -0,0 +1,66 @@
+      *> AMTRECON - Reconciles the stored NET-AMOUNT on each
+      *> FINANCIAL-TRANSACTION-RECORD against BASE-AMOUNT + FEES-TOTAL -
+      *> TAX-AMOUNT and writes a break record for every row that does
+      *> not tie, so quarter-end net surprises surface in the batch run
+      *> instead of at GL close.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMTRECON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT BREAK-FILE ASSIGN TO "NETBRK"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+           COPY financial_sox_compliance.
+       FD  BREAK-FILE.
+           COPY net_amount_break_record.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                      PIC X(1) VALUE 'N'.
+           88  END-OF-FILE             VALUE 'Y'.
+       01  WS-COMPUTED-NET             PIC S9(13)V99.
+       01  WS-COUNTS.
+           05  WS-READ-COUNT           PIC 9(9) VALUE 0.
+           05  WS-BREAK-COUNT          PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT TRANSACTION-FILE
+           OPEN OUTPUT BREAK-FILE
+           PERFORM 1000-READ-TRANSACTION
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2000-RECONCILE-NET-AMOUNT
+               PERFORM 1000-READ-TRANSACTION
+           END-PERFORM
+           CLOSE TRANSACTION-FILE BREAK-FILE
+           DISPLAY "AMTRECON: READ=" WS-READ-COUNT
+                   " BREAKS=" WS-BREAK-COUNT
+           GOBACK.
+
+       1000-READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-RECONCILE-NET-AMOUNT.
+           COMPUTE WS-COMPUTED-NET =
+               BASE-AMOUNT + FEES-TOTAL - TAX-AMOUNT
+           IF WS-COMPUTED-NET NOT = NET-AMOUNT
+               MOVE TRANSACTION-ID  TO BRK-TRANSACTION-ID
+               MOVE ACCOUNT-NUMBER  TO BRK-ACCOUNT-NUMBER
+               MOVE BASE-AMOUNT     TO BRK-BASE-AMOUNT
+               MOVE FEES-TOTAL      TO BRK-FEES-TOTAL
+               MOVE TAX-AMOUNT      TO BRK-TAX-AMOUNT
+               MOVE NET-AMOUNT      TO BRK-STORED-NET-AMOUNT
+               MOVE WS-COMPUTED-NET TO BRK-COMPUTED-NET-AMOUNT
+               COMPUTE BRK-VARIANCE = NET-AMOUNT - WS-COMPUTED-NET
+               WRITE NET-AMOUNT-BREAK-RECORD
+               ADD 1 TO WS-BREAK-COUNT
+           END-IF.
