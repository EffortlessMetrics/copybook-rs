@@ -0,0 +1,12 @@
+      * Approval-workflow hold line - ledger entries above the
+      * auto-approval threshold that lack a completed approval.
+       01  APPROVAL-HOLD-LINE.
+           05  AHL-BATCH-ID        PIC X(20).
+           05  AHL-ENTRY-ID        PIC X(16).
+           05  AHL-TRANSACTION-ID  PIC X(20).
+           05  AHL-AMOUNT          PIC S9(13)V99.
+           05  AHL-APPROVAL-STATUS PIC X(2).
+           05  AHL-APPROVED-BY     PIC X(8).
+           05  AHL-HOLD-REASON     PIC X(1).
+               88  AHL-NOT-APPROVED    VALUE '1'.
+               88  AHL-NO-APPROVER     VALUE '2'.
