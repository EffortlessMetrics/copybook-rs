@@ -0,0 +1,87 @@
+      *> RWDSTMT - Rewards and cashback statement generator. Summarizes
+      *> each account's current reward points and cashback balance along
+      *> with the purchase activity from TRANSACTION-HISTORY that earned
+      *> them, for the monthly rewards statement print run. Also breaks
+      *> out the period's PAYMENT, CASH-ADVANCE, and FEE activity so the
+      *> statement shows the full picture, not just purchases.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RWDSTMT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERFORMANCE-FILE ASSIGN TO "PERFIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT STATEMENT-FILE ASSIGN TO "RWDSTMT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERFORMANCE-FILE.
+           COPY performance_baseline_record.
+       FD  STATEMENT-FILE.
+           COPY rewards_statement_line.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                      PIC X(1) VALUE 'N'.
+           88  END-OF-FILE             VALUE 'Y'.
+       01  WS-TRANS-INDEX              PIC 9(4) COMP.
+       01  WS-PURCHASE-COUNT           PIC 9(3) COMP.
+       01  WS-PURCHASE-TOTAL           PIC S9(11)V99.
+       01  WS-PAYMENT-TOTAL            PIC S9(11)V99.
+       01  WS-CASH-ADVANCE-TOTAL       PIC S9(11)V99.
+       01  WS-FEE-TOTAL                PIC S9(11)V99.
+       01  WS-READ-COUNT               PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT PERFORMANCE-FILE
+           OPEN OUTPUT STATEMENT-FILE
+           PERFORM 1000-READ-PERFORMANCE
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2000-BUILD-STATEMENT
+               PERFORM 1000-READ-PERFORMANCE
+           END-PERFORM
+           CLOSE PERFORMANCE-FILE STATEMENT-FILE
+           DISPLAY "RWDSTMT: READ=" WS-READ-COUNT
+           GOBACK.
+
+       1000-READ-PERFORMANCE.
+           READ PERFORMANCE-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-BUILD-STATEMENT.
+           MOVE 0 TO WS-PURCHASE-COUNT
+           MOVE 0 TO WS-PURCHASE-TOTAL
+           MOVE 0 TO WS-PAYMENT-TOTAL
+           MOVE 0 TO WS-CASH-ADVANCE-TOTAL
+           MOVE 0 TO WS-FEE-TOTAL
+           PERFORM VARYING WS-TRANS-INDEX FROM 1 BY 1
+                   UNTIL WS-TRANS-INDEX > TRANSACTION-COUNT
+               IF PURCHASE (WS-TRANS-INDEX)
+                   ADD 1 TO WS-PURCHASE-COUNT
+                   ADD TRANS-AMOUNT (WS-TRANS-INDEX) TO WS-PURCHASE-TOTAL
+               END-IF
+               IF PAYMENT (WS-TRANS-INDEX)
+                   ADD TRANS-AMOUNT (WS-TRANS-INDEX) TO WS-PAYMENT-TOTAL
+               END-IF
+               IF CASH-ADVANCE (WS-TRANS-INDEX)
+                   ADD TRANS-AMOUNT (WS-TRANS-INDEX)
+                       TO WS-CASH-ADVANCE-TOTAL
+               END-IF
+               IF FEE (WS-TRANS-INDEX)
+                   ADD TRANS-AMOUNT (WS-TRANS-INDEX) TO WS-FEE-TOTAL
+               END-IF
+           END-PERFORM
+           MOVE RECORD-ID               TO RWS-RECORD-ID
+           MOVE CUSTOMER-NAME (1:40)    TO RWS-CUSTOMER-NAME
+           MOVE REWARD-POINTS           TO RWS-REWARD-POINTS
+           MOVE CASHBACK-AMOUNT         TO RWS-CASHBACK-AMOUNT
+           MOVE WS-PURCHASE-COUNT       TO RWS-PURCHASE-COUNT
+           MOVE WS-PURCHASE-TOTAL       TO RWS-PURCHASE-TOTAL
+           MOVE WS-PAYMENT-TOTAL        TO RWS-PAYMENT-TOTAL
+           MOVE WS-CASH-ADVANCE-TOTAL   TO RWS-CASH-ADVANCE-TOTAL
+           MOVE WS-FEE-TOTAL            TO RWS-FEE-TOTAL
+           WRITE REWARDS-STATEMENT-LINE.
