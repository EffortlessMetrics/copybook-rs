@@ -0,0 +1,19 @@
+      *> Combined regulatory-risk dashboard line - one row per source
+      *> record, carrying whichever regulatory-risk fields that source
+      *> system owns under a common RGD-SUBJECT-REF (CUSTOMER-ID for
+      *> SOX, PATIENT-ID for HIPAA, DATA-SUBJECT-ID for GDPR) so
+      *> compliance can cross-reference a person's full exposure by
+      *> sorting/grouping this one file on RGD-SUBJECT-REF instead of
+      *> manually matching three separate reports.
+       01  REGULATORY-RISK-DASHBOARD-LINE.
+           05  RGD-SOURCE-SYSTEM        PIC X(4).
+           05  RGD-SUBJECT-REF          PIC 9(12).
+           05  RGD-SOX-REGULATORY-FLAG  PIC X(1).
+           05  RGD-HIPAA-PHI-CATEGORY   PIC X(2).
+           05  RGD-HIPAA-SENSITIVITY    PIC X(1).
+           05  RGD-GDPR-LEGAL-BASIS     PIC X(2).
+           05  RGD-GDPR-CATEGORY-CODE   PIC X(3).
+           05  RGD-RISK-LEVEL           PIC X(1).
+               88  RGD-RISK-LOW         VALUE 'L'.
+               88  RGD-RISK-MEDIUM      VALUE 'M'.
+               88  RGD-RISK-HIGH        VALUE 'H'.
