@@ -13,4 +13,7 @@
                    15  ITEM-COUNT  PIC 9(3).
                    15  ITEMS OCCURS 5 TIMES.
                        20  ITEM-CODE PIC X(4).
+               10  TYPE-C-DATA REDEFINES COMMON-FIELDS.
+                   15  WALLET-ID     PIC X(16).
+                   15  DIGITAL-AMT   PIC S9(9)V99 COMP-3.
            05  FILLER              PIC X(10).
\ No newline at end of file
