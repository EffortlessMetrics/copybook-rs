@@ -0,0 +1,15 @@
+      *> Breach-notification case master - tracks the disposition of a
+      *> BREACH-NOTIFICATION-ID surfaced on a PATIENT-HEALTH-RECORD
+      *> access, from open through closure.
+       01  BREACH-CASE-RECORD.
+           05  BC-BREACH-NOTIFICATION-ID  PIC X(16).
+           05  BC-PATIENT-ID               PIC 9(10).
+           05  BC-AUDIT-LOG-ID             PIC X(32).
+           05  BC-CASE-STATUS              PIC X(1).
+               88  BC-STATUS-OPEN          VALUE 'O'.
+               88  BC-STATUS-UPDATED       VALUE 'U'.
+               88  BC-STATUS-CLOSED        VALUE 'C'.
+           05  BC-OPENED-DATE              PIC 9(8).
+           05  BC-LAST-UPDATED-DATE        PIC 9(8).
+           05  BC-CLOSED-DATE              PIC 9(8).
+           05  BC-DISPOSITION-NOTES        PIC X(100).
