@@ -0,0 +1,11 @@
+      * Insurance-coverage reconciliation exception - a patient whose
+      * billed charges do not reconcile against the sum of their
+      * diagnosis-level procedure costs, or whose coverage split does
+      * not add back up to total charges.
+       01  INSURANCE-RECON-EXCEPTION-LINE.
+           05  IRE-PATIENT-ID      PIC X(12).
+           05  IRE-EXCEPTION-TYPE  PIC X(1).
+               88  IRE-CHARGES-MISMATCH   VALUE '1'.
+               88  IRE-COVERAGE-MISMATCH  VALUE '2'.
+           05  IRE-EXPECTED-AMOUNT PIC S9(10)V99.
+           05  IRE-ACTUAL-AMOUNT   PIC S9(10)V99.
