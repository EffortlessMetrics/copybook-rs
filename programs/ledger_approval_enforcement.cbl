@@ -0,0 +1,83 @@
+      * LDGAPPR - Approval-workflow enforcement on ledger entries.
+      * Any ENTRY over the auto-approval threshold must carry an
+      * APPROVAL-STATUS of 'AP' and a populated APPROVED-BY; anything
+      * short of that gets written to the hold queue instead of being
+      * allowed to post.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LDGAPPR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-FILE ASSIGN TO "LEDGERIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT HOLD-FILE ASSIGN TO "LDGAPPR"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LEDGER-FILE.
+           COPY ac6_performance_integration.
+       FD  HOLD-FILE.
+           COPY approval_hold_line.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF              PIC X(1) VALUE 'N'.
+           88  END-OF-FILE     VALUE 'Y'.
+       01  WS-ENTRY-INDEX      PIC 9(5) COMP.
+       01  WS-AUTO-APPROVE-LIMIT PIC S9(13)V99 VALUE 10000.00.
+       01  WS-COUNTS.
+           05  WS-READ-COUNT   PIC 9(9) VALUE 0.
+           05  WS-HOLD-COUNT   PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT LEDGER-FILE
+           OPEN OUTPUT HOLD-FILE
+           PERFORM 1000-READ-LEDGER
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2000-CHECK-ENTRIES
+               PERFORM 1000-READ-LEDGER
+           END-PERFORM
+           CLOSE LEDGER-FILE HOLD-FILE
+           DISPLAY "LDGAPPR: READ=" WS-READ-COUNT
+               " HELD=" WS-HOLD-COUNT
+           GOBACK.
+
+       1000-READ-LEDGER.
+           READ LEDGER-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-CHECK-ENTRIES.
+           PERFORM VARYING WS-ENTRY-INDEX FROM 1 BY 1
+               UNTIL WS-ENTRY-INDEX > ENTRY-COUNT
+               IF AMOUNT (WS-ENTRY-INDEX) > WS-AUTO-APPROVE-LIMIT
+                   PERFORM 2100-CHECK-APPROVAL
+               END-IF
+           END-PERFORM.
+
+       2100-CHECK-APPROVAL.
+           IF APPROVAL-STATUS (WS-ENTRY-INDEX) NOT = 'AP'
+               PERFORM 2200-WRITE-HOLD
+           ELSE
+               IF APPROVED-BY (WS-ENTRY-INDEX) = SPACES
+                   PERFORM 2200-WRITE-HOLD
+               END-IF
+           END-IF.
+
+       2200-WRITE-HOLD.
+           MOVE BATCH-ID TO AHL-BATCH-ID
+           MOVE ENTRY-ID (WS-ENTRY-INDEX) TO AHL-ENTRY-ID
+           MOVE TRANSACTION-ID (WS-ENTRY-INDEX) TO AHL-TRANSACTION-ID
+           MOVE AMOUNT (WS-ENTRY-INDEX) TO AHL-AMOUNT
+           MOVE APPROVAL-STATUS (WS-ENTRY-INDEX) TO AHL-APPROVAL-STATUS
+           MOVE APPROVED-BY (WS-ENTRY-INDEX) TO AHL-APPROVED-BY
+           IF APPROVAL-STATUS (WS-ENTRY-INDEX) NOT = 'AP'
+               SET AHL-NOT-APPROVED TO TRUE
+           ELSE
+               SET AHL-NO-APPROVER TO TRUE
+           END-IF
+           WRITE APPROVAL-HOLD-LINE
+           ADD 1 TO WS-HOLD-COUNT.
