@@ -0,0 +1,10 @@
+      *> Detail line for the severity-escalation report - one row per
+      *> SEVERE-CONDITION/CRITICAL-COND diagnosis found on a patient.
+       01  SEVERITY-REPORT-LINE.
+           05  SRL-PATIENT-ID           PIC 9(10).
+           05  FILLER                   PIC X(2).
+           05  SRL-DIAGNOSIS-CODE       PIC X(7).
+           05  FILLER                   PIC X(2).
+           05  SRL-SEVERITY-LEVEL       PIC X(1).
+           05  FILLER                   PIC X(2).
+           05  SRL-DIAGNOSIS-DESC       PIC X(100).
