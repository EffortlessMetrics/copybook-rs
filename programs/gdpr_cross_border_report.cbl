@@ -0,0 +1,74 @@
+      *> GDPRXBR - Cross-border transfer compliance report. Lists every
+      *> PERSONAL-DATA-PROCESSING-RECORD flagged CROSS-BORDER-TRANSFER so
+      *> privacy can confirm each one rests on an adequacy decision or
+      *> documented safeguards, not just a bare transfer flag.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GDPRXBR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROCESSING-FILE ASSIGN TO "GDPRIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "GDPRXBR"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PROCESSING-FILE.
+           COPY gdpr_data_processing
+               REPLACING ==IDENTIFICATION== BY ==IDENTIFICATION-CAT==.
+       FD  REPORT-FILE.
+           COPY cross_border_report_line.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                      PIC X(1) VALUE 'N'.
+           88  END-OF-FILE             VALUE 'Y'.
+       01  WS-COUNTS.
+           05  WS-READ-COUNT           PIC 9(9) VALUE 0.
+           05  WS-REPORTED-COUNT       PIC 9(9) VALUE 0.
+           05  WS-UNSAFE-COUNT         PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT PROCESSING-FILE
+           OPEN OUTPUT REPORT-FILE
+           PERFORM 1000-READ-PROCESSING
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2000-CHECK-TRANSFER
+               PERFORM 1000-READ-PROCESSING
+           END-PERFORM
+           CLOSE PROCESSING-FILE REPORT-FILE
+           DISPLAY "GDPRXBR: READ=" WS-READ-COUNT
+                   " REPORTED=" WS-REPORTED-COUNT
+                   " UNSAFE=" WS-UNSAFE-COUNT
+           GOBACK.
+
+       1000-READ-PROCESSING.
+           READ PROCESSING-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-CHECK-TRANSFER.
+           IF NOT DOMESTIC-ONLY OF PERSONAL-DATA-PROCESSING-RECORD
+               MOVE DATA-SUBJECT-ID OF PERSONAL-DATA-PROCESSING-RECORD
+                   TO CBR-DATA-SUBJECT-ID
+               MOVE TRANSFER-COUNTRY-CODE OF
+                   PERSONAL-DATA-PROCESSING-RECORD
+                   TO CBR-TRANSFER-COUNTRY-CODE
+               MOVE CROSS-BORDER-TRANSFER OF
+                   PERSONAL-DATA-PROCESSING-RECORD
+                   TO CBR-TRANSFER-BASIS
+               MOVE DATA-CONTROLLER-ID OF PERSONAL-DATA-PROCESSING-RECORD
+                   TO CBR-DATA-CONTROLLER-ID
+               MOVE DATA-PROCESSOR-ID OF PERSONAL-DATA-PROCESSING-RECORD
+                   TO CBR-DATA-PROCESSOR-ID
+               WRITE CROSS-BORDER-REPORT-LINE
+               ADD 1 TO WS-REPORTED-COUNT
+               IF NOT ADEQUACY-DECISION OF PERSONAL-DATA-PROCESSING-RECORD
+                   AND NOT SAFEGUARDS OF PERSONAL-DATA-PROCESSING-RECORD
+                   AND NOT EU-EEA-ONLY OF PERSONAL-DATA-PROCESSING-RECORD
+                   ADD 1 TO WS-UNSAFE-COUNT
+               END-IF
+           END-IF.
