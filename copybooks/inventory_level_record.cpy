@@ -0,0 +1,5 @@
+      * Inventory level reference - quantity currently available for
+      * each item code, used to detect backorders against demand.
+       01  INVENTORY-LEVEL-RECORD.
+           05  ILR-ITEM-CODE       PIC X(5).
+           05  ILR-AVAILABLE-QTY   PIC 9(7).
