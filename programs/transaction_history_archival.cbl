@@ -0,0 +1,75 @@
+      *> TRANARCH - Transaction-history archival. Unrolls the
+      *> TRANSACTIONS table on every ENTERPRISE-PERFORMANCE-RECORD into
+      *> the TRANSACTION-ARCHIVE-MASTER, keyed by TRANS-ID, so a single
+      *> transaction can be pulled up without scanning the full account
+      *> performance record it originally lived on.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANARCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERFORMANCE-FILE ASSIGN TO "PERFIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TRANSACTION-ARCHIVE-MASTER ASSIGN TO "TRANARCH"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TAR-TRANS-ID
+               FILE STATUS IS WS-ARCHIVE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERFORMANCE-FILE.
+           COPY performance_baseline_record.
+       FD  TRANSACTION-ARCHIVE-MASTER.
+           COPY transaction_archive_record.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                      PIC X(1) VALUE 'N'.
+           88  END-OF-FILE             VALUE 'Y'.
+       01  WS-TRANS-INDEX              PIC 9(4) COMP.
+       01  WS-ARCHIVE-STATUS           PIC X(2).
+       01  WS-COUNTS.
+           05  WS-READ-COUNT           PIC 9(9) VALUE 0.
+           05  WS-ARCHIVED-COUNT       PIC 9(9) VALUE 0.
+           05  WS-DUPLICATE-COUNT      PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT PERFORMANCE-FILE
+           OPEN OUTPUT TRANSACTION-ARCHIVE-MASTER
+           PERFORM 1000-READ-PERFORMANCE
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2000-ARCHIVE-TRANSACTIONS
+               PERFORM 1000-READ-PERFORMANCE
+           END-PERFORM
+           CLOSE PERFORMANCE-FILE TRANSACTION-ARCHIVE-MASTER
+           DISPLAY "TRANARCH: READ=" WS-READ-COUNT
+                   " ARCHIVED=" WS-ARCHIVED-COUNT
+                   " DUPLICATE=" WS-DUPLICATE-COUNT
+           GOBACK.
+
+       1000-READ-PERFORMANCE.
+           READ PERFORMANCE-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-ARCHIVE-TRANSACTIONS.
+           PERFORM VARYING WS-TRANS-INDEX FROM 1 BY 1
+                   UNTIL WS-TRANS-INDEX > TRANSACTION-COUNT
+               MOVE TRANS-ID (WS-TRANS-INDEX)   TO TAR-TRANS-ID
+               MOVE RECORD-ID                   TO TAR-RECORD-ID
+               MOVE TRANS-DATE (WS-TRANS-INDEX)  TO TAR-TRANS-DATE
+               MOVE TRANS-AMOUNT (WS-TRANS-INDEX) TO TAR-TRANS-AMOUNT
+               MOVE MERCHANT-NAME (WS-TRANS-INDEX) TO TAR-MERCHANT-NAME
+               MOVE TRANS-TYPE (WS-TRANS-INDEX)  TO TAR-TRANS-TYPE
+               WRITE TRANSACTION-ARCHIVE-RECORD
+                   INVALID KEY
+                       DISPLAY "TRANARCH: DUPLICATE TRANS-ID "
+                           TAR-TRANS-ID
+                       ADD 1 TO WS-DUPLICATE-COUNT
+                   NOT INVALID KEY
+                       ADD 1 TO WS-ARCHIVED-COUNT
+               END-WRITE
+           END-PERFORM.
